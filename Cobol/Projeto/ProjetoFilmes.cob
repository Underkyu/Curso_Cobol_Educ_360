@@ -13,20 +13,258 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT FILMES ASSIGN TO
-       'C:\Users\GAMER\Curso_Cobol_Educ_360\Cobol\Projeto\FILMES.DAT'
+       SELECT FILMES ASSIGN TO WRK-PATH-FILMES
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS FILME-STATUS
-           RECORD KEY IS CODFILME.
+           RECORD KEY IS CODFILME
+           ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES.
 
-       SELECT FILMESSEQ ASSIGN TO
-       'C:\Users\GAMER\Curso_Cobol_Educ_360\Cobol\Projeto\FILMES.DAT'
+       SELECT FILMESSEQ ASSIGN TO WRK-PATH-FILMESSEQ
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FILMESEQ-STATUS
            RECORD KEY IS CODFILMESQ.
 
+      *Arquivo de controle do ultimo codigo de filme gerado
+       SELECT CTLFILME ASSIGN TO WRK-PATH-CTLFILME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CTLFILME-STATUS
+           RECORD KEY IS CTL-CHAVE.
+
+      *Arquivo de parametros de validacao (faixa valida de NOTA),
+      *lido por 5000-INCLUIR/7000-ALTERAR para que a faixa possa ser
+      *alterada sem mexer em cada validacao separadamente
+       SELECT CTLPARAM ASSIGN TO WRK-PATH-CTLPARAM
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CTLPARAM-STATUS
+           RECORD KEY IS PARAM-CHAVE.
+
+      *Tabela de textos de tela (rotulos do MENU/TELA-REGISTRO e
+      *mensagens de erro de cadastro), por codigo de campo, para que
+      *os textos possam ser trocados de idioma sem mexer no layout
+       SELECT MSGTAB ASSIGN TO WRK-PATH-MSGTAB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS MSGTAB-STATUS
+           RECORD KEY IS MSG-CHAVE.
+
+      *Tabela mestre das distribuidoras cadastradas
+       SELECT DISTRIB ASSIGN TO WRK-PATH-DISTRIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS DISTRIB-STATUS
+           RECORD KEY IS COD-DISTRIBUIDORA.
+
+      *Tabela mestre dos generos cadastrados
+       SELECT GENEROS ASSIGN TO WRK-PATH-GENEROS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS GENEROS-STATUS
+           RECORD KEY IS COD-GENERO.
+
+      *Tabela mestre de aliquotas de imposto por local de locacao,
+      *usada por 3100-CHECKOUT para exibir o preco final com imposto
+       SELECT ALIQUOTA ASSIGN TO WRK-PATH-ALIQUOTA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ALIQUOTA-STATUS
+           RECORD KEY IS COD-LOCAL.
+
+      *Tabela mestre de taxas de cambio por moeda, usada por
+      *3180-CALCULA-PRECO-FINAL para totalizar precos de forma
+      *consistente entre moedas diferentes (ver MOEDA em FILMES-REG)
+       SELECT TAXACAMBIO ASSIGN TO WRK-PATH-TAXACAMBIO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS TAXACAMBIO-STATUS
+           RECORD KEY IS COD-MOEDA.
+
+      *Generos adicionais de um filme, alem do GENERO principal
+       SELECT FILMEGEN ASSIGN TO WRK-PATH-FILMEGEN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FILMEGEN-STATUS
+           RECORD KEY IS FG-CHAVE.
+
+      *Arquivo de trabalho da classificacao por nota do relatorio
+      *de filmes mais bem avaliados (9100-TOP-AVALIADOS)
+       SELECT FILMESORD ASSIGN TO WRK-PATH-FILMESORD.
+
+       SELECT TOPFILME ASSIGN TO WRK-PATH-TOPFILME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS TOPFILME-STATUS.
+
+      *Saida ordenada por distribuidora/genero do relatorio-resumo
+      *(9200-RESUMO-GENERO-DISTRIB)
+       SELECT RESFILME ASSIGN TO WRK-PATH-RESFILME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RESFILME-STATUS.
+
+      *Exportacao do catalogo em CSV (9300-EXPORTAR-CSV)
+       SELECT CSVFILE ASSIGN TO WRK-PATH-CSVFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSVFILE-STATUS.
+
+      *Relatorio para impressao, com cabecalho e quebra de pagina
+      *(9400-IMPRIMIR-RELATORIO)
+       SELECT PRINTFILE ASSIGN TO WRK-PATH-PRINTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRINTFILE-STATUS.
+
+      *Lote de filmes novos a importar (9600-IMPORTAR-LOTE), um
+      *filme por linha, campos separados por ';'
+       SELECT IMPORTFILE ASSIGN TO WRK-PATH-IMPORTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IMPORTFILE-STATUS.
+
+      *Feed noturno do catalogo para o site da loja, somente os
+      *filmes ativos e sem os campos de uso interno (9700-FEED-SITE)
+       SELECT SITEFEED ASSIGN TO WRK-PATH-SITEFEED
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SITEFEED-STATUS.
+
+      *Ponto de controle do relatorio de impressao (9400), guarda o
+      *ultimo CODFILME ja impresso para permitir retomar a emissao
+      *apos uma interrupcao sem reiniciar do zero
+       SELECT CKPTFILE ASSIGN TO WRK-PATH-CKPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPTFILE-STATUS.
+
+      *Historico dos filmes excluidos (exclusao logica) e arquivados
+      *para fora de FILMES.DAT (9800-ARQUIVAR-EXCLUIDOS)
+       SELECT ARQFILME ASSIGN TO WRK-PATH-ARQFILME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQFILME-STATUS.
+
+      *Saida ordenada por titulo do relatorio de titulos duplicados
+      *(9900-RELATORIO-DUPLICADOS)
+       SELECT DUPFILME ASSIGN TO WRK-PATH-DUPFILME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS DUPFILME-STATUS.
+
+      *Lista legivel (codigo;titulo) dos registros envolvidos em
+      *titulos duplicados, gerada por 9900-RELATORIO-DUPLICADOS
+       SELECT DUPLIST ASSIGN TO WRK-PATH-DUPLIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DUPLIST-STATUS.
+
+      *Trilha de auditoria de inclusoes, alteracoes e exclusoes
+      *(ver 5190-GRAVA-AUDITORIA)
+       SELECT AUDITFILE ASSIGN TO WRK-PATH-AUDITFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDITFILE-STATUS.
+
+      *Historico dos totais de controle de fim de dia (ver
+      *9950-TOTAIS-CONTROLE), uma linha por execucao
+       SELECT CONTROLEFILE ASSIGN TO WRK-PATH-CONTROLEFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROLEFILE-STATUS.
+
+      *Copia de seguranca datada de FILMES.DAT, gerada uma vez por
+      *entrada no menu de Utilitarios, antes de qualquer rotina em
+      *lote (ver 9050-BACKUP-FILMES). Nome montado em tempo de
+      *execucao a partir de WRK-BACKUP-PATH
+       SELECT BACKUPFILE ASSIGN TO WRK-BACKUP-PATH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS BACKUPFILE-STATUS.
+
+      *Emprestimos (locacao) em aberto ou ja devolvidos, ligados ao
+      *filme pelo CODFILME (ver 3100-CHECKOUT/3200-CHECKIN)
+       SELECT EMPRESTIMOS ASSIGN TO WRK-PATH-EMPRESTIMOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS EMPRESTIMOS-STATUS
+           RECORD KEY IS NUM-EMPRESTIMO.
+
+      *Arquivo de controle do ultimo numero de emprestimo gerado
+       SELECT CTLEMP ASSIGN TO WRK-PATH-CTLEMP
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CTLEMP-STATUS
+           RECORD KEY IS CTLEMP-CHAVE.
+
+      *Cadastro mestre de clientes (locacao), consultado pelo
+      *checkout (3100) no lugar de um nome digitado livremente
+       SELECT CLIENTES ASSIGN TO WRK-PATH-CLIENTES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CLIENTES-STATUS
+           RECORD KEY IS COD-CLIENTE.
+
+      *Arquivo de controle do ultimo codigo de cliente gerado
+       SELECT CTLCLI ASSIGN TO WRK-PATH-CTLCLI
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CTLCLI-STATUS
+           RECORD KEY IS CTLCLI-CHAVE.
+
+      *Relatorio de emprestimos em atraso com o valor de multa
+      *calculado, gerado por 9960-RELATORIO-ATRASOS
+       SELECT ATRASOS ASSIGN TO WRK-PATH-ATRASOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ATRASOS-STATUS.
+
+      *Fila de reservas de filmes emprestados (ver 3300-RESERVAR e
+      *3350-VERIFICA-RESERVA)
+       SELECT RESERVAS ASSIGN TO WRK-PATH-RESERVAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS RESERVAS-STATUS
+           RECORD KEY IS NUM-RESERVA.
+
+      *Arquivo de controle do ultimo numero de reserva gerado
+       SELECT CTLRES ASSIGN TO WRK-PATH-CTLRES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS CTLRES-STATUS
+           RECORD KEY IS CTLRES-CHAVE.
+
+      *Exemplares fisicos de cada filme (copia, estado de conservacao,
+      *localizacao na prateleira e situacao), ligados pelo CODFILME
+      *(ver 9970-CADASTRAR-EXEMPLAR e 9980-INVENTARIO-EXEMPLARES)
+       SELECT EXEMPLARES ASSIGN TO WRK-PATH-EXEMPLARES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS EXEMPLARES-STATUS
+           RECORD KEY IS EX-CHAVE.
+
+      *Elenco de cada filme (relacionamento N para N entre FILMES e
+      *atores), ligados pelo CODFILME (ver 9996-CADASTRAR-ELENCO)
+       SELECT FILME-ELENCO ASSIGN TO WRK-PATH-FILME-ELENCO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ELENCO-STATUS
+           RECORD KEY IS FE-CHAVE.
+
+      *Inventario de exemplares por titulo, gerado por
+      *9980-INVENTARIO-EXEMPLARES
+       SELECT INVENTARIO ASSIGN TO WRK-PATH-INVENTARIO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INVENTARIO-STATUS.
+
+      *Log de baixas de exemplares avariados/perdidos, uma linha por
+      *ocorrencia, no mesmo espirito de AUDITORIA.CSV (ver
+      *9990-REGISTRAR-BAIXA)
+       SELECT BAIXAS ASSIGN TO WRK-PATH-BAIXAS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BAIXAS-STATUS.
+
+      *Relatorio de custo de reposicao das baixas, gerado por
+      *9995-RELATORIO-BAIXAS
+       SELECT BAIXASREL ASSIGN TO WRK-PATH-BAIXASREL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BAIXASREL-STATUS.
+
+      *Relatorio dos filmes de preview ainda pendentes de avaliacao
+      *pela equipe (STATUS-VISUALIZACAO = P), gerado por
+      *9998-RELATORIO-PENDENTES
+       SELECT PENDREV ASSIGN TO WRK-PATH-PENDREV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PENDREV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       *Definição dos campos do arquivo filmes
@@ -36,10 +274,62 @@
            05 TITULO           PIC X(30).
            05 GENERO           PIC X(8).
            05 DURACAO          PIC 9(3).
+           05 ANOLANCAMENTO    PIC 9(4).
            05 DISTRIBUIDORA    PIC X(15).
 
+      *    Formato da midia (DVD, Blu-ray, VHS, Digital) e faixas de
+      *    idioma/legenda disponiveis
+           05 FORMATO-MIDIA    PIC X(10).
+           05 IDIOMA           PIC X(12).
+           05 LEGENDA          PIC X(12).
+
+      *    Diretor do filme; mais de um ator/atriz do elenco vai em
+      *    FILME-ELENCO, ligado pelo CODFILME
+           05 DIRETOR          PIC X(30).
+
+      *    Sinopse para consulta do cliente (nao aparece na tela
+      *    de cadastro, apenas como detalhe extra em 6000-CONSULTAR)
+           05 SINOPSE          PIC X(50).
+
+      *    Preco de locacao e de venda do titulo, sem imposto (ver
+      *    ALIQUOTA e 3100-CHECKOUT para o preco final com imposto)
+           05 PRECO-ALUGUEL    PIC 9(4)V9(2).
+           05 PRECO-COMPRA     PIC 9(5)V9(2).
+
+      *    Moeda dos precos acima (ver TAXACAMBIO para a conversao
+      *    usada em 3180-CALCULA-PRECO-FINAL)
+           05 MOEDA            PIC X(03) VALUE 'BRL'.
+
       *    Minha nota para o filme
-           05 NOTA             PIC 9(2).
+           05 NOTA             PIC 9(2)V9(1).
+
+      *    Classificacao indicativa: LI (Livre), 10, 12, 14, 16 ou 18
+           05 CLASSIFICACAO-INDICATIVA PIC X(02).
+               88 CLASSIFICACAO-VALIDA VALUES 'LI' '10' '12' '14'
+                                              '16' '18'.
+
+      *    Situacao da avaliacao interna de um filme mantido para
+      *    preview da equipe: P = A assistir, A = Assistido,
+      *    R = Rejeitado; DATA-ASSISTIDO so e preenchida ao assistir
+           05 STATUS-VISUALIZACAO PIC X(01) VALUE 'P'.
+               88 VISUALIZACAO-A-ASSISTIR VALUE 'P'.
+               88 VISUALIZACAO-ASSISTIDO  VALUE 'A'.
+               88 VISUALIZACAO-REJEITADO  VALUE 'R'.
+           05 DATA-ASSISTIDO    PIC 9(8).
+
+      *    Situacao do registro: A = Ativo, I = Inativo (exclusao
+      *    logica, ver 8000-EXCLUIR)
+           05 STATUS-REG       PIC X(01).
+               88 FILME-ATIVO      VALUE 'A'.
+               88 FILME-INATIVO    VALUE 'I'.
+
+      *    Data de cadastro e da ultima alteracao do registro (AAAAMMDD)
+           05 DATACRIACAO      PIC 9(8).
+           05 DATAALTERACAO    PIC 9(8).
+
+      *    Numero de alteracoes do registro, usado para detectar
+      *    concorrencia otimista em 7000-ALTERAR
+           05 VERSAO-REG       PIC 9(5) VALUE ZERO.
 
        FD FILMESSEQ.
        01 FILMESSEQ-REG.
@@ -47,11 +337,399 @@
            05 TITULOSQ         PIC X(30).
            05 GENEROSQ         PIC X(8).
            05 DURACAOSQ        PIC 9(3).
+           05 ANOLANCAMENTOSQ  PIC 9(4).
            05 DISTRIBUIDORASQ  PIC X(15).
+           05 FORMATO-MIDIASQ  PIC X(10).
+           05 IDIOMASQ         PIC X(12).
+           05 LEGENDASQ        PIC X(12).
+           05 DIRETORSQ        PIC X(30).
+           05 SINOPSESQ        PIC X(50).
+           05 PRECO-ALUGUELSQ  PIC 9(4)V9(2).
+           05 PRECO-COMPRASQ   PIC 9(5)V9(2).
+           05 MOEDASQ          PIC X(03).
 
       *    Minha nota para o filme
-           05 NOTASQ           PIC 9(2).
+           05 NOTASQ           PIC 9(2)V9(1).
+           05 CLASSIFICACAOSQ  PIC X(02).
+           05 STATUS-VISUALIZACAOSQ PIC X(01).
+               88 VISUALIZACAO-A-ASSISTIRSQ VALUE 'P'.
+               88 VISUALIZACAO-ASSISTIDOSQ  VALUE 'A'.
+               88 VISUALIZACAO-REJEITADOSQ  VALUE 'R'.
+           05 DATA-ASSISTIDOSQ  PIC 9(8).
+           05 STATUS-REGSQ     PIC X(01).
+               88 FILME-ATIVOSQ    VALUE 'A'.
+               88 FILME-INATIVOSQ  VALUE 'I'.
+
+           05 DATACRIACAOSQ    PIC 9(8).
+           05 DATAALTERACAOSQ  PIC 9(8).
+
+      *    Numero de alteracoes do registro (ver VERSAO-REG em
+      *    FILMES-REG); mantido aqui para que FILMESSEQ-REG tenha o
+      *    mesmo tamanho de FILMES-REG, ja que as duas FDs descrevem
+      *    o mesmo arquivo fisico
+           05 VERSAO-REGSQ     PIC 9(5).
+
+      *Registro de trabalho do SORT por nota (9100-TOP-AVALIADOS)
+       SD  FILMESORD.
+       01  FILMESORD-REG.
+           05 CODFILMEORD      PIC 9(5).
+           05 TITULOORD        PIC X(30).
+           05 GENEROORD        PIC X(8).
+           05 DURACAOORD       PIC 9(3).
+           05 ANOLANCAMENTOORD PIC 9(4).
+           05 DISTRIBUIDORAORD PIC X(15).
+           05 FORMATO-MIDIAORD PIC X(10).
+           05 IDIOMAORD        PIC X(12).
+           05 LEGENDAORD       PIC X(12).
+           05 DIRETORORD       PIC X(30).
+           05 SINOPSEORD       PIC X(50).
+           05 PRECO-ALUGUELORD PIC 9(4)V9(2).
+           05 PRECO-COMPRAORD  PIC 9(5)V9(2).
+           05 MOEDAORD         PIC X(03).
+           05 NOTAORD          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVAORD PIC X(02).
+           05 STATUS-VISUALIZACAOORD PIC X(01).
+           05 DATA-ASSISTIDOORD PIC 9(8).
+           05 STATUS-REGORD    PIC X(01).
+           05 DATACRIACAOORD   PIC 9(8).
+           05 DATAALTERACAOORD PIC 9(8).
+
+      *Saida ordenada (por nota, decrescente) do SORT acima
+       FD TOPFILME.
+       01 TOPFILME-REG.
+           05 CODFILMETOP      PIC 9(5).
+           05 TITULOTOP        PIC X(30).
+           05 GENEROTOP        PIC X(8).
+           05 DURACAOTOP       PIC 9(3).
+           05 ANOLANCAMENTOTOP PIC 9(4).
+           05 DISTRIBUIDORATOP PIC X(15).
+           05 FORMATO-MIDIATOP PIC X(10).
+           05 IDIOMATOP        PIC X(12).
+           05 LEGENDATOP       PIC X(12).
+           05 DIRETORTOP       PIC X(30).
+           05 SINOPSETOP       PIC X(50).
+           05 PRECO-ALUGUELTOP PIC 9(4)V9(2).
+           05 PRECO-COMPRATOP  PIC 9(5)V9(2).
+           05 MOEDATOP         PIC X(03).
+           05 NOTATOP          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVATOP PIC X(02).
+           05 STATUS-VISUALIZACAOTOP PIC X(01).
+           05 DATA-ASSISTIDOTOP PIC 9(8).
+           05 STATUS-REGTOP    PIC X(01).
+           05 DATACRIACAOTOP   PIC 9(8).
+           05 DATAALTERACAOTOP PIC 9(8).
+
+      *Saida ordenada por distribuidora/genero (9200-RESUMO)
+       FD RESFILME.
+       01 RESFILME-REG.
+           05 CODFILMERES      PIC 9(5).
+           05 TITULORES        PIC X(30).
+           05 GENERORES        PIC X(8).
+           05 DURACAORES       PIC 9(3).
+           05 ANOLANCAMENTORES PIC 9(4).
+           05 DISTRIBUIDORARES PIC X(15).
+           05 FORMATO-MIDIARES PIC X(10).
+           05 IDIOMARES        PIC X(12).
+           05 LEGENDARES       PIC X(12).
+           05 DIRETORRES       PIC X(30).
+           05 SINOPSERES       PIC X(50).
+           05 PRECO-ALUGUELRES PIC 9(4)V9(2).
+           05 PRECO-COMPRARES  PIC 9(5)V9(2).
+           05 MOEDARES         PIC X(03).
+           05 NOTARES          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVARES PIC X(02).
+           05 STATUS-VISUALIZACAORES PIC X(01).
+           05 DATA-ASSISTIDORES PIC 9(8).
+           05 STATUS-REGRES    PIC X(01).
+           05 DATACRIACAORES   PIC 9(8).
+           05 DATAALTERACAORES PIC 9(8).
+
+      *Linha de texto da exportacao CSV do catalogo
+       FD CSVFILE.
+       01 CSVFILE-REG          PIC X(132).
+
+      *Linha de texto do relatorio de impressao
+       FD PRINTFILE.
+       01 PRINTFILE-REG        PIC X(132).
+
+       FD IMPORTFILE.
+       01 IMPORTFILE-REG       PIC X(132).
+
+       FD SITEFEED.
+       01 SITEFEED-REG         PIC X(132).
+
+       FD CKPTFILE.
+       01 CKPTFILE-REG         PIC 9(05).
+
+      *Historico dos filmes arquivados (ver 9800-ARQUIVAR-EXCLUIDOS)
+       FD ARQFILME.
+       01 ARQFILME-REG.
+           05 CODFILMEARQ      PIC 9(5).
+           05 TITULOARQ        PIC X(30).
+           05 GENEROARQ        PIC X(8).
+           05 DURACAOARQ       PIC 9(3).
+           05 ANOLANCAMENTOARQ PIC 9(4).
+           05 DISTRIBUIDORAARQ PIC X(15).
+           05 FORMATO-MIDIAARQ PIC X(10).
+           05 IDIOMAARQ        PIC X(12).
+           05 LEGENDAARQ       PIC X(12).
+           05 DIRETORARQ       PIC X(30).
+           05 SINOPSEARQ       PIC X(50).
+           05 PRECO-ALUGUELARQ PIC 9(4)V9(2).
+           05 PRECO-COMPRAARQ  PIC 9(5)V9(2).
+           05 MOEDAARQ         PIC X(03).
+           05 NOTAARQ          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVAARQ PIC X(02).
+           05 STATUS-VISUALIZACAOARQ PIC X(01).
+           05 DATA-ASSISTIDOARQ PIC 9(8).
+           05 DATACRIACAOARQ   PIC 9(8).
+           05 DATAALTERACAOARQ PIC 9(8).
+           05 VERSAO-REGARQ    PIC 9(5).
+
+      *    Data em que o registro foi movido para o arquivo morto
+           05 DATAARQUIVAMENTO PIC 9(8).
+
+      *Saida ordenada por titulo (ver 9900-RELATORIO-DUPLICADOS)
+       FD DUPFILME.
+       01 DUPFILME-REG.
+           05 CODFILMEDUP      PIC 9(5).
+           05 TITULODUP        PIC X(30).
+           05 GENERODUP        PIC X(8).
+           05 DURACAODUP       PIC 9(3).
+           05 ANOLANCAMENTODUP PIC 9(4).
+           05 DISTRIBUIDORADUP PIC X(15).
+           05 FORMATO-MIDIADUP PIC X(10).
+           05 IDIOMADUP        PIC X(12).
+           05 LEGENDADUP       PIC X(12).
+           05 DIRETORDUP       PIC X(30).
+           05 SINOPSEDUP       PIC X(50).
+           05 PRECO-ALUGUELDUP PIC 9(4)V9(2).
+           05 PRECO-COMPRADUP  PIC 9(5)V9(2).
+           05 MOEDADUP         PIC X(03).
+           05 NOTADUP          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVADUP PIC X(02).
+           05 STATUS-VISUALIZACAODUP PIC X(01).
+           05 DATA-ASSISTIDODUP PIC 9(8).
+           05 STATUS-REGDUP    PIC X(01).
+           05 DATACRIACAODUP   PIC 9(8).
+           05 DATAALTERACAODUP PIC 9(8).
+
+       FD DUPLIST.
+       01 DUPLIST-REG          PIC X(132).
+
+       FD AUDITFILE.
+       01 AUDITFILE-REG        PIC X(132).
+
+       FD CONTROLEFILE.
+       01 CONTROLEFILE-REG     PIC X(132).
+
+      *Copia integral dos registros de FILMES.DAT (ver 9050)
+       FD BACKUPFILE.
+       01 BACKUPFILE-REG.
+           05 CODFILMEBKP      PIC 9(5).
+           05 TITULOBKP        PIC X(30).
+           05 GENEROBKP        PIC X(8).
+           05 DURACAOBKP       PIC 9(3).
+           05 ANOLANCAMENTOBKP PIC 9(4).
+           05 DISTRIBUIDORABKP PIC X(15).
+           05 FORMATO-MIDIABKP PIC X(10).
+           05 IDIOMABKP        PIC X(12).
+           05 LEGENDABKP       PIC X(12).
+           05 DIRETORBKP       PIC X(30).
+           05 SINOPSEBKP       PIC X(50).
+           05 PRECO-ALUGUELBKP PIC 9(4)V9(2).
+           05 PRECO-COMPRABKP  PIC 9(5)V9(2).
+           05 MOEDABKP         PIC X(03).
+           05 NOTABKP          PIC 9(2)V9(1).
+           05 CLASSIFICACAO-INDICATIVABKP PIC X(02).
+           05 STATUS-VISUALIZACAOBKP PIC X(01).
+           05 DATA-ASSISTIDOBKP PIC 9(8).
+           05 STATUS-REGBKP    PIC X(01).
+           05 DATACRIACAOBKP   PIC 9(8).
+           05 DATAALTERACAOBKP PIC 9(8).
+           05 VERSAO-REGBKP    PIC 9(5).
+
+      *Tabela mestre das distribuidoras, usada para validar o
+      *codigo digitado em DISTRIBUIDORA e evitar grafias diferentes
+      *para a mesma distribuidora
+       FD DISTRIB.
+       01 DISTRIB-REG.
+           05 COD-DISTRIBUIDORA    PIC X(15).
+           05 NOME-DISTRIBUIDORA   PIC X(30).
+
+      *Tabela mestre dos generos, usada para validar GENERO e os
+      *generos adicionais informados em FILMEGEN
+       FD GENEROS.
+       01 GENEROS-REG.
+           05 COD-GENERO       PIC X(08).
+           05 DESC-GENERO      PIC X(15).
 
+      *Tabela mestre de aliquotas de imposto por local de locacao
+       FD ALIQUOTA.
+       01 ALIQUOTA-REG.
+           05 COD-LOCAL        PIC X(08).
+           05 DESC-LOCAL       PIC X(20).
+           05 PERCENTUAL-IMPOSTO PIC 9(2)V9(2).
+
+      *Tabela mestre de taxas de cambio por moeda, relativas a moeda
+      *base (BRL, que fica sempre com TAXA-CONVERSAO igual a 1)
+       FD TAXACAMBIO.
+       01 TAXACAMBIO-REG.
+           05 COD-MOEDA        PIC X(03).
+           05 TAXA-CONVERSAO   PIC 9(3)V9(4).
+
+      *Generos adicionais de um filme (relacionamento N para N entre
+      *FILMES e GENEROS)
+       FD FILMEGEN.
+       01 FILMEGEN-REG.
+           05 FG-CHAVE.
+               10 FG-CODFILME      PIC 9(5).
+               10 FG-GENERO        PIC X(08).
+
+      *Registro de controle com o ultimo codigo de filme gerado
+       FD CTLFILME.
+       01 CTL-FILME-REG.
+           05 CTL-CHAVE        PIC X(01).
+           05 CTL-ULT-CODIGO   PIC 9(5).
+
+      *    Indica se ja existe uma instancia do sistema em uso,
+      *    para alertar sobre acesso concorrente ao FILMES.DAT
+           05 CTL-EM-USO       PIC X(01) VALUE 'N'.
+               88 CTL-SISTEMA-EM-USO    VALUE 'S'.
+               88 CTL-SISTEMA-LIVRE     VALUE 'N'.
+
+      *Registro de parametros de validacao; PARAM-NOTA-MIN/MAX dao a
+      *faixa valida de NOTA em 5000-INCLUIR/7000-ALTERAR
+       FD CTLPARAM.
+       01 CTLPARAM-REG.
+           05 PARAM-CHAVE      PIC X(01).
+           05 PARAM-NOTA-MIN   PIC 9(2)V9(1).
+           05 PARAM-NOTA-MAX   PIC 9(2)V9(1).
+
+      *Registro de um texto de tela; MSG-CHAVE identifica o campo
+      *(rotulo do MENU/TELA-REGISTRO ou mensagem de erro), e
+      *MSG-TEXTO-PT/MSG-TEXTO-EN trazem o texto em cada idioma,
+      *sempre lido ate o tamanho do campo de destino na tela
+       FD MSGTAB.
+       01 MSGTAB-REG.
+           05 MSG-CHAVE        PIC 9(02).
+           05 MSG-TEXTO-PT     PIC X(30).
+           05 MSG-TEXTO-EN     PIC X(30).
+
+      *Registro de um emprestimo (locacao) de um exemplar do filme
+       FD EMPRESTIMOS.
+       01 EMPRESTIMOS-REG.
+           05 NUM-EMPRESTIMO      PIC 9(6).
+           05 EMP-CODFILME        PIC 9(5).
+           05 EMP-EXEMPLAR        PIC 9(2).
+           05 EMP-CLIENTE         PIC 9(5).
+           05 EMP-DATA-RETIRADA   PIC 9(8).
+           05 EMP-DATA-PREVISTA   PIC 9(8).
+           05 EMP-DATA-DEVOLUCAO  PIC 9(8).
+
+      *    Situacao do emprestimo: A = Aberto (em poder do cliente),
+      *    D = Devolvido
+           05 EMP-STATUS          PIC X(01).
+               88 EMPRESTIMO-ABERTO    VALUE 'A'.
+               88 EMPRESTIMO-DEVOLVIDO VALUE 'D'.
+
+      *Registro de controle com o ultimo numero de emprestimo gerado
+       FD CTLEMP.
+       01 CTLEMP-REG.
+           05 CTLEMP-CHAVE         PIC X(01).
+           05 CTLEMP-ULT-NUMERO    PIC 9(6).
+
+      *Cadastro de clientes (locacao)
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 COD-CLIENTE      PIC 9(5).
+           05 NOME-CLIENTE     PIC X(30).
+           05 TELEFONE-CLIENTE PIC X(15).
+           05 ENDERECO-CLIENTE PIC X(40).
+           05 STATUS-CLIENTE   PIC X(01).
+               88 CLIENTE-ATIVO    VALUE 'A'.
+               88 CLIENTE-INATIVO  VALUE 'I'.
+
+      *Registro de controle com o ultimo codigo de cliente gerado
+       FD CTLCLI.
+       01 CTLCLI-REG.
+           05 CTLCLI-CHAVE         PIC X(01).
+           05 CTLCLI-ULT-CODIGO    PIC 9(5).
+
+      *Linha do relatorio de atrasos (ver 9960-RELATORIO-ATRASOS)
+       FD ATRASOS.
+       01 ATRASOS-REG           PIC X(132).
+
+      *Fila de reservas: um registro por cliente aguardando um
+      *filme que esta emprestado no momento
+       FD RESERVAS.
+       01 RESERVAS-REG.
+           05 NUM-RESERVA      PIC 9(6).
+           05 RES-CODFILME     PIC 9(5).
+           05 RES-CLIENTE      PIC 9(5).
+           05 RES-DATA         PIC 9(8).
+
+      *    Situacao da reserva: A = Aguardando, T = Atendida
+           05 RES-STATUS       PIC X(01).
+               88 RESERVA-AGUARDANDO   VALUE 'A'.
+               88 RESERVA-ATENDIDA     VALUE 'T'.
+
+      *Registro de controle com o ultimo numero de reserva gerado
+       FD CTLRES.
+       01 CTLRES-REG.
+           05 CTLRES-CHAVE         PIC X(01).
+           05 CTLRES-ULT-NUMERO    PIC 9(6).
+
+      *Exemplar fisico de um filme: chave composta pelo CODFILME e
+      *pelo numero do exemplar dentro daquele titulo
+       FD EXEMPLARES.
+       01 EXEMPLARES-REG.
+           05 EX-CHAVE.
+               10 EX-CODFILME      PIC 9(5).
+               10 EX-NUMERO        PIC 9(2).
+           05 EX-ESTADO         PIC X(15).
+           05 EX-LOCALIZACAO    PIC X(10).
+
+      *    Situacao do exemplar: D = Disponivel, E = Emprestado,
+      *    R = Reservado (devolvido, separado para outro cliente),
+      *    B = Baixado (avariado ou perdido, fora de uso)
+           05 EX-STATUS         PIC X(01).
+               88 EXEMPLAR-DISPONIVEL   VALUE 'D'.
+               88 EXEMPLAR-EMPRESTADO   VALUE 'E'.
+               88 EXEMPLAR-RESERVADO    VALUE 'R'.
+               88 EXEMPLAR-BAIXADO      VALUE 'B'.
+
+      *    Dados da baixa, preenchidos por 9990-REGISTRAR-BAIXA;
+      *    ficam em branco/zero enquanto o exemplar nao for baixado
+           05 EX-DATA-BAIXA     PIC 9(08).
+           05 EX-MOTIVO-BAIXA   PIC X(15).
+           05 EX-CUSTO-BAIXA    PIC 9(06)V9(02).
+
+      *Elenco de um filme: um registro por ator/atriz associado ao
+      *CODFILME, numerados sequencialmente (ver 9996-CADASTRAR-ELENCO)
+       FD FILME-ELENCO.
+       01 FILME-ELENCO-REG.
+           05 FE-CHAVE.
+               10 FE-CODFILME      PIC 9(5).
+               10 FE-SEQ           PIC 9(2).
+           05 FE-NOME-ATOR      PIC X(30).
+
+      *Linha do inventario de exemplares (ver 9980-INVENTARIO-EXEMP)
+       FD INVENTARIO.
+       01 INVENTARIO-REG        PIC X(132).
+
+      *Linha do log de baixas (ver 9990-REGISTRAR-BAIXA)
+       FD BAIXAS.
+       01 BAIXAS-REG            PIC X(132).
+
+      *Linha do relatorio de custo de baixas (ver 9995-RELATORIO-BAIXAS)
+       FD BAIXASREL.
+       01 BAIXASREL-REG         PIC X(132).
+
+      *Linha do relatorio de filmes pendentes de avaliacao (ver
+      *9998-RELATORIO-PENDENTES)
+       FD PENDREV.
+       01 PENDREV-REG           PIC X(132).
 
        WORKING-STORAGE SECTION.
 
@@ -59,6 +737,347 @@
        77 WRK-MODULO            PIC X(10).
        77 FILME-STATUS          PIC 9(2).
        77 FILMESEQ-STATUS       PIC 9(2).
+       77 CTLFILME-STATUS       PIC 9(2).
+       77 CTLPARAM-STATUS       PIC 9(2).
+       77 WRK-NOTA-MIN          PIC 9(2)V9(1) VALUE 1.
+       77 WRK-NOTA-MAX          PIC 9(2)V9(1) VALUE 10.
+
+      *Idioma da tela (P-portugues/E-ingles), lido do ambiente em
+      *1000-INICIAR; controla qual coluna de MSGTAB e usada pela
+      *1055-BUSCA-MENSAGEM
+       77 MSGTAB-STATUS         PIC 9(2).
+       77 WRK-IDIOMA-TELA       PIC X(01) VALUE 'P'.
+           88 WRK-IDIOMA-TELA-PORTUGUES  VALUE 'P'.
+           88 WRK-IDIOMA-TELA-INGLES     VALUE 'E'.
+       77 WRK-MSG-CHAVE-BUSCA   PIC 9(02).
+       77 WRK-MSG-RESULTADO     PIC X(30).
+
+      *Rotulos do MENU (codigos de mensagem 1 a 18), carregados de
+      *MSGTAB em 1050-CARREGA-MENSAGENS
+       77 WRK-MSG-01            PIC X(11).
+       77 WRK-MSG-02            PIC X(13).
+       77 WRK-MSG-03            PIC X(11).
+       77 WRK-MSG-04            PIC X(11).
+       77 WRK-MSG-05            PIC X(13).
+       77 WRK-MSG-06            PIC X(12).
+       77 WRK-MSG-07            PIC X(18).
+       77 WRK-MSG-08            PIC X(21).
+       77 WRK-MSG-09            PIC X(16).
+       77 WRK-MSG-10            PIC X(22).
+       77 WRK-MSG-11            PIC X(15).
+       77 WRK-MSG-12            PIC X(12).
+       77 WRK-MSG-13            PIC X(11).
+       77 WRK-MSG-14            PIC X(12).
+       77 WRK-MSG-15            PIC X(12).
+       77 WRK-MSG-16            PIC X(28).
+       77 WRK-MSG-17            PIC X(08).
+       77 WRK-MSG-18            PIC X(08).
+
+      *Rotulos de TELA-REGISTRO/SS-DADOS (codigos de mensagem 19 a
+      *36), carregados de MSGTAB em 1050-CARREGA-MENSAGENS
+       77 WRK-MSG-19            PIC X(08).
+       77 WRK-MSG-20            PIC X(08).
+       77 WRK-MSG-21            PIC X(08).
+       77 WRK-MSG-22            PIC X(09).
+       77 WRK-MSG-23            PIC X(05).
+       77 WRK-MSG-24            PIC X(15).
+       77 WRK-MSG-25            PIC X(09).
+       77 WRK-MSG-26            PIC X(08).
+       77 WRK-MSG-27            PIC X(09).
+       77 WRK-MSG-28            PIC X(09).
+       77 WRK-MSG-29            PIC X(15).
+       77 WRK-MSG-30            PIC X(14).
+       77 WRK-MSG-31            PIC X(07).
+       77 WRK-MSG-32            PIC X(06).
+       77 WRK-MSG-33            PIC X(10).
+       77 WRK-MSG-34            PIC X(09).
+       77 WRK-MSG-35            PIC X(14).
+       77 WRK-MSG-36            PIC X(14).
+       77 DISTRIB-STATUS        PIC 9(2).
+       77 GENEROS-STATUS        PIC 9(2).
+       77 ALIQUOTA-STATUS       PIC 9(2).
+       77 TAXACAMBIO-STATUS     PIC 9(2).
+       77 WRK-TAXA-ACHOU        PIC 9(3)V9(4) VALUE 0.
+       77 WRK-PRECO-BASE        PIC 9(7)V9(2) VALUE 0.
+       77 FILMEGEN-STATUS       PIC 9(2).
+       77 TOPFILME-STATUS       PIC 9(2).
+       77 RESFILME-STATUS       PIC 9(2).
+       77 WRK-DISTRIB-ANT       PIC X(15).
+       77 WRK-GENERO-ANT        PIC X(08).
+       77 WRK-QTD-GRUPO         PIC 9(3) VALUE 0.
+       77 WRK-SOMA-NOTA         PIC 9(4)V9(1) VALUE 0.
+       77 WRK-MEDIA-NOTA        PIC 9(2)V9(1) VALUE 0.
+       77 WRK-PRIMEIRO-GRUPO    PIC X(1) VALUE 'S'.
+       77 CSVFILE-STATUS        PIC 9(2).
+       77 WRK-LINHA-CSV         PIC X(132).
+       77 WRK-NOTA-CSV          PIC Z9,9.
+       77 PRINTFILE-STATUS      PIC 9(2).
+       77 WRK-LINHA-IMP         PIC X(132).
+       77 WRK-LINCONT-IMP       PIC 9(3) VALUE 0.
+       77 WRK-PAG-IMP           PIC 9(3) VALUE 0.
+
+      *Controle de retomada do relatorio de impressao (9400)
+       77 CKPTFILE-STATUS       PIC 9(2).
+       77 WRK-CKPT-COD          PIC 9(5) VALUE 0.
+       77 WRK-CKPT-CONTADOR     PIC 9(3) VALUE 0.
+
+      *Contadores do arquivamento de filmes excluidos (9800)
+       77 ARQFILME-STATUS       PIC 9(2).
+       77 WRK-QTD-ARQUIVADOS    PIC 9(5) VALUE 0.
+
+      *Campos de trabalho do relatorio de titulos duplicados (9900)
+       77 DUPFILME-STATUS       PIC 9(2).
+       77 DUPLIST-STATUS        PIC 9(2).
+       77 WRK-TITULO-ANTERIOR   PIC X(30) VALUE SPACES.
+       77 WRK-COD-ANTERIOR      PIC 9(5) VALUE 0.
+       77 WRK-QTD-GRUPOS-DUP    PIC 9(5) VALUE 0.
+       77 WRK-QTD-REG-DUP       PIC 9(5) VALUE 0.
+       77 WRK-REPETIU-TITULO    PIC X(1) VALUE 'N'.
+
+      *Nome e status do backup datado de FILMES.DAT (9050)
+       77 BACKUPFILE-STATUS     PIC 9(2).
+       77 WRK-BACKUP-PATH       PIC X(80) VALUE SPACES.
+
+      *Diretorio base dos arquivos de dados, lido do ambiente em
+      *1000-INICIAR (ver 1060-MONTA-CAMINHOS); se a variavel de
+      *ambiente FILMES_DIR nao estiver definida, mantem o caminho
+      *do terminal de desenvolvimento como padrao
+       77 WRK-BASE-DIR
+           PIC X(60) VALUE
+           'C:\Users\GAMER\Curso_Cobol_Educ_360\Cobol\Projeto\'.
+       77 WRK-DIR-AMBIENTE      PIC X(60) VALUE SPACES.
+
+      *Caminhos completos dos arquivos de dados, montados em
+      *1060-MONTA-CAMINHOS a partir de WRK-BASE-DIR + nome do
+      *arquivo, e usados nas clausulas ASSIGN TO do FILE-CONTROL
+       77 WRK-PATH-FILMES          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-FILMESSEQ       PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CTLFILME        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CTLPARAM        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-MSGTAB          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-DISTRIB         PIC X(80) VALUE SPACES.
+       77 WRK-PATH-GENEROS         PIC X(80) VALUE SPACES.
+       77 WRK-PATH-ALIQUOTA        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-TAXACAMBIO      PIC X(80) VALUE SPACES.
+       77 WRK-PATH-FILMEGEN        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-FILMESORD       PIC X(80) VALUE SPACES.
+       77 WRK-PATH-TOPFILME        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-RESFILME        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CSVFILE         PIC X(80) VALUE SPACES.
+       77 WRK-PATH-PRINTFILE       PIC X(80) VALUE SPACES.
+       77 WRK-PATH-IMPORTFILE      PIC X(80) VALUE SPACES.
+       77 WRK-PATH-SITEFEED        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CKPTFILE        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-ARQFILME        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-DUPFILME        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-DUPLIST         PIC X(80) VALUE SPACES.
+       77 WRK-PATH-AUDITFILE       PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CONTROLEFILE    PIC X(80) VALUE SPACES.
+       77 WRK-PATH-EMPRESTIMOS     PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CTLEMP          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CLIENTES        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CTLCLI          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-ATRASOS         PIC X(80) VALUE SPACES.
+       77 WRK-PATH-RESERVAS        PIC X(80) VALUE SPACES.
+       77 WRK-PATH-CTLRES          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-EXEMPLARES      PIC X(80) VALUE SPACES.
+       77 WRK-PATH-FILME-ELENCO    PIC X(80) VALUE SPACES.
+       77 WRK-PATH-INVENTARIO      PIC X(80) VALUE SPACES.
+       77 WRK-PATH-BAIXAS          PIC X(80) VALUE SPACES.
+       77 WRK-PATH-BAIXASREL       PIC X(80) VALUE SPACES.
+       77 WRK-PATH-PENDREV         PIC X(80) VALUE SPACES.
+
+      *Operador que abriu a sessao atual (1000), usado tambem na
+      *trilha de auditoria de transacoes (5190)
+       77 WRK-OPERADOR          PIC X(20) VALUE SPACES.
+
+      *Trilha de auditoria de transacoes (5190)
+       77 AUDITFILE-STATUS      PIC 9(2).
+       77 WRK-AUD-OPERACAO      PIC X(08) VALUE SPACES.
+
+      *Desfazer a ultima inclusao/alteracao/exclusao da sessao
+      *(ver 8600-DESFAZER); WRK-UNDO-REG guarda a imagem do registro
+      *antes da operacao, para alteracao/exclusao
+       77 WRK-UNDO-DISPONIVEL   PIC X(01) VALUE 'N'.
+           88 WRK-UNDO-EXISTE      VALUE 'S'.
+       77 WRK-UNDO-TIPO         PIC X(01) VALUE SPACES.
+           88 WRK-UNDO-INCLUIR     VALUE 'I'.
+           88 WRK-UNDO-ALTERAR     VALUE 'A'.
+           88 WRK-UNDO-EXCLUIR     VALUE 'E'.
+       77 WRK-UNDO-CODFILME     PIC 9(5) VALUE 0.
+       01 WRK-UNDO-REG.
+           05 CODFILME-UNDO         PIC 9(5).
+           05 TITULO-UNDO           PIC X(30).
+           05 GENERO-UNDO           PIC X(8).
+           05 DURACAO-UNDO          PIC 9(3).
+           05 ANOLANCAMENTO-UNDO    PIC 9(4).
+           05 DISTRIBUIDORA-UNDO    PIC X(15).
+           05 FORMATO-MIDIA-UNDO    PIC X(10).
+           05 IDIOMA-UNDO           PIC X(12).
+           05 LEGENDA-UNDO          PIC X(12).
+           05 DIRETOR-UNDO          PIC X(30).
+           05 SINOPSE-UNDO          PIC X(50).
+           05 PRECO-ALUGUEL-UNDO    PIC 9(4)V9(2).
+           05 PRECO-COMPRA-UNDO     PIC 9(5)V9(2).
+           05 MOEDA-UNDO            PIC X(03).
+           05 NOTA-UNDO             PIC 9(2)V9(1).
+           05 CLASSIFICACAO-UNDO    PIC X(02).
+           05 STATUS-VISUAL-UNDO    PIC X(01).
+           05 DATA-ASSISTIDO-UNDO   PIC 9(8).
+           05 STATUS-REG-UNDO       PIC X(01).
+           05 DATACRIACAO-UNDO      PIC 9(8).
+           05 DATAALTERACAO-UNDO    PIC 9(8).
+           05 VERSAO-REG-UNDO       PIC 9(5).
+
+      *Totais de controle de fim de dia (9950)
+       77 CONTROLEFILE-STATUS   PIC 9(2).
+       77 WRK-QTD-TOTAL-CTL     PIC 9(5) VALUE 0.
+       77 WRK-QTD-ATIVOS-CTL    PIC 9(5) VALUE 0.
+       77 WRK-QTD-INATIVOS-CTL  PIC 9(5) VALUE 0.
+      *Campos de trabalho da locacao (checkout/checkin, ver 3100 e
+      *3200) e do calculo de datas de previsao/atraso
+       77 EMPRESTIMOS-STATUS    PIC 9(2).
+       77 CTLEMP-STATUS         PIC 9(2).
+       77 WRK-PRAZO-DIAS        PIC 9(3) VALUE 7.
+       77 WRK-PROX-EMPRESTIMO   PIC 9(6) VALUE 0.
+       77 EMP-CODFILME-DIG      PIC 9(5) VALUE 0.
+       77 EMP-CLIENTE-DIG       PIC 9(5) VALUE 0.
+       77 WRK-DIAS-ATRASO       PIC 9(5) VALUE 0.
+       77 WRK-EMP-ACHOU         PIC 9(6) VALUE 0.
+
+      *Campos de trabalho do cadastro de clientes (4000-4300)
+       77 CLIENTES-STATUS       PIC 9(2).
+       77 CTLCLI-STATUS         PIC 9(2).
+       77 WRK-PROX-CLIENTE      PIC 9(5) VALUE 0.
+       77 WRK-CLIENTE-FLAG      PIC X(1) VALUE 'N'.
+           88 WRK-CLIENTE-VALIDO   VALUE 'S'.
+
+      *Relatorio de emprestimos em atraso (9960)
+       77 ATRASOS-STATUS        PIC 9(2).
+       77 WRK-QTD-ATRASOS       PIC 9(5) VALUE 0.
+       77 WRK-TOTAL-MULTAS      PIC 9(7)V9(2) VALUE 0.
+
+      *Fila de reservas de filmes emprestados (3300/3350)
+       77 RESERVAS-STATUS       PIC 9(2).
+       77 CTLRES-STATUS         PIC 9(2).
+       77 WRK-PROX-RESERVA      PIC 9(6) VALUE 0.
+       77 RES-CODFILME-DIG      PIC 9(5) VALUE 0.
+       77 RES-CLIENTE-DIG       PIC 9(5) VALUE 0.
+       77 WRK-RES-ACHOU         PIC 9(6) VALUE 0.
+
+      *Exemplares fisicos por titulo (9970/9980) e localizacao de
+      *exemplar disponivel no checkout (3100)
+       77 EXEMPLARES-STATUS     PIC 9(2).
+       77 INVENTARIO-STATUS     PIC 9(2).
+       77 EX-CODFILME-DIG       PIC 9(5) VALUE 0.
+       77 EX-ESTADO-DIG         PIC X(15) VALUE SPACES.
+       77 EX-LOCALIZACAO-DIG    PIC X(10) VALUE SPACES.
+       77 WRK-PROX-EXEMPLAR     PIC 9(2) VALUE 0.
+       77 WRK-EX-ACHOU          PIC 9(2) VALUE 0.
+       77 WRK-QTD-EX-TOTAL      PIC 9(3) VALUE 0.
+       77 WRK-QTD-EX-DISP       PIC 9(3) VALUE 0.
+       77 WRK-QTD-EX-EMP        PIC 9(3) VALUE 0.
+       77 WRK-CODFILME-ANTERIOR PIC 9(5) VALUE 0.
+
+      *Baixa de exemplares avariados/perdidos (9990/9995)
+       77 BAIXAS-STATUS         PIC 9(2).
+       77 BAIXASREL-STATUS      PIC 9(2).
+       77 PENDREV-STATUS        PIC 9(2).
+       77 WRK-QTD-PENDENTES     PIC 9(5) VALUE 0.
+       77 EX-NUMERO-DIG         PIC 9(2) VALUE 0.
+       77 BX-MOTIVO-DIG         PIC X(15) VALUE SPACES.
+       77 BX-CUSTO-DIG          PIC 9(06)V9(02) VALUE 0.
+       77 WRK-QTD-BAIXAS        PIC 9(3) VALUE 0.
+       77 WRK-TOTAL-BAIXAS      PIC 9(07)V9(02) VALUE 0.
+       77 WRK-VALOR-MULTA       PIC 9(5)V9(2) VALUE 0.
+       77 WRK-MULTA-DIA         PIC 9(3)V9(2) VALUE 2,00.
+
+      *Preco com imposto exibido no checkout (3100), a partir da
+      *aliquota do local de locacao atual (ALIQUOTA)
+       77 WRK-LOCAL-ATUAL       PIC X(08) VALUE 'PADRAO'.
+       77 WRK-PERCENTUAL-ACHOU  PIC 9(2)V9(2) VALUE 0.
+       77 WRK-PRECO-IMPOSTO     PIC 9(4)V9(2) VALUE 0.
+       77 WRK-PRECO-FINAL       PIC 9(5)V9(2) VALUE 0.
+
+      *Elenco de filmes (9996-CADASTRAR-ELENCO)
+       77 ELENCO-STATUS         PIC 9(2).
+       77 FE-CODFILME-DIG       PIC 9(5) VALUE 0.
+       77 FE-NOME-ATOR-DIG      PIC X(30) VALUE SPACES.
+       77 WRK-PROX-ELENCO       PIC 9(2) VALUE 0.
+       77 SIN-CODFILME-DIG      PIC 9(5) VALUE 0.
+       77 SIN-SINOPSE-DIG       PIC X(50) VALUE SPACES.
+
+      *Campos auxiliares do calculo de datas (3150-AVANCA-UM-DIA)
+       01 WRK-DATA-CALC.
+           05 WRK-DC-ANO           PIC 9(4).
+           05 WRK-DC-MES           PIC 9(2).
+           05 WRK-DC-DIA           PIC 9(2).
+       77 WRK-DIAS-NO-MES       PIC 9(2) VALUE 0.
+       77 WRK-RESTO-ANO         PIC 9(4) VALUE 0.
+       01 WRK-TAB-DIAS-MES      VALUE '312831303130313130313031'.
+           05 WRK-DIAS-MES OCCURS 12 TIMES PIC 9(2).
+
+       77 WRK-MODO-BUSCA        PIC X(1) VALUE 'C'.
+       77 WRK-TERMO-BUSCA       PIC X(30).
+       77 WRK-TERMO-LEN         PIC 9(2) VALUE 0.
+       77 WRK-POS-BUSCA         PIC 9(2) VALUE 0.
+       77 WRK-TITULO-ACHOU      PIC X(1) VALUE 'N'.
+
+      *Guardam o numero de versao lido e os dados digitados em
+      *7000-ALTERAR, para a checagem de concorrencia otimista
+       77 WRK-VERSAO-ORIGINAL   PIC 9(5) VALUE ZERO.
+       01 WRK-ALTERACAO-TEMP.
+           05 WRK-TITULO-TEMP      PIC X(30).
+           05 WRK-GENERO-TEMP      PIC X(08).
+           05 WRK-DURACAO-TEMP     PIC 9(3).
+           05 WRK-ANO-TEMP         PIC 9(4).
+           05 WRK-DISTRIB-TEMP     PIC X(15).
+           05 WRK-FORMATO-TEMP     PIC X(10).
+           05 WRK-IDIOMA-TEMP      PIC X(12).
+           05 WRK-LEGENDA-TEMP     PIC X(12).
+           05 WRK-DIRETOR-TEMP     PIC X(30).
+           05 WRK-ALUGUEL-TEMP     PIC 9(4)V9(2).
+           05 WRK-COMPRA-TEMP      PIC 9(5)V9(2).
+           05 WRK-MOEDA-TEMP       PIC X(03).
+           05 WRK-NOTA-TEMP        PIC 9(2)V9(1).
+           05 WRK-STATUS-TEMP      PIC X(01).
+           05 WRK-CLASSIF-TEMP     PIC X(02).
+
+      *Mensagem de aviso de possivel truncamento de TITULO/
+      *DISTRIBUIDORA (campo preenchido ate o ultimo caractere)
+       77 WRK-AVISO             PIC X(45) VALUE SPACES.
+
+      *Contadores da conciliacao entre FILMES e FILMESSEQ
+       77 WRK-QTD-SEQ           PIC 9(5) VALUE 0.
+       77 WRK-QTD-DIVERGENTE    PIC 9(5) VALUE 0.
+
+      *Campos de trabalho da importacao em lote (9600-IMPORTAR-LOTE)
+       77 IMPORTFILE-STATUS     PIC 9(2).
+       77 WRK-QTD-IMPORTADOS    PIC 9(5) VALUE 0.
+       77 WRK-QTD-REJEITADOS    PIC 9(5) VALUE 0.
+       01 WRK-IMPORT-CAMPOS.
+           05 WRK-IMP-TITULO       PIC X(30).
+           05 WRK-IMP-GENERO       PIC X(08).
+           05 WRK-IMP-DURACAO      PIC 9(03).
+           05 WRK-IMP-ANO          PIC 9(04).
+           05 WRK-IMP-DISTRIB      PIC X(15).
+           05 WRK-IMP-NOTA         PIC 9(02)V9(01).
+
+      *Campos de trabalho do feed do site (9700-GERAR-FEED-SITE)
+       77 SITEFEED-STATUS       PIC 9(2).
+       77 WRK-QTD-FEED          PIC 9(5) VALUE 0.
+       77 WRK-GENERO-FLAG       PIC X(1) VALUE 'N'.
+           88 WRK-GENERO-VALIDO     VALUE 'S'.
+       77 WRK-GENERO-ADIC       PIC X(8) VALUE SPACES.
+       77 WRK-PROX-CODIGO       PIC 9(5) VALUE 0.
+       77 WRK-OVERRIDE-COD      PIC X(1) VALUE SPACE.
+       77 WRK-TITULO-DUPLICADO  PIC X(1) VALUE 'N'.
+       77 WRK-COD-DUPLICADO     PIC 9(5) VALUE 0.
+       77 WRK-DISTRIB-FLAG      PIC X(1) VALUE 'N'.
+           88 WRK-DISTRIB-VALIDA    VALUE 'S'.
+       77 WRK-MOEDA-FLAG        PIC X(1) VALUE 'N'.
+           88 WRK-MOEDA-VALIDA      VALUE 'S'.
+       77 WRK-DATA-HOJE         PIC 9(8) VALUE 0.
        77 WRK-ERRO              PIC X(30).
        77 WRK-TECLA             PIC 9(1) VALUE 1.
        77 WRK-CONTADOR-LINHA    PIC 9(4) VALUE 5.
@@ -68,6 +1087,10 @@
        77 WRK-CONT-REG             PIC 9(3) VALUE 0.
        77 WRK-NUM-PAG             PIC 9(3) VALUE 0.
        77 WRK-FLAG             PIC 9(1) VALUE 0.
+       77 WRK-FILTRO-GENERO    PIC X(08) VALUE SPACES.
+       77 WRK-FILTRO-DISTRIB   PIC X(15) VALUE SPACES.
+       77 WRK-PAG-ATUAL        PIC 9(3) VALUE 1.
+       77 WRK-TAM-PAGINA       PIC 9(2) VALUE 7.
        SCREEN SECTION.
       * Title in the top of the page
        01 TELA.
@@ -83,41 +1106,206 @@
                BACKGROUND-COLOR 1 FROM WRK-MODULO.
       *Menu de opções
        01 MENU.
+           05 LINE 5 COLUMN 55  PIC X(11) FROM WRK-MSG-01.
+           05 LINE 6 COLUMN 55  PIC X(13) FROM WRK-MSG-02.
+           05 LINE 7 COLUMN 55  PIC X(11) FROM WRK-MSG-03.
+           05 LINE 8 COLUMN 55  PIC X(11) FROM WRK-MSG-04.
+           05 LINE 9 COLUMN 55  PIC X(13) FROM WRK-MSG-05.
+           05 LINE 10 COLUMN 55 PIC X(12) FROM WRK-MSG-06.
+           05 LINE 11 COLUMN 55 PIC X(18) FROM WRK-MSG-07.
+           05 LINE 12 COLUMN 55 PIC X(21) FROM WRK-MSG-08.
+           05 LINE 13 COLUMN 55 PIC X(16) FROM WRK-MSG-09.
+           05 LINE 14 COLUMN 55 PIC X(22) FROM WRK-MSG-10.
+           05 LINE 15 COLUMN 55 PIC X(15) FROM WRK-MSG-11.
+           05 LINE 16 COLUMN 55 PIC X(12) FROM WRK-MSG-12.
+           05 LINE 17 COLUMN 55 PIC X(11) FROM WRK-MSG-13.
+           05 LINE 18 COLUMN 55 PIC X(12) FROM WRK-MSG-14.
+           05 LINE 19 COLUMN 55 PIC X(12) FROM WRK-MSG-15.
+           05 LINE 20 COLUMN 55 PIC X(28) FROM WRK-MSG-16.
+           05 LINE 21 COLUMN 55 PIC X(08) FROM WRK-MSG-17.
+           05 LINE 22 COLUMN 55 PIC X(08) FROM WRK-MSG-18.
+           05 LINE 22 COLUMN 67 USING WRK-ESCOLHA.
+
+      *Submenu de manutencao do cadastro de clientes
+       01 MENU-CLIENTES.
            05 LINE 5 COLUMN 55  VALUE '1 - Incluir'.
            05 LINE 6 COLUMN 55  VALUE '2 - Consultar'.
            05 LINE 7 COLUMN 55  VALUE '3 - Alterar'.
            05 LINE 8 COLUMN 55  VALUE '4 - Excluir'.
-           05 LINE 9 COLUMN 55  VALUE '5 - Relatorio'.
-           05 LINE 10 COLUMN 55 VALUE 'X - Sair'.
-           05 LINE 11 COLUMN 55 VALUE 'Escolha:'.
-           05 LINE 11 COLUMN 67 USING WRK-ESCOLHA.
+           05 LINE 9 COLUMN 55  VALUE 'X - Voltar'.
+           05 LINE 10 COLUMN 55 VALUE 'Escolha:'.
+           05 LINE 10 COLUMN 67 USING WRK-ESCOLHA.
+
+      *Tela onde serao feitos os inputs de clientes
+       01 TELA-CLIENTE.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING COD-CLIENTE.
+
+           05 LINE 6 COLUMN 35 VALUE 'Nome: '.
+           05 COLUMN PLUS 2 PIC X(30) USING NOME-CLIENTE.
+
+           05 LINE 7 COLUMN 35 VALUE 'Telefone: '.
+           05 COLUMN PLUS 2 PIC X(15) USING TELEFONE-CLIENTE.
+
+           05 LINE 8 COLUMN 35 VALUE 'Endereco: '.
+           05 COLUMN PLUS 2 PIC X(40) USING ENDERECO-CLIENTE.
+
+           05 LINE 9 COLUMN 35 VALUE 'Situacao: '.
+           05 COLUMN PLUS 2 PIC X(01) USING STATUS-CLIENTE.
+
+      *Submenu de rotinas utilitarias/lote
+       01 MENU-UTIL.
+           05 LINE 5 COLUMN 55  VALUE '1 - Reconciliar FILMES/SEQ'.
+           05 LINE 6 COLUMN 55  VALUE '2 - Importar lote de filmes'.
+           05 LINE 7 COLUMN 55  VALUE '3 - Gerar feed do site'.
+           05 LINE 8 COLUMN 55  VALUE '4 - Arquivar excluidos'.
+           05 LINE 9 COLUMN 55  VALUE '5 - Titulos duplicados'.
+           05 LINE 10 COLUMN 55 VALUE '6 - Totais de controle'.
+           05 LINE 11 COLUMN 55 VALUE '7 - Relatorio de atrasos'.
+           05 LINE 12 COLUMN 55 VALUE '8 - Cadastrar exemplar'.
+           05 LINE 13 COLUMN 55 VALUE '9 - Inventario de exemplares'.
+           05 LINE 14 COLUMN 55 VALUE 'A - Registrar baixa de exemplar'.
+           05 LINE 15 COLUMN 55 VALUE 'B - Relatorio de baixas'.
+           05 LINE 16 COLUMN 55 VALUE 'C - Cadastrar membro do elenco'.
+           05 LINE 17 COLUMN 55 VALUE 'D - Cadastrar sinopse'.
+           05 LINE 18 COLUMN 55 VALUE 'E - Relatorio de pendentes'.
+           05 LINE 19 COLUMN 55 VALUE 'X - Voltar'.
+           05 LINE 20 COLUMN 55 VALUE 'Escolha:'.
+           05 LINE 20 COLUMN 67 USING WRK-ESCOLHA.
 
       *Tela usada para mostrar erros
        01 TELA-ERRO.
-           05 LINE 12 COLUMN 35 PIC X(30)
+           05 LINE 16 COLUMN 35 PIC X(30)
            BACKGROUND-COLOR 5 FROM WRK-ERRO.
 
+      *Tela usada para avisos que nao impedem a gravacao
+       01 TELA-AVISO.
+           05 LINE 17 COLUMN 35 PIC X(45)
+           BACKGROUND-COLOR 3 FROM WRK-AVISO.
+
       *Tela onde serão feitos os inputs de filmes
        01 TELA-REGISTRO.
+      *    Grupo PK: informado em 6000-CONSULTAR/8000-EXCLUIR para
+      *    localizar o filme pelo codigo; aceita tanto a digitacao
+      *    manual quanto a leitura por um leitor de codigo de barras,
+      *    que entrega os digitos do CODFILME seguidos de Enter como
+      *    se fosse um teclado comum
            05 PK.
-               10 LINE 5 COLUMN 35 VALUE 'Codigo: '.
+               10 LINE 5 COLUMN 35 PIC X(08) FROM WRK-MSG-19.
                10 COLUMN PLUS 2 PIC 9(5) USING CODFILME.
 
            05 SS-DADOS.
-               10 LINE 6 COLUMN 35 VALUE 'Titulo: '.
+               10 LINE 6 COLUMN 35 PIC X(08) FROM WRK-MSG-20.
                10 COLUMN PLUS 2 PIC X(30) USING TITULO.
 
-               10 LINE 7 COLUMN 35 VALUE 'Genero: '.
+               10 LINE 7 COLUMN 35 PIC X(08) FROM WRK-MSG-21.
                10 COLUMN PLUS 2 PIC X(8) USING GENERO.
 
-               10 LINE 8 COLUMN 35 VALUE 'Duracao: '.
+               10 LINE 8 COLUMN 35 PIC X(09) FROM WRK-MSG-22.
                10 COLUMN PLUS 2 PIC 9(3) USING DURACAO.
 
-               10 LINE 9 COLUMN 35 VALUE 'Distribuidora: '.
+               10 LINE 8 COLUMN 60 PIC X(05) FROM WRK-MSG-23.
+               10 COLUMN PLUS 2 PIC 9(4) USING ANOLANCAMENTO.
+
+               10 LINE 9 COLUMN 35 PIC X(15) FROM WRK-MSG-24.
                10 COLUMN PLUS 2 PIC X(15) USING DISTRIBUIDORA.
 
-               10 LINE 10 COLUMN 35 VALUE 'Nota: '.
-               10 COLUMN PLUS 2 PIC 9(2) USING NOTA.
+               10 LINE 10 COLUMN 35 PIC X(09) FROM WRK-MSG-25.
+               10 COLUMN PLUS 2 PIC X(10) USING FORMATO-MIDIA.
+
+               10 LINE 10 COLUMN 60 PIC X(08) FROM WRK-MSG-26.
+               10 COLUMN PLUS 2 PIC X(12) USING IDIOMA.
+
+               10 LINE 11 COLUMN 35 PIC X(09) FROM WRK-MSG-27.
+               10 COLUMN PLUS 2 PIC X(12) USING LEGENDA.
+
+               10 LINE 11 COLUMN 60 PIC X(09) FROM WRK-MSG-28.
+               10 COLUMN PLUS 2 PIC X(30) USING DIRETOR.
+
+               10 LINE 12 COLUMN 35 PIC X(15) FROM WRK-MSG-29.
+               10 COLUMN PLUS 2 PIC 9(4)V9(2) USING PRECO-ALUGUEL.
+
+               10 LINE 12 COLUMN 60 PIC X(14) FROM WRK-MSG-30.
+               10 COLUMN PLUS 2 PIC 9(5)V9(2) USING PRECO-COMPRA.
+
+               10 LINE 12 COLUMN 85 PIC X(07) FROM WRK-MSG-31.
+               10 COLUMN PLUS 2 PIC X(03) USING MOEDA.
+
+               10 LINE 13 COLUMN 35 PIC X(06) FROM WRK-MSG-32.
+               10 COLUMN PLUS 2 PIC 9(2)V9(1) USING NOTA.
+
+               10 LINE 13 COLUMN 60 PIC X(10) FROM WRK-MSG-33.
+               10 COLUMN PLUS 2 PIC X(01) USING STATUS-REG.
+
+               10 LINE 13 COLUMN 75 PIC X(09) FROM WRK-MSG-34.
+               10 COLUMN PLUS 2 PIC X(02)
+               USING CLASSIFICACAO-INDICATIVA.
+
+               10 LINE 14 COLUMN 35 PIC X(14) FROM WRK-MSG-35.
+               10 COLUMN PLUS 2 PIC X(01) USING STATUS-VISUALIZACAO.
+
+               10 LINE 14 COLUMN 60 PIC X(14) FROM WRK-MSG-36.
+               10 COLUMN PLUS 2 PIC 9(8) USING DATA-ASSISTIDO.
+
+      *Tela somente exibicao com as datas de cadastro/alteracao
+       01 TELA-DATAS.
+           05 LINE 15 COLUMN 35 VALUE 'Cadastrado em: '.
+           05 COLUMN PLUS 2 PIC 9(8) FROM DATACRIACAO.
+           05 LINE 15 COLUMN 60 VALUE 'Alterado em: '.
+           05 COLUMN PLUS 2 PIC 9(8) FROM DATAALTERACAO.
+
+      *Tela de checkout/checkin de emprestimos (3100/3200). O campo
+      *de codigo tambem aceita a leitura de um leitor de codigo de
+      *barras, que funciona como um teclado comum entregando os
+      *digitos do CODFILME seguidos de Enter
+       01 TELA-EMPRESTIMO.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme (ou leia o'.
+           05 LINE 6 COLUMN 35 VALUE 'codigo de barras): '.
+           05 COLUMN PLUS 2 PIC 9(5) USING EMP-CODFILME-DIG.
+           05 LINE 7 COLUMN 35 VALUE 'Cliente: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING EMP-CLIENTE-DIG.
+
+      *Tela de reserva (3300) para um filme emprestado no momento
+       01 TELA-RESERVA.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme (ou leia o'.
+           05 LINE 6 COLUMN 35 VALUE 'codigo de barras): '.
+           05 COLUMN PLUS 2 PIC 9(5) USING RES-CODFILME-DIG.
+           05 LINE 7 COLUMN 35 VALUE 'Cliente: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING RES-CLIENTE-DIG.
+
+      *Tela de cadastro de um novo exemplar fisico (9970)
+       01 TELA-EXEMPLAR.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING EX-CODFILME-DIG.
+           05 LINE 6 COLUMN 35 VALUE 'Estado: '.
+           05 COLUMN PLUS 2 PIC X(15) USING EX-ESTADO-DIG.
+           05 LINE 7 COLUMN 35 VALUE 'Localizacao: '.
+           05 COLUMN PLUS 2 PIC X(10) USING EX-LOCALIZACAO-DIG.
+
+      *Tela de registro de baixa de exemplar avariado/perdido
+       01 TELA-BAIXA.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING EX-CODFILME-DIG.
+           05 LINE 6 COLUMN 35 VALUE 'Exemplar: '.
+           05 COLUMN PLUS 2 PIC 9(2) USING EX-NUMERO-DIG.
+           05 LINE 7 COLUMN 35 VALUE 'Motivo (Avariado/Perdido): '.
+           05 COLUMN PLUS 2 PIC X(15) USING BX-MOTIVO-DIG.
+           05 LINE 8 COLUMN 35 VALUE 'Custo de reposicao: '.
+           05 COLUMN PLUS 2 PIC 9(06)V9(02) USING BX-CUSTO-DIG.
+
+      *Tela de cadastro de um membro do elenco de um filme
+       01 TELA-ELENCO.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING FE-CODFILME-DIG.
+           05 LINE 6 COLUMN 35 VALUE 'Ator/atriz: '.
+           05 COLUMN PLUS 2 PIC X(30) USING FE-NOME-ATOR-DIG.
+
+      *Tela de cadastro/edicao da sinopse de um filme ja existente
+       01 TELA-SINOPSE.
+           05 LINE 5 COLUMN 35 VALUE 'Codigo do filme: '.
+           05 COLUMN PLUS 2 PIC 9(5) USING SIN-CODFILME-DIG.
+           05 LINE 6 COLUMN 35 VALUE 'Sinopse: '.
+           05 COLUMN PLUS 2 PIC X(50) USING SIN-SINOPSE-DIG.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
@@ -129,6 +1317,10 @@
 
 
        1000-INICIAR  SECTION.
+      *    Monta os caminhos completos dos arquivos de dados antes
+      *    de abrir qualquer um deles
+           PERFORM 1060-MONTA-CAMINHOS.
+
       *    Abertura arquivo filmes
            OPEN I-O FILMES.
                IF FILME-STATUS = 35 THEN
@@ -137,6 +1329,757 @@
                    OPEN I-O FILMES
                END-IF.
 
+      *    Abertura do arquivo de controle de codigo, criando o
+      *    registro unico de controle na primeira execucao
+           OPEN I-O CTLFILME.
+               IF CTLFILME-STATUS = 35 THEN
+                   OPEN OUTPUT CTLFILME
+                   MOVE '1' TO CTL-CHAVE
+                   MOVE ZERO TO CTL-ULT-CODIGO
+                   MOVE 'N' TO CTL-EM-USO
+                   WRITE CTL-FILME-REG
+                   CLOSE CTLFILME
+                   OPEN I-O CTLFILME
+               END-IF.
+
+      *    Abertura do arquivo de parametros de validacao, semeando
+      *    a faixa padrao de NOTA (1 a 10) na primeira execucao
+           OPEN I-O CTLPARAM.
+               IF CTLPARAM-STATUS = 35 THEN
+                   OPEN OUTPUT CTLPARAM
+                   MOVE '1' TO PARAM-CHAVE
+                   MOVE 1 TO PARAM-NOTA-MIN
+                   MOVE 10 TO PARAM-NOTA-MAX
+                   WRITE CTLPARAM-REG
+                   CLOSE CTLPARAM
+                   OPEN I-O CTLPARAM
+               END-IF.
+           MOVE '1' TO PARAM-CHAVE
+           READ CTLPARAM KEY IS PARAM-CHAVE
+               NOT INVALID KEY
+                   MOVE PARAM-NOTA-MIN TO WRK-NOTA-MIN
+                   MOVE PARAM-NOTA-MAX TO WRK-NOTA-MAX
+           END-READ.
+
+      *    Abertura da tabela de textos de tela, semeando os rotulos
+      *    do MENU/TELA-REGISTRO e as mensagens de erro de cadastro
+      *    em portugues e ingles na primeira execucao
+           OPEN I-O MSGTAB.
+               IF MSGTAB-STATUS = 35 THEN
+                   OPEN OUTPUT MSGTAB
+                   MOVE 1 TO MSG-CHAVE
+                   MOVE '1 - Incluir' TO MSG-TEXTO-PT
+                   MOVE '1 - Add' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 2 TO MSG-CHAVE
+                   MOVE '2 - Consultar' TO MSG-TEXTO-PT
+                   MOVE '2 - View' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 3 TO MSG-CHAVE
+                   MOVE '3 - Alterar' TO MSG-TEXTO-PT
+                   MOVE '3 - Edit' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 4 TO MSG-CHAVE
+                   MOVE '4 - Excluir' TO MSG-TEXTO-PT
+                   MOVE '4 - Delete' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 5 TO MSG-CHAVE
+                   MOVE '5 - Relatorio' TO MSG-TEXTO-PT
+                   MOVE '5 - Report' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 6 TO MSG-CHAVE
+                   MOVE '6 - Reativar' TO MSG-TEXTO-PT
+                   MOVE '6 - Restore' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 7 TO MSG-CHAVE
+                   MOVE '7 - Mais avaliados' TO MSG-TEXTO-PT
+                   MOVE '7 - Top rated' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 8 TO MSG-CHAVE
+                   MOVE '8 - Resumo por genero' TO MSG-TEXTO-PT
+                   MOVE '8 - Summary by genre' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 9 TO MSG-CHAVE
+                   MOVE '9 - Exportar CSV' TO MSG-TEXTO-PT
+                   MOVE '9 - Export CSV' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 10 TO MSG-CHAVE
+                   MOVE '0 - Imprimir relatorio' TO MSG-TEXTO-PT
+                   MOVE '0 - Print report' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 11 TO MSG-CHAVE
+                   MOVE 'A - Utilitarios' TO MSG-TEXTO-PT
+                   MOVE 'A - Utilities' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 12 TO MSG-CHAVE
+                   MOVE 'B - Checkout' TO MSG-TEXTO-PT
+                   MOVE 'B - Checkout' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 13 TO MSG-CHAVE
+                   MOVE 'C - Checkin' TO MSG-TEXTO-PT
+                   MOVE 'C - Checkin' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 14 TO MSG-CHAVE
+                   MOVE 'D - Clientes' TO MSG-TEXTO-PT
+                   MOVE 'D - Clients' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 15 TO MSG-CHAVE
+                   MOVE 'E - Reservar' TO MSG-TEXTO-PT
+                   MOVE 'E - Reserve' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 16 TO MSG-CHAVE
+                   MOVE 'F - Desfazer ultima operacao' TO MSG-TEXTO-PT
+                   MOVE 'F - Undo last operation' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 17 TO MSG-CHAVE
+                   MOVE 'X - Sair' TO MSG-TEXTO-PT
+                   MOVE 'X - Exit' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 18 TO MSG-CHAVE
+                   MOVE 'Escolha:' TO MSG-TEXTO-PT
+                   MOVE 'Choice:' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 19 TO MSG-CHAVE
+                   MOVE 'Codigo: ' TO MSG-TEXTO-PT
+                   MOVE 'Code: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 20 TO MSG-CHAVE
+                   MOVE 'Titulo: ' TO MSG-TEXTO-PT
+                   MOVE 'Title: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 21 TO MSG-CHAVE
+                   MOVE 'Genero: ' TO MSG-TEXTO-PT
+                   MOVE 'Genre: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 22 TO MSG-CHAVE
+                   MOVE 'Duracao: ' TO MSG-TEXTO-PT
+                   MOVE 'Runtime: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 23 TO MSG-CHAVE
+                   MOVE 'Ano: ' TO MSG-TEXTO-PT
+                   MOVE 'Year:' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 24 TO MSG-CHAVE
+                   MOVE 'Distribuidora: ' TO MSG-TEXTO-PT
+                   MOVE 'Distributor: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 25 TO MSG-CHAVE
+                   MOVE 'Formato: ' TO MSG-TEXTO-PT
+                   MOVE 'Format: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 26 TO MSG-CHAVE
+                   MOVE 'Idioma: ' TO MSG-TEXTO-PT
+                   MOVE 'Lang: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 27 TO MSG-CHAVE
+                   MOVE 'Legenda: ' TO MSG-TEXTO-PT
+                   MOVE 'Subs: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 28 TO MSG-CHAVE
+                   MOVE 'Diretor: ' TO MSG-TEXTO-PT
+                   MOVE 'Director:' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 29 TO MSG-CHAVE
+                   MOVE 'Preco aluguel: ' TO MSG-TEXTO-PT
+                   MOVE 'Rental price: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 30 TO MSG-CHAVE
+                   MOVE 'Preco compra: ' TO MSG-TEXTO-PT
+                   MOVE 'Sale price: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 31 TO MSG-CHAVE
+                   MOVE 'Moeda: ' TO MSG-TEXTO-PT
+                   MOVE 'Curr.: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 32 TO MSG-CHAVE
+                   MOVE 'Nota: ' TO MSG-TEXTO-PT
+                   MOVE 'Rate: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 33 TO MSG-CHAVE
+                   MOVE 'Situacao: ' TO MSG-TEXTO-PT
+                   MOVE 'Status: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 34 TO MSG-CHAVE
+                   MOVE 'Classif: ' TO MSG-TEXTO-PT
+                   MOVE 'Rated: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 35 TO MSG-CHAVE
+                   MOVE 'Visualizacao: ' TO MSG-TEXTO-PT
+                   MOVE 'Watched: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 36 TO MSG-CHAVE
+                   MOVE 'Assistido em: ' TO MSG-TEXTO-PT
+                   MOVE 'Watched on: ' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 37 TO MSG-CHAVE
+                   MOVE 'Campo vazio' TO MSG-TEXTO-PT
+                   MOVE 'Empty field' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 38 TO MSG-CHAVE
+                   MOVE 'Esse registro ja existe' TO MSG-TEXTO-PT
+                   MOVE 'This record already exists' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 39 TO MSG-CHAVE
+                   MOVE 'Nota invalida' TO MSG-TEXTO-PT
+                   MOVE 'Invalid rating' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 40 TO MSG-CHAVE
+                   MOVE 'Distribuidora invalida' TO MSG-TEXTO-PT
+                   MOVE 'Invalid distributor' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 41 TO MSG-CHAVE
+                   MOVE 'Moeda invalida' TO MSG-TEXTO-PT
+                   MOVE 'Invalid currency' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 42 TO MSG-CHAVE
+                   MOVE 'Genero invalido' TO MSG-TEXTO-PT
+                   MOVE 'Invalid genre' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   MOVE 43 TO MSG-CHAVE
+                   MOVE 'Classificacao invalida' TO MSG-TEXTO-PT
+                   MOVE 'Invalid rating class' TO MSG-TEXTO-EN
+                   WRITE MSGTAB-REG
+                   CLOSE MSGTAB
+                   OPEN I-O MSGTAB
+               END-IF.
+
+      *    Leitura do idioma de tela configurado no ambiente (se
+      *    ausente ou invalido, mantem o padrao portugues) e carga
+      *    dos textos de tela no idioma escolhido
+           ACCEPT WRK-IDIOMA-TELA FROM ENVIRONMENT "FILMES_IDIOMA".
+           IF NOT WRK-IDIOMA-TELA-PORTUGUES
+           AND NOT WRK-IDIOMA-TELA-INGLES
+               MOVE 'P' TO WRK-IDIOMA-TELA
+           END-IF.
+           PERFORM 1050-CARREGA-MENSAGENS.
+
+      *    Abertura da tabela mestre de distribuidoras, semeando
+      *    alguns codigos padrao na primeira execucao
+           OPEN I-O DISTRIB.
+               IF DISTRIB-STATUS = 35 THEN
+                   OPEN OUTPUT DISTRIB
+                   CLOSE DISTRIB
+                   OPEN I-O DISTRIB
+                   MOVE 'UNIV' TO COD-DISTRIBUIDORA
+                   MOVE 'Universal' TO NOME-DISTRIBUIDORA
+                   WRITE DISTRIB-REG
+                   MOVE 'WARNER' TO COD-DISTRIBUIDORA
+                   MOVE 'Warner Bros' TO NOME-DISTRIBUIDORA
+                   WRITE DISTRIB-REG
+                   MOVE 'SONY' TO COD-DISTRIBUIDORA
+                   MOVE 'Sony Pictures' TO NOME-DISTRIBUIDORA
+                   WRITE DISTRIB-REG
+                   MOVE 'DISNEY' TO COD-DISTRIBUIDORA
+                   MOVE 'Walt Disney' TO NOME-DISTRIBUIDORA
+                   WRITE DISTRIB-REG
+                   MOVE 'PARAM' TO COD-DISTRIBUIDORA
+                   MOVE 'Paramount' TO NOME-DISTRIBUIDORA
+                   WRITE DISTRIB-REG
+               END-IF.
+
+      *    Abertura da tabela mestre de generos, semeando os
+      *    generos padrao na primeira execucao
+           OPEN I-O GENEROS.
+               IF GENEROS-STATUS = 35 THEN
+                   OPEN OUTPUT GENEROS
+                   CLOSE GENEROS
+                   OPEN I-O GENEROS
+                   MOVE 'ACAO' TO COD-GENERO
+                   MOVE 'Acao' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'COMEDIA' TO COD-GENERO
+                   MOVE 'Comedia' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'TERROR' TO COD-GENERO
+                   MOVE 'Terror' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'DRAMA' TO COD-GENERO
+                   MOVE 'Drama' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'FICCAO' TO COD-GENERO
+                   MOVE 'Ficcao' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'ROMANCE' TO COD-GENERO
+                   MOVE 'Romance' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'DOC' TO COD-GENERO
+                   MOVE 'Documentario' TO DESC-GENERO
+                   WRITE GENEROS-REG
+                   MOVE 'ANIMACAO' TO COD-GENERO
+                   MOVE 'Animacao' TO DESC-GENERO
+                   WRITE GENEROS-REG
+               END-IF.
+
+      *    Abertura da tabela de aliquotas de imposto por local,
+      *    semeando uma aliquota padrao na primeira execucao
+           OPEN I-O ALIQUOTA.
+               IF ALIQUOTA-STATUS = 35 THEN
+                   OPEN OUTPUT ALIQUOTA
+                   CLOSE ALIQUOTA
+                   OPEN I-O ALIQUOTA
+                   MOVE 'PADRAO' TO COD-LOCAL
+                   MOVE 'Loja padrao' TO DESC-LOCAL
+                   MOVE 10,00 TO PERCENTUAL-IMPOSTO
+                   WRITE ALIQUOTA-REG
+               END-IF.
+
+      *    Abertura da tabela de taxas de cambio por moeda, semeando
+      *    a moeda base (BRL) com taxa de conversao 1 na primeira
+      *    execucao
+           OPEN I-O TAXACAMBIO.
+               IF TAXACAMBIO-STATUS = 35 THEN
+                   OPEN OUTPUT TAXACAMBIO
+                   CLOSE TAXACAMBIO
+                   OPEN I-O TAXACAMBIO
+                   MOVE 'BRL' TO COD-MOEDA
+                   MOVE 1,0000 TO TAXA-CONVERSAO
+                   WRITE TAXACAMBIO-REG
+               END-IF.
+
+      *    Abertura do arquivo de generos adicionais por filme
+           OPEN I-O FILMEGEN.
+               IF FILMEGEN-STATUS = 35 THEN
+                   OPEN OUTPUT FILMEGEN
+                   CLOSE FILMEGEN
+                   OPEN I-O FILMEGEN
+               END-IF.
+
+      *    Abertura do arquivo de emprestimos (locacao)
+           OPEN I-O EMPRESTIMOS.
+               IF EMPRESTIMOS-STATUS = 35 THEN
+                   OPEN OUTPUT EMPRESTIMOS
+                   CLOSE EMPRESTIMOS
+                   OPEN I-O EMPRESTIMOS
+               END-IF.
+
+      *    Abertura do arquivo de controle do ultimo numero de
+      *    emprestimo, criando o registro unico de controle na
+      *    primeira execucao
+           OPEN I-O CTLEMP.
+               IF CTLEMP-STATUS = 35 THEN
+                   OPEN OUTPUT CTLEMP
+                   MOVE '1' TO CTLEMP-CHAVE
+                   MOVE ZERO TO CTLEMP-ULT-NUMERO
+                   WRITE CTLEMP-REG
+                   CLOSE CTLEMP
+                   OPEN I-O CTLEMP
+               END-IF.
+
+      *    Abertura do cadastro de clientes
+           OPEN I-O CLIENTES.
+               IF CLIENTES-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+
+      *    Abertura do arquivo de controle do ultimo codigo de
+      *    cliente, criando o registro unico de controle na
+      *    primeira execucao
+           OPEN I-O CTLCLI.
+               IF CTLCLI-STATUS = 35 THEN
+                   OPEN OUTPUT CTLCLI
+                   MOVE '1' TO CTLCLI-CHAVE
+                   MOVE ZERO TO CTLCLI-ULT-CODIGO
+                   WRITE CTLCLI-REG
+                   CLOSE CTLCLI
+                   OPEN I-O CTLCLI
+               END-IF.
+
+      *    Abertura da fila de reservas
+           OPEN I-O RESERVAS.
+               IF RESERVAS-STATUS = 35 THEN
+                   OPEN OUTPUT RESERVAS
+                   CLOSE RESERVAS
+                   OPEN I-O RESERVAS
+               END-IF.
+
+      *    Abertura do arquivo de controle do ultimo numero de
+      *    reserva, criando o registro unico de controle na
+      *    primeira execucao
+           OPEN I-O CTLRES.
+               IF CTLRES-STATUS = 35 THEN
+                   OPEN OUTPUT CTLRES
+                   MOVE '1' TO CTLRES-CHAVE
+                   MOVE ZERO TO CTLRES-ULT-NUMERO
+                   WRITE CTLRES-REG
+                   CLOSE CTLRES
+                   OPEN I-O CTLRES
+               END-IF.
+
+      *    Abertura do cadastro de exemplares fisicos
+           OPEN I-O EXEMPLARES.
+               IF EXEMPLARES-STATUS = 35 THEN
+                   OPEN OUTPUT EXEMPLARES
+                   CLOSE EXEMPLARES
+                   OPEN I-O EXEMPLARES
+               END-IF.
+
+      *    Abertura do cadastro de elenco por filme
+           OPEN I-O FILME-ELENCO.
+               IF ELENCO-STATUS = 35 THEN
+                   OPEN OUTPUT FILME-ELENCO
+                   CLOSE FILME-ELENCO
+                   OPEN I-O FILME-ELENCO
+               END-IF.
+
+      *    Verifica se outra instancia do sistema ja deixou o
+      *    controle marcado como em uso (acesso concorrente ou
+      *    encerramento anormal anterior)
+           MOVE '1' TO CTL-CHAVE
+           READ CTLFILME KEY IS CTL-CHAVE
+           IF CTLFILME-STATUS = 0 AND CTL-SISTEMA-EM-USO
+               DISPLAY TELA
+               DISPLAY "O sistema ja parece estar em uso por outra"
+               AT LINE 5 COLUMN 20
+               DISPLAY "sessao. Deseja continuar mesmo assim? (S/N): "
+               AT LINE 6 COLUMN 20
+               ACCEPT WRK-ESCOLHA AT LINE 6 COLUMN 66
+               IF WRK-ESCOLHA NOT EQUAL 'S' AND
+                  WRK-ESCOLHA NOT EQUAL 's'
+                   CLOSE FILMES CTLFILME CTLPARAM MSGTAB
+                   CLOSE DISTRIB GENEROS ALIQUOTA TAXACAMBIO FILMEGEN
+                   CLOSE EMPRESTIMOS CTLEMP CLIENTES CTLCLI
+                   CLOSE RESERVAS CTLRES EXEMPLARES FILME-ELENCO
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE 'S' TO CTL-EM-USO
+           REWRITE CTL-FILME-REG.
+
+      *    Identificacao do operador que abriu a sessao, usada na
+      *    trilha de auditoria (5190)
+           MOVE SPACES TO WRK-OPERADOR
+           PERFORM UNTIL WRK-OPERADOR NOT EQUAL SPACES
+               DISPLAY TELA
+               DISPLAY "Identificacao do operador: "
+               AT LINE 5 COLUMN 20
+               ACCEPT WRK-OPERADOR AT LINE 5 COLUMN 48
+           END-PERFORM.
+
+
+      *Carrega em WRK-MSG-01 a WRK-MSG-36 os rotulos do MENU e do
+      *TELA-REGISTRO/SS-DADOS, no idioma de WRK-IDIOMA-TELA, a partir
+      *de MSGTAB; cada campo de tela continua com a mesma PIC/largura
+      *de antes, so o texto de origem passa a vir da tabela
+       1050-CARREGA-MENSAGENS  SECTION.
+           MOVE 1 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-01
+           MOVE 2 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-02
+           MOVE 3 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-03
+           MOVE 4 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-04
+           MOVE 5 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-05
+           MOVE 6 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-06
+           MOVE 7 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-07
+           MOVE 8 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-08
+           MOVE 9 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-09
+           MOVE 10 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-10
+           MOVE 11 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-11
+           MOVE 12 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-12
+           MOVE 13 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-13
+           MOVE 14 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-14
+           MOVE 15 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-15
+           MOVE 16 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-16
+           MOVE 17 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-17
+           MOVE 18 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-18
+           MOVE 19 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-19
+           MOVE 20 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-20
+           MOVE 21 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-21
+           MOVE 22 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-22
+           MOVE 23 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-23
+           MOVE 24 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-24
+           MOVE 25 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-25
+           MOVE 26 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-26
+           MOVE 27 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-27
+           MOVE 28 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-28
+           MOVE 29 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-29
+           MOVE 30 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-30
+           MOVE 31 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-31
+           MOVE 32 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-32
+           MOVE 33 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-33
+           MOVE 34 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-34
+           MOVE 35 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-35
+           MOVE 36 TO WRK-MSG-CHAVE-BUSCA
+           PERFORM 1055-BUSCA-MENSAGEM
+           MOVE WRK-MSG-RESULTADO TO WRK-MSG-36.
+
+      *Busca em MSGTAB o texto do campo identificado por
+      *WRK-MSG-CHAVE-BUSCA, no idioma de WRK-IDIOMA-TELA, devolvendo
+      *o resultado (ja truncado/preenchido) em WRK-MSG-RESULTADO
+       1055-BUSCA-MENSAGEM  SECTION.
+           MOVE WRK-MSG-CHAVE-BUSCA TO MSG-CHAVE
+           READ MSGTAB
+               INVALID KEY
+                   MOVE SPACES TO WRK-MSG-RESULTADO
+               NOT INVALID KEY
+                   IF WRK-IDIOMA-TELA-INGLES
+                       MOVE MSG-TEXTO-EN TO WRK-MSG-RESULTADO
+                   ELSE
+                       MOVE MSG-TEXTO-PT TO WRK-MSG-RESULTADO
+                   END-IF
+           END-READ.
+
+      *Le o diretorio base do ambiente (FILMES_DIR) e monta o
+      *caminho completo de cada arquivo de dados, usado nas
+      *clausulas ASSIGN TO do FILE-CONTROL; se a variavel de
+      *ambiente nao estiver definida, mantem o diretorio padrao
+       1060-MONTA-CAMINHOS  SECTION.
+           ACCEPT WRK-DIR-AMBIENTE FROM ENVIRONMENT "FILMES_DIR"
+           IF WRK-DIR-AMBIENTE NOT = SPACES
+               MOVE WRK-DIR-AMBIENTE TO WRK-BASE-DIR
+           END-IF
+
+           MOVE SPACES TO WRK-PATH-FILMES
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'FILMES.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-FILMES
+           END-STRING
+           MOVE SPACES TO WRK-PATH-FILMESSEQ
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'FILMES.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-FILMESSEQ
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CTLFILME
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CTLFILME.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CTLFILME
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CTLPARAM
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CTLPARAM.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CTLPARAM
+           END-STRING
+           MOVE SPACES TO WRK-PATH-MSGTAB
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'MSGTAB.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-MSGTAB
+           END-STRING
+           MOVE SPACES TO WRK-PATH-DISTRIB
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'DISTRIB.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-DISTRIB
+           END-STRING
+           MOVE SPACES TO WRK-PATH-GENEROS
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'GENEROS.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-GENEROS
+           END-STRING
+           MOVE SPACES TO WRK-PATH-ALIQUOTA
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'ALIQUOTA.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-ALIQUOTA
+           END-STRING
+           MOVE SPACES TO WRK-PATH-TAXACAMBIO
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'TAXACAMB.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-TAXACAMBIO
+           END-STRING
+           MOVE SPACES TO WRK-PATH-FILMEGEN
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'FILMEGEN.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-FILMEGEN
+           END-STRING
+           MOVE SPACES TO WRK-PATH-FILMESORD
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'ORD.TMP' DELIMITED BY SIZE
+                  INTO WRK-PATH-FILMESORD
+           END-STRING
+           MOVE SPACES TO WRK-PATH-TOPFILME
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'TOPFILME.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-TOPFILME
+           END-STRING
+           MOVE SPACES TO WRK-PATH-RESFILME
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'RESFILME.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-RESFILME
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CSVFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'FILMES.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-CSVFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-PRINTFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'RELATORIO.PRN' DELIMITED BY SIZE
+                  INTO WRK-PATH-PRINTFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-IMPORTFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'IMPORT.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-IMPORTFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-SITEFEED
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'SITEFEED.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-SITEFEED
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CKPTFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'RELATOR.CKP' DELIMITED BY SIZE
+                  INTO WRK-PATH-CKPTFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-ARQFILME
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'ARQFILME.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-ARQFILME
+           END-STRING
+           MOVE SPACES TO WRK-PATH-DUPFILME
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'DUPFILME.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-DUPFILME
+           END-STRING
+           MOVE SPACES TO WRK-PATH-DUPLIST
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'DUPLIC.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-DUPLIST
+           END-STRING
+           MOVE SPACES TO WRK-PATH-AUDITFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'AUDITORIA.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-AUDITFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CONTROLEFILE
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CONTROLE.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-CONTROLEFILE
+           END-STRING
+           MOVE SPACES TO WRK-PATH-EMPRESTIMOS
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'EMPREST.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-EMPRESTIMOS
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CTLEMP
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CTLEMP.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CTLEMP
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CLIENTES
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CLIENTES.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CLIENTES
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CTLCLI
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CTLCLI.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CTLCLI
+           END-STRING
+           MOVE SPACES TO WRK-PATH-ATRASOS
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'ATRASOS.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-ATRASOS
+           END-STRING
+           MOVE SPACES TO WRK-PATH-RESERVAS
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'RESERVAS.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-RESERVAS
+           END-STRING
+           MOVE SPACES TO WRK-PATH-CTLRES
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'CTLRES.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-CTLRES
+           END-STRING
+           MOVE SPACES TO WRK-PATH-EXEMPLARES
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'EXEMPLAR.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-EXEMPLARES
+           END-STRING
+           MOVE SPACES TO WRK-PATH-FILME-ELENCO
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'ELENCO.DAT' DELIMITED BY SIZE
+                  INTO WRK-PATH-FILME-ELENCO
+           END-STRING
+           MOVE SPACES TO WRK-PATH-INVENTARIO
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'INVENTAR.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-INVENTARIO
+           END-STRING
+           MOVE SPACES TO WRK-PATH-BAIXAS
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'BAIXAS.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-BAIXAS
+           END-STRING
+           MOVE SPACES TO WRK-PATH-BAIXASREL
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'BAIXASREL.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-BAIXASREL
+           END-STRING
+           MOVE SPACES TO WRK-PATH-PENDREV
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'PENDREV.CSV' DELIMITED BY SIZE
+                  INTO WRK-PATH-PENDREV
+           END-STRING.
+
 
        1100-MONTA-TELA  SECTION.
            MOVE "Menu" TO WRK-MODULO.
@@ -162,6 +2105,45 @@
                WHEN '5'
                PERFORM 9000-LISTAR
 
+               WHEN '6'
+               PERFORM 8500-REATIVAR
+
+               WHEN '7'
+               PERFORM 9100-TOP-AVALIADOS
+
+               WHEN '8'
+               PERFORM 9200-RESUMO-GENERO-DISTRIB
+
+               WHEN '9'
+               PERFORM 9300-EXPORTAR-CSV
+
+               WHEN '0'
+               PERFORM 9400-IMPRIMIR-RELATORIO
+
+               WHEN 'A'
+               WHEN 'a'
+               PERFORM 2100-PROCESSAR-UTIL
+
+               WHEN 'B'
+               WHEN 'b'
+               PERFORM 3100-CHECKOUT
+
+               WHEN 'C'
+               WHEN 'c'
+               PERFORM 3200-CHECKIN
+
+               WHEN 'D'
+               WHEN 'd'
+               PERFORM 2200-PROCESSAR-CLIENTES
+
+               WHEN 'E'
+               WHEN 'e'
+               PERFORM 3300-RESERVAR
+
+               WHEN 'F'
+               WHEN 'f'
+               PERFORM 8600-DESFAZER
+
                WHEN OTHER
                IF WRK-ESCOLHA NOT EQUAL 'X' AND NOT EQUAL 'x'
                    DISPLAY 'Digite uma opcao valida' AT 1350
@@ -169,337 +2151,2862 @@
                END-IF
                END-EVALUATE.
 
-       3000-FINALIZAR  SECTION.
-           CLOSE FILMES.
-           CONTINUE.
+      *Submenu de rotinas utilitarias/lote (conciliacao, importacao,
+      *extrato, arquivamento, etc.)
+       2100-PROCESSAR-UTIL  SECTION.
+           MOVE "Utilitarios" TO WRK-MODULO.
+           MOVE SPACES TO WRK-ESCOLHA
 
-      *Zera valores dos inputs
-       3500-ZERA-VALORES  SECTION.
-           MOVE ZERO TO CODFILME.
-           MOVE SPACES TO TITULO.
-           MOVE SPACES TO GENERO.
-           MOVE ZERO TO DURACAO.
-           MOVE SPACES TO DISTRIBUIDORA.
-           MOVE ZERO TO NOTA.
-           MOVE SPACES TO WRK-ERRO.
-           MOVE 1 TO WRK-TECLA.
-           MOVE SPACES TO WRK-ESCOLHA.
-           MOVE 5 TO WRK-CONTADOR-LINHA.
-           MOVE ZERO TO WRK-FLAG.
-           MOVE ZERO TO WRK-CONT-REG.
+           PERFORM 9050-BACKUP-FILMES
 
+           PERFORM UNTIL WRK-ESCOLHA EQUAL 'X' OR WRK-ESCOLHA EQUAL 'x'
+               DISPLAY TELA
+               ACCEPT MENU-UTIL
+               EVALUATE WRK-ESCOLHA
+                   WHEN '1'
+                   PERFORM 9500-RECONCILIAR
 
-       5000-INCLUIR  SECTION.
-           MOVE "Incluir" TO WRK-MODULO.
+                   WHEN '2'
+                   PERFORM 9600-IMPORTAR-LOTE
 
-           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
-           PERFORM 3500-ZERA-VALORES
-           DISPLAY TELA
+                   WHEN '3'
+                   PERFORM 9700-GERAR-FEED-SITE
+
+                   WHEN '4'
+                   PERFORM 9800-ARQUIVAR-EXCLUIDOS
+
+                   WHEN '5'
+                   PERFORM 9900-RELATORIO-DUPLICADOS
+
+                   WHEN '6'
+                   PERFORM 9950-TOTAIS-CONTROLE
+
+                   WHEN '7'
+                   PERFORM 9960-RELATORIO-ATRASOS
+
+                   WHEN '8'
+                   PERFORM 9970-CADASTRAR-EXEMPLAR
+
+                   WHEN '9'
+                   PERFORM 9980-INVENTARIO-EXEMPLARES
+
+                   WHEN 'A'
+                   WHEN 'a'
+                   PERFORM 9990-REGISTRAR-BAIXA
+
+                   WHEN 'B'
+                   WHEN 'b'
+                   PERFORM 9995-RELATORIO-BAIXAS
+
+                   WHEN 'C'
+                   WHEN 'c'
+                   PERFORM 9996-CADASTRAR-ELENCO
+
+                   WHEN 'D'
+                   WHEN 'd'
+                   PERFORM 9997-CADASTRAR-SINOPSE
+
+                   WHEN 'E'
+                   WHEN 'e'
+                   PERFORM 9998-RELATORIO-PENDENTES
+
+                   WHEN OTHER
+                   IF WRK-ESCOLHA NOT EQUAL 'X' AND NOT EQUAL 'x'
+                       DISPLAY 'Digite uma opcao valida' AT 1350
+                       ACCEPT WRK-ESCOLHA AT 1374
+                   END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+      *Submenu de manutencao do cadastro de clientes, no mesmo
+      *padrao de Incluir/Consultar/Alterar/Excluir usado para FILMES
+       2200-PROCESSAR-CLIENTES  SECTION.
+           MOVE "Clientes" TO WRK-MODULO.
+           MOVE SPACES TO WRK-ESCOLHA
+
+           PERFORM UNTIL WRK-ESCOLHA EQUAL 'X' OR WRK-ESCOLHA EQUAL 'x'
+               DISPLAY TELA
+               ACCEPT MENU-CLIENTES
+               EVALUATE WRK-ESCOLHA
+                   WHEN '1'
+                   PERFORM 4000-CLIENTE-INCLUIR
+
+                   WHEN '2'
+                   PERFORM 4100-CLIENTE-CONSULTAR
+
+                   WHEN '3'
+                   PERFORM 4200-CLIENTE-ALTERAR
+
+                   WHEN '4'
+                   PERFORM 4300-CLIENTE-EXCLUIR
+
+                   WHEN OTHER
+                   IF WRK-ESCOLHA NOT EQUAL 'X' AND NOT EQUAL 'x'
+                       DISPLAY 'Digite uma opcao valida' AT 1350
+                       ACCEPT WRK-ESCOLHA AT 1374
+                   END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+       3000-FINALIZAR  SECTION.
+           MOVE '1' TO CTL-CHAVE
+           READ CTLFILME KEY IS CTL-CHAVE
+           MOVE 'N' TO CTL-EM-USO
+           REWRITE CTL-FILME-REG.
+
+           CLOSE FILMES.
+           CLOSE CTLFILME.
+           CLOSE CTLPARAM.
+           CLOSE MSGTAB.
+           CLOSE DISTRIB.
+           CLOSE GENEROS.
+           CLOSE ALIQUOTA.
+           CLOSE TAXACAMBIO.
+           CLOSE FILMEGEN.
+           CLOSE EMPRESTIMOS.
+           CLOSE CTLEMP.
+           CLOSE CLIENTES.
+           CLOSE CTLCLI.
+           CLOSE RESERVAS.
+           CLOSE CTLRES.
+           CLOSE EXEMPLARES.
+           CLOSE FILME-ELENCO.
+           CONTINUE.
+
+      *Zera valores dos inputs
+       3500-ZERA-VALORES  SECTION.
+           MOVE ZERO TO CODFILME.
+           MOVE SPACES TO TITULO.
+           MOVE SPACES TO GENERO.
+           MOVE ZERO TO DURACAO.
+           MOVE ZERO TO ANOLANCAMENTO.
+           MOVE SPACES TO DISTRIBUIDORA.
+           MOVE SPACES TO FORMATO-MIDIA.
+           MOVE SPACES TO IDIOMA.
+           MOVE SPACES TO LEGENDA.
+           MOVE SPACES TO DIRETOR.
+           MOVE SPACES TO SINOPSE.
+           MOVE ZERO TO PRECO-ALUGUEL.
+           MOVE ZERO TO PRECO-COMPRA.
+           MOVE 'BRL' TO MOEDA.
+           MOVE ZERO TO NOTA.
+           MOVE SPACES TO CLASSIFICACAO-INDICATIVA.
+           MOVE 'P' TO STATUS-VISUALIZACAO.
+           MOVE ZERO TO DATA-ASSISTIDO.
+           MOVE 'A' TO STATUS-REG.
+           MOVE SPACES TO WRK-ERRO.
+           MOVE 1 TO WRK-TECLA.
+           MOVE SPACES TO WRK-ESCOLHA.
+           MOVE 5 TO WRK-CONTADOR-LINHA.
+           MOVE ZERO TO WRK-FLAG.
+           MOVE ZERO TO WRK-CONT-REG.
+
+      *Retira um exemplar do filme para um cliente: gera o proximo
+      *numero de emprestimo a partir de CTLEMP, calcula a data
+      *prevista de devolucao (WRK-PRAZO-DIAS dias corridos) e grava
+      *EMPRESTIMOS-REG com situacao Aberta
+       3100-CHECKOUT  SECTION.
+           MOVE "Checkout" TO WRK-MODULO.
+           MOVE ZERO TO EMP-CODFILME-DIG
+           MOVE ZERO TO EMP-CLIENTE-DIG
+
+           DISPLAY TELA
+           ACCEPT TELA-EMPRESTIMO
+
+           MOVE EMP-CODFILME-DIG TO CODFILME
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Filme nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   IF FILME-INATIVO
+                       MOVE 'Filme esta inativo' TO WRK-ERRO
+                       DISPLAY TELA-ERRO ERASE EOL
+                   ELSE
+                       PERFORM 4150-VALIDA-CLIENTE
+                       IF NOT WRK-CLIENTE-VALIDO
+                           MOVE 'Cliente nao cadastrado' TO WRK-ERRO
+                           DISPLAY TELA-ERRO ERASE EOL
+                       ELSE
+                           PERFORM 3175-LOCALIZA-EXEMPLAR-DISPONIVEL
+                           IF WRK-EX-ACHOU = ZERO
+                               MOVE 'Nenhum exemplar disponivel'
+                                   TO WRK-ERRO
+                               DISPLAY TELA-ERRO ERASE EOL
+                           ELSE
+                           MOVE '1' TO CTLEMP-CHAVE
+                           READ CTLEMP KEY IS CTLEMP-CHAVE
+                           COMPUTE WRK-PROX-EMPRESTIMO =
+                               CTLEMP-ULT-NUMERO + 1
+                           MOVE WRK-PROX-EMPRESTIMO TO NUM-EMPRESTIMO
+
+                           MOVE EMP-CODFILME-DIG TO EMP-CODFILME
+                           MOVE WRK-EX-ACHOU TO EMP-EXEMPLAR
+                           MOVE EMP-CLIENTE-DIG TO EMP-CLIENTE
+                           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                           MOVE WRK-DATA-HOJE TO EMP-DATA-RETIRADA
+                           MOVE ZERO TO EMP-DATA-DEVOLUCAO
+                           MOVE 'A' TO EMP-STATUS
+
+                           MOVE WRK-DATA-HOJE TO WRK-DATA-CALC
+                           PERFORM 3150-AVANCA-UM-DIA
+                               WRK-PRAZO-DIAS TIMES
+                           MOVE WRK-DATA-CALC TO EMP-DATA-PREVISTA
+
+                           WRITE EMPRESTIMOS-REG
+                               INVALID KEY
+                                   MOVE 'Erro ao gravar emprestimo'
+                                       TO WRK-ERRO
+                                   DISPLAY TELA-ERRO ERASE EOL
+                               NOT INVALID KEY
+                                   MOVE NUM-EMPRESTIMO TO
+                                       CTLEMP-ULT-NUMERO
+                                   REWRITE CTLEMP-REG
+                                   MOVE 'E' TO EX-STATUS
+                                   REWRITE EXEMPLARES-REG
+                                   PERFORM 3180-CALCULA-PRECO-FINAL
+                                   DISPLAY "Emprestimo numero " AT 1635
+                                   DISPLAY NUM-EMPRESTIMO AT 1655
+                                   DISPLAY "Exemplar: " AT 1735
+                                   DISPLAY WRK-EX-ACHOU AT 1746
+                                   DISPLAY "Devolucao prevista: "
+                                   AT 1835
+                                   DISPLAY EMP-DATA-PREVISTA AT 1856
+                                   DISPLAY "Preco c/ imposto: " AT 1935
+                                   DISPLAY WRK-PRECO-FINAL AT 1955
+                                   DISPLAY "Total (BRL): " AT 1970
+                                   DISPLAY WRK-PRECO-BASE AT 1984
+                           END-WRITE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 20 COLUMN 35
+           ACCEPT WRK-ESCOLHA AT LINE 20 COLUMN 70.
+
+      *Calcula o preco final de locacao com imposto, a partir da
+      *aliquota cadastrada para o local de locacao atual em
+      *WRK-LOCAL-ATUAL (ALIQUOTA); se o local nao tiver aliquota
+      *cadastrada, considera imposto zero. Tambem converte o preco
+      *final para a moeda base (BRL) usando TAXACAMBIO, de forma que
+      *relatorios possam totalizar precos entre moedas diferentes
+       3180-CALCULA-PRECO-FINAL  SECTION.
+           MOVE WRK-LOCAL-ATUAL TO COD-LOCAL
+           READ ALIQUOTA KEY IS COD-LOCAL
+               INVALID KEY
+                   MOVE ZERO TO WRK-PERCENTUAL-ACHOU
+               NOT INVALID KEY
+                   MOVE PERCENTUAL-IMPOSTO TO WRK-PERCENTUAL-ACHOU
+           END-READ
+           COMPUTE WRK-PRECO-IMPOSTO ROUNDED =
+               PRECO-ALUGUEL * WRK-PERCENTUAL-ACHOU / 100
+           COMPUTE WRK-PRECO-FINAL ROUNDED =
+               PRECO-ALUGUEL + WRK-PRECO-IMPOSTO.
+
+           MOVE MOEDA TO COD-MOEDA
+           READ TAXACAMBIO KEY IS COD-MOEDA
+               INVALID KEY
+                   MOVE 1,0000 TO WRK-TAXA-ACHOU
+               NOT INVALID KEY
+                   MOVE TAXA-CONVERSAO TO WRK-TAXA-ACHOU
+           END-READ
+           COMPUTE WRK-PRECO-BASE ROUNDED =
+               WRK-PRECO-FINAL * WRK-TAXA-ACHOU.
+
+      *Varre EXEMPLARES em busca de uma copia Disponivel do filme
+      *informado em EMP-CODFILME-DIG; WRK-EX-ACHOU recebe o numero
+      *do exemplar achado (0 = nenhum exemplar disponivel)
+       3175-LOCALIZA-EXEMPLAR-DISPONIVEL  SECTION.
+           MOVE ZERO TO WRK-EX-ACHOU
+           MOVE LOW-VALUES TO EX-CHAVE
+           START EXEMPLARES KEY IS NOT LESS THAN EX-CHAVE
+               INVALID KEY
+                   MOVE 10 TO EXEMPLARES-STATUS
+           END-START
+           IF EXEMPLARES-STATUS EQUAL 0
+               READ EXEMPLARES NEXT RECORD
+               PERFORM UNTIL EXEMPLARES-STATUS NOT EQUAL 0
+                  OR WRK-EX-ACHOU NOT EQUAL ZERO
+                   IF EX-CODFILME EQUAL EMP-CODFILME-DIG
+                      AND EXEMPLAR-DISPONIVEL
+                       MOVE EX-NUMERO TO WRK-EX-ACHOU
+                   ELSE
+                       READ EXEMPLARES NEXT RECORD
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *Avanca WRK-DATA-CALC em um dia corrido, tratando virada de
+      *mes e de ano (usada WRK-PRAZO-DIAS vezes para calcular a
+      *data prevista de devolucao)
+       3150-AVANCA-UM-DIA  SECTION.
+           ADD 1 TO WRK-DC-DIA
+
+           MOVE WRK-DIAS-MES (WRK-DC-MES) TO WRK-DIAS-NO-MES
+           IF WRK-DC-MES EQUAL 2
+               DIVIDE WRK-DC-ANO BY 4 GIVING WRK-RESTO-ANO
+                   REMAINDER WRK-RESTO-ANO
+               IF WRK-RESTO-ANO EQUAL ZERO
+                   MOVE 29 TO WRK-DIAS-NO-MES
+               END-IF
+           END-IF
+
+           IF WRK-DC-DIA > WRK-DIAS-NO-MES
+               MOVE 1 TO WRK-DC-DIA
+               ADD 1 TO WRK-DC-MES
+               IF WRK-DC-MES > 12
+                   MOVE 1 TO WRK-DC-MES
+                   ADD 1 TO WRK-DC-ANO
+               END-IF
+           END-IF.
+
+      *Devolve um exemplar: localiza o emprestimo em aberto do
+      *filme informado, grava a data de devolucao, calcula a multa
+      *por atraso (se houver) e verifica a fila de reservas
+       3200-CHECKIN  SECTION.
+           MOVE "Checkin" TO WRK-MODULO.
+           MOVE ZERO TO EMP-CODFILME-DIG
+           MOVE ZERO TO EMP-CLIENTE-DIG
+
+           DISPLAY TELA
+           DISPLAY "Codigo do filme (ou leia o codigo de barras): "
+           AT LINE 5 COLUMN 20
+           ACCEPT EMP-CODFILME-DIG AT LINE 5 COLUMN 68
+
+           PERFORM 3250-LOCALIZA-EMPRESTIMO-ABERTO
+
+           IF WRK-EMP-ACHOU = ZERO
+               MOVE 'Nao ha emprestimo em aberto para esse filme'
+                   TO WRK-ERRO
+               DISPLAY TELA-ERRO ERASE EOL
+           ELSE
+               ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+               MOVE WRK-DATA-HOJE TO EMP-DATA-DEVOLUCAO
+               MOVE 'D' TO EMP-STATUS
+
+               MOVE 0 TO WRK-DIAS-ATRASO
+               MOVE 0 TO WRK-VALOR-MULTA
+               IF WRK-DATA-HOJE > EMP-DATA-PREVISTA
+                   MOVE EMP-DATA-PREVISTA TO WRK-DATA-CALC
+                   PERFORM UNTIL WRK-DATA-CALC EQUAL WRK-DATA-HOJE
+                       PERFORM 3150-AVANCA-UM-DIA
+                       ADD 1 TO WRK-DIAS-ATRASO
+                   END-PERFORM
+                   COMPUTE WRK-VALOR-MULTA =
+                       WRK-DIAS-ATRASO * WRK-MULTA-DIA
+               END-IF
+
+               REWRITE EMPRESTIMOS-REG
+
+               DISPLAY "Emprestimo devolvido" AT 1635
+               IF WRK-DIAS-ATRASO > 0
+                   DISPLAY "Dias de atraso: " AT 1735
+                   DISPLAY WRK-DIAS-ATRASO AT 1751
+                   DISPLAY "Multa a cobrar: " AT 1835
+                   DISPLAY WRK-VALOR-MULTA AT 1851
+               END-IF
+
+               PERFORM 3350-VERIFICA-RESERVA
+
+               MOVE EMP-CODFILME TO EX-CODFILME
+               MOVE EMP-EXEMPLAR TO EX-NUMERO
+               READ EXEMPLARES
+                   NOT INVALID KEY
+                       IF WRK-RES-ACHOU NOT EQUAL ZERO
+                           MOVE 'R' TO EX-STATUS
+                       ELSE
+                           MOVE 'D' TO EX-STATUS
+                       END-IF
+                       REWRITE EXEMPLARES-REG
+               END-READ
+           END-IF
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 20 COLUMN 35
+           ACCEPT WRK-ESCOLHA AT LINE 20 COLUMN 70.
+
+      *Varre EMPRESTIMOS em busca de um registro Aberto para o
+      *filme informado em EMP-CODFILME-DIG; WRK-EMP-ACHOU recebe o
+      *NUM-EMPRESTIMO achado (0 = nao achou)
+       3250-LOCALIZA-EMPRESTIMO-ABERTO  SECTION.
+           MOVE ZERO TO WRK-EMP-ACHOU
+           MOVE LOW-VALUES TO NUM-EMPRESTIMO
+           START EMPRESTIMOS KEY IS NOT LESS THAN NUM-EMPRESTIMO
+               INVALID KEY
+                   MOVE 10 TO EMPRESTIMOS-STATUS
+           END-START
+           IF EMPRESTIMOS-STATUS EQUAL 0
+               READ EMPRESTIMOS NEXT RECORD
+           END-IF
+           PERFORM UNTIL EMPRESTIMOS-STATUS NOT EQUAL 0
+              OR WRK-EMP-ACHOU NOT EQUAL ZERO
+               IF EMP-CODFILME EQUAL EMP-CODFILME-DIG
+                  AND EMPRESTIMO-ABERTO
+                   MOVE NUM-EMPRESTIMO TO WRK-EMP-ACHOU
+               ELSE
+                   READ EMPRESTIMOS NEXT RECORD
+               END-IF
+           END-PERFORM.
+
+      *Coloca um cliente na fila de espera de um filme que esta
+      *emprestado no momento; nao se aplica a um filme ja disponivel
+       3300-RESERVAR  SECTION.
+           MOVE "Reservar" TO WRK-MODULO.
+           MOVE ZERO TO RES-CODFILME-DIG
+           MOVE ZERO TO RES-CLIENTE-DIG
+
+           DISPLAY TELA
+           ACCEPT TELA-RESERVA
+
+           MOVE RES-CODFILME-DIG TO CODFILME
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Filme nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   MOVE RES-CLIENTE-DIG TO COD-CLIENTE
+                   READ CLIENTES
+                       INVALID KEY
+                           MOVE 'Cliente nao cadastrado' TO WRK-ERRO
+                           DISPLAY TELA-ERRO ERASE EOL
+                       NOT INVALID KEY
+                           IF CLIENTE-INATIVO
+                               MOVE 'Cliente nao cadastrado' TO
+                                   WRK-ERRO
+                               DISPLAY TELA-ERRO ERASE EOL
+                           ELSE
+                               MOVE RES-CODFILME-DIG TO
+                                   EMP-CODFILME-DIG
+                               PERFORM 3250-LOCALIZA-EMPRESTIMO-ABERTO
+                               IF WRK-EMP-ACHOU = ZERO
+                                   MOVE 'Filme ja disponivel'
+                                       TO WRK-ERRO
+                                   DISPLAY TELA-ERRO ERASE EOL
+                               ELSE
+                                   MOVE '1' TO CTLRES-CHAVE
+                                   READ CTLRES KEY IS CTLRES-CHAVE
+                                   COMPUTE WRK-PROX-RESERVA =
+                                       CTLRES-ULT-NUMERO + 1
+                                   MOVE WRK-PROX-RESERVA TO NUM-RESERVA
+
+                                   MOVE RES-CODFILME-DIG TO RES-CODFILME
+                                   MOVE RES-CLIENTE-DIG TO RES-CLIENTE
+                                   ACCEPT WRK-DATA-HOJE FROM DATE
+                                       YYYYMMDD
+                                   MOVE WRK-DATA-HOJE TO RES-DATA
+                                   MOVE 'A' TO RES-STATUS
+
+                                   WRITE RESERVAS-REG
+                                       INVALID KEY
+                                           MOVE
+                                           'Erro ao gravar reserva'
+                                               TO WRK-ERRO
+                                           DISPLAY TELA-ERRO ERASE EOL
+                                       NOT INVALID KEY
+                                           MOVE NUM-RESERVA TO
+                                               CTLRES-ULT-NUMERO
+                                           REWRITE CTLRES-REG
+                                           DISPLAY "Reserva numero "
+                                           AT 1635
+                                           DISPLAY NUM-RESERVA AT 1651
+                                   END-WRITE
+                               END-IF
+                           END-IF
+                   END-READ
+           END-READ
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 19 COLUMN 35
+           ACCEPT WRK-ESCOLHA AT LINE 19 COLUMN 70.
+
+      *Verifica, apos um checkin, se ha alguem na fila de espera do
+      *filme devolvido (EMP-CODFILME do emprestimo ja localizado em
+      *3250); se houver, marca a reserva mais antiga como atendida
+      *e avisa o balconista para separar o exemplar ao inves de
+      *devolve-lo a prateleira
+       3350-VERIFICA-RESERVA  SECTION.
+           MOVE ZERO TO WRK-RES-ACHOU
+           MOVE LOW-VALUES TO NUM-RESERVA
+           START RESERVAS KEY IS NOT LESS THAN NUM-RESERVA
+               INVALID KEY
+                   MOVE 10 TO RESERVAS-STATUS
+           END-START
+           IF RESERVAS-STATUS EQUAL 0
+               READ RESERVAS NEXT RECORD
+               PERFORM UNTIL RESERVAS-STATUS NOT EQUAL 0
+                  OR WRK-RES-ACHOU NOT EQUAL ZERO
+                   IF RES-CODFILME EQUAL EMP-CODFILME
+                      AND RESERVA-AGUARDANDO
+                       MOVE NUM-RESERVA TO WRK-RES-ACHOU
+                   ELSE
+                       READ RESERVAS NEXT RECORD
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WRK-RES-ACHOU NOT EQUAL ZERO
+               MOVE 'T' TO RES-STATUS
+               REWRITE RESERVAS-REG
+               DISPLAY "Exemplar reservado p/ cliente " AT 1935
+               DISPLAY RES-CLIENTE AT 1966
+           END-IF.
+
+      *Zera valores dos inputs de cliente
+       3700-ZERA-CLIENTE  SECTION.
+           MOVE ZERO TO COD-CLIENTE.
+           MOVE SPACES TO NOME-CLIENTE.
+           MOVE SPACES TO TELEFONE-CLIENTE.
+           MOVE SPACES TO ENDERECO-CLIENTE.
+           MOVE 'A' TO STATUS-CLIENTE.
+           MOVE SPACES TO WRK-ERRO.
+           MOVE 1 TO WRK-TECLA.
+
+      *Inclusao de um cliente, propondo o proximo codigo a partir
+      *de CTLCLI, no mesmo padrao usado para CODFILME em 5000
+       4000-CLIENTE-INCLUIR  SECTION.
+           MOVE "Cli-Incluir" TO WRK-MODULO.
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3700-ZERA-CLIENTE
+
+           MOVE '1' TO CTLCLI-CHAVE
+           READ CTLCLI KEY IS CTLCLI-CHAVE
+           COMPUTE WRK-PROX-CLIENTE = CTLCLI-ULT-CODIGO + 1
+           MOVE WRK-PROX-CLIENTE TO COD-CLIENTE
+
+           DISPLAY TELA
+           ACCEPT TELA-CLIENTE
+
+           IF NOME-CLIENTE = SPACES
+               MOVE 'Campo vazio' TO WRK-ERRO
+               DISPLAY TELA-ERRO ERASE EOL
+           ELSE
+               DISPLAY "Deseja mesmo registrar? (S ou N)" AT 1035
+               ACCEPT WRK-ESCOLHA AT 1068
+
+               IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                   WRITE CLIENTES-REG
+                       INVALID KEY
+                       MOVE 'Esse registro ja existe' TO WRK-ERRO
+                       DISPLAY TELA-ERRO ERASE EOL
+
+                       NOT INVALID KEY
+                       DISPLAY 'Registro adicionado' AT 1035 ERASE EOL
+                       IF COD-CLIENTE > CTLCLI-ULT-CODIGO
+                           MOVE COD-CLIENTE TO CTLCLI-ULT-CODIGO
+                           REWRITE CTLCLI-REG
+                       END-IF
+                   END-WRITE
+               ELSE
+                   DISPLAY 'Registro nao adicionado' AT 1035 ERASE EOL
+               END-IF
+           END-IF
+
+           DISPLAY "Deseja inserir outro registro 1(sim) ou 2(nao): "
+           AT LINE 11 COLUMN 35
+           ACCEPT WRK-TECLA AT 1184
+           END-PERFORM.
+
+      *Consulta de um cliente pelo codigo
+       4100-CLIENTE-CONSULTAR  SECTION.
+           MOVE "Cli-Consultar" TO WRK-MODULO.
+           MOVE 1 TO WRK-TECLA
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3700-ZERA-CLIENTE
+
+           DISPLAY TELA
+           DISPLAY "Codigo: " AT LINE 5 COLUMN 35
+           ACCEPT COD-CLIENTE AT LINE 5 COLUMN 45
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'Cliente nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   DISPLAY TELA-CLIENTE
+           END-READ
+
+           DISPLAY "Deseja consultar outro registro 1(sim) ou 2(nao): "
+           AT LINE 11 COLUMN 35
+           ACCEPT WRK-TECLA AT 1186
+           END-PERFORM.
+
+      *Alteracao dos dados de um cliente ja cadastrado
+       4200-CLIENTE-ALTERAR  SECTION.
+           MOVE "Cli-Alterar" TO WRK-MODULO.
+           MOVE 1 TO WRK-TECLA
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3700-ZERA-CLIENTE
+
+           DISPLAY TELA
+           DISPLAY "Codigo: " AT LINE 5 COLUMN 35
+           ACCEPT COD-CLIENTE AT LINE 5 COLUMN 45
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'Cliente nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   ACCEPT TELA-CLIENTE
+                   DISPLAY "Confirma alteracao? (S ou N)" AT 1035
+                   ACCEPT WRK-ESCOLHA AT 1064
+                   IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                       REWRITE CLIENTES-REG
+                       DISPLAY 'Registro alterado' AT 1035 ERASE EOL
+                   ELSE
+                       DISPLAY 'Alteracao cancelada' AT 1035 ERASE EOL
+                   END-IF
+           END-READ
+
+           DISPLAY "Deseja alterar outro registro 1(sim) ou 2(nao): "
+           AT LINE 11 COLUMN 35
+           ACCEPT WRK-TECLA AT 1183
+           END-PERFORM.
+
+      *Exclusao logica de um cliente (mesmo padrao de STATUS-REG
+      *usado em 8000-EXCLUIR para FILMES)
+       4300-CLIENTE-EXCLUIR  SECTION.
+           MOVE "Cli-Excluir" TO WRK-MODULO.
+           MOVE 1 TO WRK-TECLA
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3700-ZERA-CLIENTE
+
+           DISPLAY TELA
+           DISPLAY "Codigo: " AT LINE 5 COLUMN 35
+           ACCEPT COD-CLIENTE AT LINE 5 COLUMN 45
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'Cliente nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   DISPLAY TELA-CLIENTE
+                   DISPLAY "Confirma exclusao? (S ou N)" AT 1035
+                   ACCEPT WRK-ESCOLHA AT 1063
+                   IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                       MOVE 'I' TO STATUS-CLIENTE
+                       REWRITE CLIENTES-REG
+                       DISPLAY 'Registro excluido' AT 1035 ERASE EOL
+                   ELSE
+                       DISPLAY 'Exclusao cancelada' AT 1035 ERASE EOL
+                   END-IF
+           END-READ
+
+           DISPLAY "Deseja excluir outro registro 1(sim) ou 2(nao): "
+           AT LINE 11 COLUMN 35
+           ACCEPT WRK-TECLA AT 1183
+           END-PERFORM.
+
+      *Confere se o codigo digitado em EMP-CLIENTE-DIG existe e
+      *esta ativo no cadastro de clientes, usado por 3100-CHECKOUT
+       4150-VALIDA-CLIENTE  SECTION.
+           MOVE 'N' TO WRK-CLIENTE-FLAG
+           MOVE EMP-CLIENTE-DIG TO COD-CLIENTE
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'N' TO WRK-CLIENTE-FLAG
+               NOT INVALID KEY
+                   IF CLIENTE-ATIVO
+                       MOVE 'S' TO WRK-CLIENTE-FLAG
+                   ELSE
+                       MOVE 'N' TO WRK-CLIENTE-FLAG
+                   END-IF
+           END-READ.
+
+
+       5000-INCLUIR  SECTION.
+           MOVE "Incluir" TO WRK-MODULO.
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3500-ZERA-VALORES
+
+      *    Propoe o proximo codigo, a partir do arquivo de controle,
+      *    mas o supervisor pode digitar outro codigo por cima dele
+           MOVE '1' TO CTL-CHAVE
+           READ CTLFILME KEY IS CTL-CHAVE
+           COMPUTE WRK-PROX-CODIGO = CTL-ULT-CODIGO + 1
+           MOVE WRK-PROX-CODIGO TO CODFILME
+
+           DISPLAY TELA
            ACCEPT TELA-REGISTRO
+           PERFORM 5180-VERIFICA-OVERFLOW-CAMPOS
+           PERFORM 5150-VALIDA-DISTRIBUIDORA
+           PERFORM 5155-VALIDA-MOEDA
+           PERFORM 5160-VALIDA-GENERO
+
+      *    Validações
+           IF CODFILME = ZEROS OR TITULO = SPACES OR
+              GENERO = SPACES OR DURACAO = ZEROS OR
+              DISTRIBUIDORA = SPACES
+
+              MOVE 37 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOTA > WRK-NOTA-MAX OR NOTA < WRK-NOTA-MIN
+              MOVE 39 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-DISTRIB-VALIDA
+              MOVE 40 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-MOEDA-VALIDA
+              MOVE 41 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-GENERO-VALIDO
+              MOVE 42 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT CLASSIFICACAO-VALIDA
+              MOVE 43 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE
+
+            PERFORM 5100-VERIFICA-TITULO
+
+            IF WRK-TITULO-DUPLICADO = 'S'
+               DISPLAY "Titulo ja cadastrado no codigo " AT 1635
+               DISPLAY WRK-COD-DUPLICADO AT 1668
+               DISPLAY "Confirma que e uma edicao diferente? (S/N)"
+               AT 1735
+               ACCEPT WRK-ESCOLHA AT 1779
+            ELSE
+               DISPLAY "Deseja mesmo registrar? (S ou N)" AT 1635
+               ACCEPT WRK-ESCOLHA AT 1668
+            END-IF
+
+                IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                   ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                   MOVE WRK-DATA-HOJE TO DATACRIACAO
+                   MOVE WRK-DATA-HOJE TO DATAALTERACAO
+                   MOVE 1 TO VERSAO-REG
+                   WRITE FILMES-REG
+                     INVALID KEY
+                     MOVE 38 TO WRK-MSG-CHAVE-BUSCA
+                     PERFORM 1055-BUSCA-MENSAGEM
+                     MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+                     DISPLAY TELA-ERRO  ERASE EOL
+
+                     NOT INVALID KEY
+                     DISPLAY 'Registro adicionado' AT 1635 ERASE EOL
+                     IF CODFILME > CTL-ULT-CODIGO
+                         MOVE CODFILME TO CTL-ULT-CODIGO
+                         REWRITE CTL-FILME-REG
+                     END-IF
+                     PERFORM 5170-GENERO-ADICIONAL
+                     MOVE 'INCLUIR' TO WRK-AUD-OPERACAO
+                     PERFORM 5190-GRAVA-AUDITORIA
+                     MOVE 'I' TO WRK-UNDO-TIPO
+                     MOVE CODFILME TO WRK-UNDO-CODFILME
+                     MOVE 'S' TO WRK-UNDO-DISPONIVEL
+                   END-WRITE
+
+                ELSE
+                   DISPLAY 'Registro nao adicionado' AT 1635 ERASE EOL
+                END-IF
+
+            END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           DISPLAY "Deseja inserir outro registro 1(sim) ou 2(nao): "
+           AT LINE 18 COLUMN 35
+           ACCEPT WRK-TECLA AT 1884
+           END-PERFORM.
+
+      *Varre o arquivo sequencial em busca de um TITULO igual ao
+      *que acabou de ser digitado, para alertar antes de gravar
+       5100-VERIFICA-TITULO  SECTION.
+           MOVE 'N' TO WRK-TITULO-DUPLICADO
+           MOVE ZERO TO WRK-COD-DUPLICADO
+
+           OPEN INPUT FILMESSEQ
+           READ FILMESSEQ NEXT RECORD
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+              OR WRK-TITULO-DUPLICADO = 'S'
+               IF TITULOSQ = TITULO
+                   MOVE 'S' TO WRK-TITULO-DUPLICADO
+                   MOVE CODFILMESQ TO WRK-COD-DUPLICADO
+               ELSE
+                   READ FILMESSEQ NEXT RECORD
+               END-IF
+           END-PERFORM
+           CLOSE FILMESSEQ.
+
+      *Confere se o codigo digitado em DISTRIBUIDORA existe na
+      *tabela mestre de distribuidoras
+       5150-VALIDA-DISTRIBUIDORA  SECTION.
+           MOVE 'N' TO WRK-DISTRIB-FLAG
+           MOVE DISTRIBUIDORA TO COD-DISTRIBUIDORA
+           READ DISTRIB
+               INVALID KEY
+                   MOVE 'N' TO WRK-DISTRIB-FLAG
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-DISTRIB-FLAG
+           END-READ.
+
+      *Confere se o codigo digitado em MOEDA existe na tabela
+      *mestre de taxas de cambio
+       5155-VALIDA-MOEDA  SECTION.
+           MOVE 'N' TO WRK-MOEDA-FLAG
+           MOVE MOEDA TO COD-MOEDA
+           READ TAXACAMBIO
+               INVALID KEY
+                   MOVE 'N' TO WRK-MOEDA-FLAG
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-MOEDA-FLAG
+           END-READ.
+
+      *Confere se o codigo digitado em GENERO existe na tabela
+      *mestre de generos
+       5160-VALIDA-GENERO  SECTION.
+           MOVE 'N' TO WRK-GENERO-FLAG
+           MOVE GENERO TO COD-GENERO
+           READ GENEROS
+               INVALID KEY
+                   MOVE 'N' TO WRK-GENERO-FLAG
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-GENERO-FLAG
+           END-READ.
+
+      *Permite anexar um genero adicional ao filme recem cadastrado,
+      *alem do GENERO principal, validado contra a tabela de generos
+       5170-GENERO-ADICIONAL  SECTION.
+           MOVE SPACES TO WRK-GENERO-ADIC
+           DISPLAY "Genero adicional (ou em branco p/ nenhum): " AT 1735
+           ACCEPT WRK-GENERO-ADIC AT 1779
+           IF WRK-GENERO-ADIC NOT EQUAL SPACES
+               MOVE WRK-GENERO-ADIC TO COD-GENERO
+               READ GENEROS
+                   INVALID KEY
+                       MOVE 'Genero adicional invalido' TO WRK-ERRO
+                       DISPLAY TELA-ERRO ERASE EOL
+                   NOT INVALID KEY
+                       MOVE CODFILME TO FG-CODFILME
+                       MOVE WRK-GENERO-ADIC TO FG-GENERO
+                       WRITE FILMEGEN-REG
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+               END-READ
+           END-IF.
+
+      *Avisa (sem bloquear a gravacao) quando TITULO ou
+      *DISTRIBUIDORA ocupam o campo inteiro, o que pode indicar
+      *que o valor digitado foi truncado pela tela
+       5180-VERIFICA-OVERFLOW-CAMPOS  SECTION.
+           MOVE SPACES TO WRK-AVISO
+
+           IF TITULO (30:1) NOT EQUAL SPACE AND
+              DISTRIBUIDORA (15:1) NOT EQUAL SPACE
+               STRING 'Titulo e distribuidora podem ter sido truncados'
+                   DELIMITED BY SIZE INTO WRK-AVISO
+
+           ELSE IF TITULO (30:1) NOT EQUAL SPACE
+               STRING 'Titulo pode ter sido truncado (max 30)'
+                   DELIMITED BY SIZE INTO WRK-AVISO
+
+           ELSE IF DISTRIBUIDORA (15:1) NOT EQUAL SPACE
+               STRING 'Distribuidora pode ter sido truncada (max 15)'
+                   DELIMITED BY SIZE INTO WRK-AVISO
+           END-IF
+           END-IF
+
+           IF WRK-AVISO NOT EQUAL SPACES
+               DISPLAY TELA-AVISO ERASE EOL
+           END-IF.
+
+      *Acrescenta uma linha em AUDITORIA.CSV para a transacao
+      *corrente (WRK-AUD-OPERACAO deve ser preenchido pelo chamador
+      *antes do PERFORM). Usada por 5000-INCLUIR, 7000-ALTERAR e
+      *8000-EXCLUIR para manter o historico de quem mexeu no quê,
+      *identificado pelo operador capturado em 1000-INICIAR
+       5190-GRAVA-AUDITORIA  SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN EXTEND AUDITFILE
+           IF AUDITFILE-STATUS EQUAL 35
+               OPEN OUTPUT AUDITFILE
+           END-IF
+
+           MOVE SPACES TO WRK-LINHA-CSV
+           STRING WRK-DATA-HOJE    DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  WRK-OPERADOR     DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  WRK-AUD-OPERACAO DELIMITED BY SIZE
+                  ";"              DELIMITED BY SIZE
+                  CODFILME         DELIMITED BY SIZE
+                  INTO WRK-LINHA-CSV
+           END-STRING
+           WRITE AUDITFILE-REG FROM WRK-LINHA-CSV
+           CLOSE AUDITFILE.
+
+       6000-CONSULTAR  SECTION.
+           MOVE "Consultar" TO WRK-MODULO.
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           DISPLAY TELA
+           DISPLAY "Buscar por C-odigo, T-itulo ou E-xato: "
+           AT LINE 5 COLUMN 20
+           ACCEPT WRK-MODO-BUSCA AT LINE 5 COLUMN 52
+
+           IF WRK-MODO-BUSCA EQUAL 't' OR WRK-MODO-BUSCA EQUAL 'T'
+               PERFORM 6100-BUSCAR-POR-TITULO
+           ELSE IF WRK-MODO-BUSCA EQUAL 'e' OR WRK-MODO-BUSCA EQUAL 'E'
+               PERFORM 6200-BUSCAR-TITULO-EXATO
+           ELSE
+               PERFORM 3500-ZERA-VALORES
+               DISPLAY TELA-REGISTRO
+               ACCEPT PK
+               READ FILMES
+                   INVALID KEY
+                       MOVE 'Nao encontrado' TO WRK-ERRO
+                       DISPLAY TELA-ERRO ERASE EOL
+
+                   NOT INVALID KEY
+                       DISPLAY SS-DADOS
+                       DISPLAY TELA-DATAS
+                       DISPLAY "Sinopse: " AT LINE 16 COLUMN 20
+                       DISPLAY SINOPSE AT LINE 16 COLUMN 29
+               END-READ
+           END-IF
+           END-IF
+            DISPLAY "Deseja consultar outro registro 1(sim) ou 2(nao): "
+            AT LINE 18 COLUMN 35
+            ACCEPT WRK-TECLA AT 1886
+           END-PERFORM.
+
+      *Busca sequencial por parte do titulo (substring), exibindo
+      *todas as ocorrencias encontradas no arquivo sequencial
+       6100-BUSCAR-POR-TITULO  SECTION.
+           DISPLAY "Titulo (parte): " AT LINE 6 COLUMN 20
+           ACCEPT WRK-TERMO-BUSCA AT LINE 6 COLUMN 40
+
+           MOVE 0 TO WRK-TERMO-LEN
+           INSPECT WRK-TERMO-BUSCA TALLYING WRK-TERMO-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE 9 TO WRK-CONTADOR-LINHA
+           DISPLAY "Codigo" AT LINE 8 COLUMN 20
+           DISPLAY "Titulo" AT LINE 8 COLUMN 28
+           DISPLAY "Genero" AT LINE 8 COLUMN 59
+
+           OPEN INPUT FILMESSEQ.
+           READ FILMESSEQ
+
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               MOVE 'N' TO WRK-TITULO-ACHOU
+
+               IF WRK-TERMO-LEN > 0
+                   PERFORM VARYING WRK-POS-BUSCA FROM 1 BY 1
+                       UNTIL WRK-POS-BUSCA > (31 - WRK-TERMO-LEN)
+                          OR WRK-TITULO-ACHOU EQUAL 'S'
+                       IF TITULOSQ (WRK-POS-BUSCA : WRK-TERMO-LEN)
+                          EQUAL WRK-TERMO-BUSCA (1 : WRK-TERMO-LEN)
+                           MOVE 'S' TO WRK-TITULO-ACHOU
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF WRK-TITULO-ACHOU EQUAL 'S'
+                   DISPLAY CODFILMESQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+
+                   DISPLAY TITULOSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+
+                   DISPLAY GENEROSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+
+                   ADD 1 TO WRK-CONTADOR-LINHA
+               END-IF
+
+               READ FILMESSEQ
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+
+      *Localizacao direta pelo indice alternado por TITULO, sem
+      *varrer o arquivo sequencial (exige o titulo completo)
+       6200-BUSCAR-TITULO-EXATO  SECTION.
+           DISPLAY "Titulo (exato): " AT LINE 6 COLUMN 20
+           ACCEPT WRK-TERMO-BUSCA AT LINE 6 COLUMN 40
+
+           MOVE SPACES TO TITULO
+           MOVE WRK-TERMO-BUSCA TO TITULO
+
+           READ FILMES KEY IS TITULO
+               INVALID KEY
+                   MOVE 'Nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+
+               NOT INVALID KEY
+                   DISPLAY SS-DADOS
+                   DISPLAY TELA-DATAS
+                   DISPLAY "Sinopse: " AT LINE 16 COLUMN 20
+                   DISPLAY SINOPSE AT LINE 16 COLUMN 29
+           END-READ.
+
+      *    Restaura CODFILME como chave de referencia corrente do
+      *    arquivo; sem isso, o acesso DYNAMIC manteria TITULO como
+      *    chave corrente e toda leitura simples de FILMES depois
+      *    desta busca passaria a procurar pelo titulo, nao pelo
+      *    codigo
+           READ FILMES KEY IS CODFILME
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       7000-ALTERAR  SECTION.
+           MOVE "Alterar" TO WRK-MODULO.
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3500-ZERA-VALORES
+           DISPLAY TELA
+           DISPLAY TELA-REGISTRO
+           ACCEPT PK
+           READ FILMES
+           IF FILME-STATUS = 0
+               MOVE VERSAO-REG TO WRK-VERSAO-ORIGINAL
+               MOVE FILMES-REG TO WRK-UNDO-REG
+               ACCEPT SS-DADOS
+               PERFORM 5180-VERIFICA-OVERFLOW-CAMPOS
+               PERFORM 5150-VALIDA-DISTRIBUIDORA
+               PERFORM 5155-VALIDA-MOEDA
+               PERFORM 5160-VALIDA-GENERO
+
+      *    Validações
+           IF CODFILME = ZEROS OR TITULO = SPACES OR
+              GENERO = SPACES OR DURACAO = ZEROS OR
+              DISTRIBUIDORA = SPACES
+
+              MOVE 37 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOTA > WRK-NOTA-MAX OR NOTA < WRK-NOTA-MIN
+              MOVE 39 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-DISTRIB-VALIDA
+              MOVE 40 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-MOEDA-VALIDA
+              MOVE 41 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT WRK-GENERO-VALIDO
+              MOVE 42 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+           ELSE IF NOT CLASSIFICACAO-VALIDA
+              MOVE 43 TO WRK-MSG-CHAVE-BUSCA
+              PERFORM 1055-BUSCA-MENSAGEM
+              MOVE WRK-MSG-RESULTADO TO WRK-ERRO
+              DISPLAY TELA-ERRO  ERASE EOL
+
+               ELSE
+                 DISPLAY "Deseja mesmo alterar? (S ou N)" AT 1635
+                 ACCEPT WRK-ESCOLHA AT 1666
+                 IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+
+      *             Guarda o que foi digitado antes de reler o
+      *             registro para checar se outro usuario alterou
+                    MOVE TITULO TO WRK-TITULO-TEMP
+                    MOVE GENERO TO WRK-GENERO-TEMP
+                    MOVE DURACAO TO WRK-DURACAO-TEMP
+                    MOVE ANOLANCAMENTO TO WRK-ANO-TEMP
+                    MOVE DISTRIBUIDORA TO WRK-DISTRIB-TEMP
+                    MOVE NOTA TO WRK-NOTA-TEMP
+                    MOVE STATUS-REG TO WRK-STATUS-TEMP
+                    MOVE FORMATO-MIDIA TO WRK-FORMATO-TEMP
+                    MOVE IDIOMA TO WRK-IDIOMA-TEMP
+                    MOVE LEGENDA TO WRK-LEGENDA-TEMP
+                    MOVE DIRETOR TO WRK-DIRETOR-TEMP
+                    MOVE PRECO-ALUGUEL TO WRK-ALUGUEL-TEMP
+                    MOVE PRECO-COMPRA TO WRK-COMPRA-TEMP
+                    MOVE MOEDA TO WRK-MOEDA-TEMP
+                    MOVE CLASSIFICACAO-INDICATIVA TO WRK-CLASSIF-TEMP
+
+                    READ FILMES
+                    IF FILME-STATUS NOT EQUAL 0
+                        MOVE 'Registro nao encontrado' TO WRK-ERRO
+                        DISPLAY TELA-ERRO  ERASE EOL
+
+                    ELSE IF VERSAO-REG NOT EQUAL WRK-VERSAO-ORIGINAL
+                        MOVE 'Alterado por outro usuario' TO WRK-ERRO
+                        DISPLAY TELA-ERRO  ERASE EOL
+
+                    ELSE
+                        MOVE WRK-TITULO-TEMP TO TITULO
+                        MOVE WRK-GENERO-TEMP TO GENERO
+                        MOVE WRK-DURACAO-TEMP TO DURACAO
+                        MOVE WRK-ANO-TEMP TO ANOLANCAMENTO
+                        MOVE WRK-DISTRIB-TEMP TO DISTRIBUIDORA
+                        MOVE WRK-NOTA-TEMP TO NOTA
+                        MOVE WRK-STATUS-TEMP TO STATUS-REG
+                        MOVE WRK-FORMATO-TEMP TO FORMATO-MIDIA
+                        MOVE WRK-IDIOMA-TEMP TO IDIOMA
+                        MOVE WRK-LEGENDA-TEMP TO LEGENDA
+                        MOVE WRK-DIRETOR-TEMP TO DIRETOR
+                        MOVE WRK-ALUGUEL-TEMP TO PRECO-ALUGUEL
+                        MOVE WRK-COMPRA-TEMP TO PRECO-COMPRA
+                        MOVE WRK-MOEDA-TEMP TO MOEDA
+                        MOVE WRK-CLASSIF-TEMP TO
+                             CLASSIFICACAO-INDICATIVA
+                        ADD 1 TO VERSAO-REG
+                        ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                        MOVE WRK-DATA-HOJE TO DATAALTERACAO
+                        REWRITE FILMES-REG
+                        IF FILME-STATUS = 0
+                            DISPLAY 'Registrado alterado' AT 1635
+                            ERASE EOL
+                            MOVE 'ALTERAR' TO WRK-AUD-OPERACAO
+                            PERFORM 5190-GRAVA-AUDITORIA
+                            MOVE 'A' TO WRK-UNDO-TIPO
+                            MOVE CODFILME-UNDO TO WRK-UNDO-CODFILME
+                            MOVE 'S' TO WRK-UNDO-DISPONIVEL
+                        ELSE
+                            MOVE 'Registro nao alterado' TO WRK-ERRO
+                            DISPLAY TELA-ERRO  ERASE EOL
+                        END-IF
+                    END-IF
+                    END-IF
+
+                 ELSE
+                     DISPLAY 'Registrado nao alterado' AT 1635 ERASE EOL
+                 END-IF
+
+            END-IF
+           END-IF
+           END-IF
+           END-IF
+           ELSE
+               MOVE 'Nao encontrado' TO WRK-ERRO
+               DISPLAY TELA-ERRO  ERASE EOL
+           END-IF
+            DISPLAY "Deseja consultar outro registro 1(sim) ou 2(nao): "
+            AT LINE 18 COLUMN 35
+            ACCEPT WRK-TECLA AT 1886
+           END-PERFORM.
+
+       8000-EXCLUIR  SECTION.
+           MOVE "Excluir" TO WRK-MODULO.
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3500-ZERA-VALORES
+           DISPLAY TELA
+           DISPLAY TELA-REGISTRO
+           ACCEPT PK
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO  ERASE EOL
+
+               NOT INVALID KEY
+                   DISPLAY SS-DADOS
+                   DISPLAY 'Encontrado (S/N)?: ' AT 1635
+                   ACCEPT WRK-ESCOLHA AT 1655
+           END-READ
+           IF (WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's')
+              AND FILME-STATUS = 0
+
+      *       Exclusao logica: apenas marca o registro como inativo,
+      *       preservando o historico para uma eventual reativacao
+              MOVE FILMES-REG TO WRK-UNDO-REG
+              MOVE 'I' TO STATUS-REG
+              REWRITE FILMES-REG
+
+              INVALID KEY
+              MOVE 'Nao excluido' TO WRK-ERRO
+              ACCEPT WRK-TECLA AT 1701
+
+              NOT INVALID KEY
+              DISPLAY 'Registrado deletado' AT 1635 ERASE EOL
+              MOVE 'EXCLUIR' TO WRK-AUD-OPERACAO
+              PERFORM 5190-GRAVA-AUDITORIA
+              MOVE 'E' TO WRK-UNDO-TIPO
+              MOVE CODFILME-UNDO TO WRK-UNDO-CODFILME
+              MOVE 'S' TO WRK-UNDO-DISPONIVEL
+
+              END-REWRITE
+           ELSE
+               DISPLAY 'Registrado nao deletado' AT 1635 ERASE EOL
+           END-IF
+              DISPLAY "Deseja excluir outro registro 1(sim) ou 2(nao): "
+              AT LINE 18 COLUMN 35
+              ACCEPT WRK-TECLA AT 1882
+           END-PERFORM.
+
+       8500-REATIVAR  SECTION.
+           MOVE "Reativar" TO WRK-MODULO.
+
+           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
+           PERFORM 3500-ZERA-VALORES
+           DISPLAY TELA
+           DISPLAY TELA-REGISTRO
+           ACCEPT PK
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Nao encontrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO  ERASE EOL
+
+               NOT INVALID KEY
+                   DISPLAY SS-DADOS
+                   IF FILME-ATIVO
+                       MOVE 'Registro ja esta ativo' TO WRK-ERRO
+                       DISPLAY TELA-ERRO  ERASE EOL
+                   ELSE
+                       DISPLAY 'Reativar este registro (S/N)?: ' AT 1635
+                       ACCEPT WRK-ESCOLHA AT 1667
+                       IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                           MOVE 'A' TO STATUS-REG
+                           REWRITE FILMES-REG
+                           DISPLAY 'Registro reativado' AT 1635
+                           ERASE EOL
+                       ELSE
+                           DISPLAY 'Registro nao reativado' AT 1635
+                           ERASE EOL
+                       END-IF
+                   END-IF
+           END-READ
+           DISPLAY "Deseja reativar outro registro 1(sim) ou 2(nao): "
+           AT LINE 18 COLUMN 35
+           ACCEPT WRK-TECLA AT 1882
+           END-PERFORM.
+
+      *Desfaz a ultima inclusao/alteracao/exclusao confirmada nesta
+      *sessao, a partir da imagem guardada em WRK-UNDO-REG; so existe
+      *uma operacao desfazivel por vez (a mais recente)
+       8600-DESFAZER  SECTION.
+           MOVE "Desfazer" TO WRK-MODULO.
+
+           DISPLAY TELA
+
+           IF NOT WRK-UNDO-EXISTE
+               DISPLAY "Nada para desfazer nesta sessao"
+               AT LINE 10 COLUMN 20
+           ELSE
+               MOVE WRK-UNDO-CODFILME TO CODFILME
+               READ FILMES
+                   INVALID KEY
+                       DISPLAY "Registro nao encontrado para desfazer"
+                       AT LINE 10 COLUMN 20
+                   NOT INVALID KEY
+                       EVALUATE TRUE
+                           WHEN WRK-UNDO-INCLUIR
+                               DELETE FILMES RECORD
+                               IF FILME-STATUS = 0
+                                   PERFORM
+                                   8610-EXCLUI-GENEROS-ADICIONAIS
+                                   DISPLAY "Inclusao desfeita"
+                                   AT LINE 10 COLUMN 20
+                               ELSE
+                                   DISPLAY "Nao foi possivel desfazer"
+                                   AT LINE 10 COLUMN 20
+                               END-IF
+                           WHEN WRK-UNDO-ALTERAR
+                           WHEN WRK-UNDO-EXCLUIR
+                               MOVE WRK-UNDO-REG TO FILMES-REG
+                               REWRITE FILMES-REG
+                               IF FILME-STATUS = 0
+                                   DISPLAY "Operacao desfeita"
+                                   AT LINE 10 COLUMN 20
+                               ELSE
+                                   DISPLAY "Nao foi possivel desfazer"
+                                   AT LINE 10 COLUMN 20
+                               END-IF
+                       END-EVALUATE
+               END-READ
+               MOVE 'N' TO WRK-UNDO-DISPONIVEL
+           END-IF
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 15 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 15 COLUMN 55.
+
+      *Remove de FILMEGEN todos os generos adicionais do filme
+      *identificado em CODFILME, evitando registros orfaos quando o
+      *filme e definitivamente excluido de FILMES (DELETE FILMES
+      *RECORD em 8600-DESFAZER e 9800-ARQUIVAR-EXCLUIDOS)
+       8610-EXCLUI-GENEROS-ADICIONAIS  SECTION.
+           MOVE CODFILME TO FG-CODFILME
+           MOVE LOW-VALUES TO FG-GENERO
+           START FILMEGEN KEY IS NOT LESS THAN FG-CHAVE
+               INVALID KEY
+                   MOVE 10 TO FILMEGEN-STATUS
+           END-START
+
+           IF FILMEGEN-STATUS EQUAL 0
+               READ FILMEGEN NEXT RECORD
+                   AT END
+                       MOVE 10 TO FILMEGEN-STATUS
+               END-READ
+           END-IF
+
+           PERFORM UNTIL FILMEGEN-STATUS NOT EQUAL 0
+               OR FG-CODFILME NOT EQUAL CODFILME
+               DELETE FILMEGEN RECORD
+               READ FILMEGEN NEXT RECORD
+                   AT END
+                       MOVE 10 TO FILMEGEN-STATUS
+               END-READ
+           END-PERFORM.
+
+       9000-LISTAR  SECTION.
+           MOVE "Relatorio" TO WRK-MODULO.
+           MOVE SPACES TO WRK-FILTRO-GENERO.
+           MOVE SPACES TO WRK-FILTRO-DISTRIB.
+           MOVE 7 TO WRK-TAM-PAGINA.
+
+           DISPLAY TELA
+           DISPLAY "Filtrar por genero (branco = todos): "
+           AT LINE 6 COLUMN 20
+           ACCEPT WRK-FILTRO-GENERO AT LINE 6 COLUMN 60
+
+           DISPLAY "Filtrar por distribuidora (branco = todos): "
+           AT LINE 7 COLUMN 20
+           ACCEPT WRK-FILTRO-DISTRIB AT LINE 7 COLUMN 67
+
+           DISPLAY "Linhas por pagina (branco = 7): "
+           AT LINE 8 COLUMN 20
+           ACCEPT WRK-TAM-PAGINA AT LINE 8 COLUMN 60
+
+           IF WRK-TAM-PAGINA EQUAL ZERO
+               MOVE 7 TO WRK-TAM-PAGINA
+           END-IF.
+
+           OPEN INPUT FILMESSEQ.
+
+           PERFORM 9010-LER-PROX-FILTRADO
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               ADD 1 TO WRK-CONT-REG
+               PERFORM 9010-LER-PROX-FILTRADO
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+           OPEN INPUT FILMESSEQ.
+
+
+           DISPLAY TELA
+
+           DISPLAY "Registros lidos: " AT LINE WRK-CONTADOR-LINHA
+           COLUMN 20
+           WRK-CONT-REG AT LINE WRK-CONTADOR-LINHA COLUMN 38
+           ADD 2 TO WRK-CONTADOR-LINHA.
+
+           PERFORM 9010-LER-PROX-FILTRADO
+           IF FILMESEQ-STATUS < 1
+               DISPLAY "Codigo"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 20
+
+               DISPLAY "Titulo"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 28
+
+               DISPLAY "Genero"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 59
+
+               DISPLAY "Duracao"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 68
+
+               DISPLAY "Distribuidora"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 76
+
+               DISPLAY "Nota"
+               AT LINE WRK-CONTADOR-LINHA COLUMN 92
+
+               ADD 1 TO WRK-CONTADOR-LINHA
+               MOVE 'S' TO  WRK-ESCOLHA
+               MOVE 1 TO WRK-PAG-ATUAL
+
+           PERFORM UNTIL (WRK-ESCOLHA NOT EQUAL 's' AND
+                         WRK-ESCOLHA NOT EQUAL 'S') AND
+                         (WRK-ESCOLHA NOT EQUAL 'u' AND
+                         WRK-ESCOLHA NOT EQUAL 'U') AND
+                         (WRK-ESCOLHA NOT EQUAL 'p' AND
+                         WRK-ESCOLHA NOT EQUAL 'P') AND
+                         (WRK-ESCOLHA NOT EQUAL 'f' AND
+                         WRK-ESCOLHA NOT EQUAL 'F')
+
+               MOVE 9 TO WRK-CONTADOR-LINHA
+
+               PERFORM WRK-TAM-PAGINA TIMES
+
+               IF FILMESEQ-STATUS < 1
+                   DISPLAY CODFILMESQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+
+                   DISPLAY TITULOSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+
+                   DISPLAY GENEROSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+
+                   DISPLAY DURACAOSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 68 ERASE EOL
+
+                   DISPLAY DISTRIBUIDORASQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 76 ERASE EOL
+
+                   DISPLAY NOTASQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 92 ERASE EOL
+                   ADD 2 TO WRK-CONTADOR-LINHA
+
+               PERFORM 9010-LER-PROX-FILTRADO
+
+               ELSE IF WRK-FLAG EQUAL 0
+               AND (WRK-ESCOLHA NOT EQUAL 'u' AND
+               WRK-ESCOLHA NOT EQUAL 'U')
+               AND (WRK-ESCOLHA NOT EQUAL 'p' AND
+               WRK-ESCOLHA NOT EQUAL 'P')
+               AND (WRK-ESCOLHA NOT EQUAL 'f' AND
+               WRK-ESCOLHA NOT EQUAL 'F')
+
+                 DISPLAY "Fim dos registros" AT LINE WRK-CONTADOR-LINHA
+                 COLUMN 20 ERASE EOL
+                 ADD 2 TO WRK-CONTADOR-LINHA
+                 MOVE 1 TO WRK-FLAG
+
+               END-IF
+               END-IF
+
+               END-PERFORM
+
+               IF WRK-ESCOLHA EQUAL 'u' OR WRK-ESCOLHA EQUAL 'U'
+                   CLOSE FILMESSEQ
+                   OPEN INPUT FILMESSEQ
+
+                   IF WRK-CONT-REG EQUAL ZERO
+                       MOVE 0 TO WRK-NUM-PAG
+                   ELSE
+                       COMPUTE WRK-NUM-PAG =
+                           (WRK-CONT-REG - 1) / WRK-TAM-PAGINA
+                       COMPUTE WRK-NUM-PAG =
+                           WRK-NUM-PAG * WRK-TAM-PAGINA
+                   END-IF
+
+                   PERFORM WRK-NUM-PAG TIMES
+                       PERFORM 9010-LER-PROX-FILTRADO
+                   END-PERFORM
+
+                   COMPUTE WRK-PAG-ATUAL =
+                       (WRK-NUM-PAG / WRK-TAM-PAGINA) + 1
+
+                   PERFORM 9020-MOSTRA-PAGINA
+
+               ELSE IF WRK-ESCOLHA EQUAL 'p' OR WRK-ESCOLHA EQUAL 'P'
+                   IF WRK-PAG-ATUAL > 1
+                       SUBTRACT 1 FROM WRK-PAG-ATUAL
+                   END-IF
+
+                   CLOSE FILMESSEQ
+                   OPEN INPUT FILMESSEQ
+
+                   COMPUTE WRK-NUM-PAG =
+                       (WRK-PAG-ATUAL - 1) * WRK-TAM-PAGINA
+
+                   PERFORM WRK-NUM-PAG TIMES
+                       PERFORM 9010-LER-PROX-FILTRADO
+                   END-PERFORM
+
+                   PERFORM 9020-MOSTRA-PAGINA
+
+               ELSE IF WRK-ESCOLHA EQUAL 'f' OR WRK-ESCOLHA EQUAL 'F'
+                   CLOSE FILMESSEQ
+                   OPEN INPUT FILMESSEQ
+
+                   MOVE 1 TO WRK-PAG-ATUAL
+
+                   PERFORM 9020-MOSTRA-PAGINA
+
+               ELSE
+                   ADD 1 TO WRK-PAG-ATUAL
+               END-IF
+               END-IF
+               END-IF
+
+               DISPLAY "S-Proxima P-Anterior F-Primeira U-Ultima N-Sair"
+               ERASE SCREEN
+               AT LINE WRK-CONTADOR-LINHA COLUMN 20
+               ACCEPT WRK-ESCOLHA AT LINE WRK-CONTADOR-LINHA COLUMN 68
+               ADD 2 TO WRK-CONTADOR-LINHA
+               MOVE 0 TO WRK-FLAG
+           END-PERFORM
+           ADD 1 TO WRK-CONTADOR-LINHA
+
+           ELSE
+               IF WRK-FILTRO-GENERO = SPACES
+               AND WRK-FILTRO-DISTRIB = SPACES
+                   DISPLAY "Nenhum filme cadastrado ainda."
+                   AT LINE 6 COLUMN 20
+                   DISPLAY "Use a opcao 1 - Incluir do menu para"
+                   AT LINE 7 COLUMN 20
+                   DISPLAY "cadastrar o primeiro filme."
+                   AT LINE 8 COLUMN 20
+                   ACCEPT WRK-ESCOLHA AT LINE 10 COLUMN 20
+               ELSE
+                   DISPLAY "Arquivo vazio" AT LINE 6 COLUMN 20
+                   ACCEPT WRK-ESCOLHA AT LINE 6 COLUMN 34
+               END-IF
+           END-IF
+
+           CLOSE FILMESSEQ.
+
+      *Avanca o cursor sequencial ate o proximo registro que
+      *atenda ao filtro de genero/distribuidora do relatorio,
+      *ou ate o fim do arquivo
+       9010-LER-PROX-FILTRADO  SECTION.
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               OR (FILME-ATIVOSQ
+               AND (WRK-FILTRO-GENERO EQUAL SPACES OR
+                    GENEROSQ EQUAL WRK-FILTRO-GENERO)
+               AND (WRK-FILTRO-DISTRIB EQUAL SPACES OR
+                    DISTRIBUIDORASQ EQUAL WRK-FILTRO-DISTRIB))
+               READ FILMESSEQ
+           END-PERFORM.
+
+      *Mostra ate WRK-TAM-PAGINA linhas do relatorio a partir da
+      *posicao atual do cursor sequencial, usada pelos saltos de
+      *pagina (U/P/F)
+       9020-MOSTRA-PAGINA  SECTION.
+           MOVE 9 TO WRK-CONTADOR-LINHA
+
+           PERFORM WRK-TAM-PAGINA TIMES
+               IF FILMESEQ-STATUS < 1
+                   DISPLAY CODFILMESQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+
+                   DISPLAY TITULOSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+
+                   DISPLAY GENEROSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+
+                   DISPLAY DURACAOSQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 68 ERASE EOL
+
+                   DISPLAY DISTRIBUIDORASQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 76 ERASE EOL
+
+                   DISPLAY NOTASQ
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 92 ERASE EOL
+                   ADD 2 TO WRK-CONTADOR-LINHA
+
+                   PERFORM 9010-LER-PROX-FILTRADO
+
+               ELSE IF WRK-FLAG EQUAL 0
+                   DISPLAY "Fim dos registros"
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+                   ADD 2 TO WRK-CONTADOR-LINHA
+                   MOVE 1 TO WRK-FLAG
+               END-IF
+               END-IF
+           END-PERFORM.
+
+      *Copia integral de FILMES.DAT para um arquivo datado
+      *(BKPAAAAMMDD.DAT), executada uma vez ao entrar no menu de
+      *Utilitarios para proteger o cadastro antes de qualquer
+      *rotina em lote (conciliacao, importacao, arquivamento, etc.)
+       9050-BACKUP-FILMES  SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO WRK-BACKUP-PATH
+           STRING WRK-BASE-DIR DELIMITED BY SPACE
+                  'BKP'        DELIMITED BY SIZE
+                  WRK-DATA-HOJE DELIMITED BY SIZE
+                  '.DAT'       DELIMITED BY SIZE
+                  INTO WRK-BACKUP-PATH
+           END-STRING
+
+           OPEN OUTPUT BACKUPFILE
+           OPEN INPUT FILMESSEQ
+
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               MOVE CODFILMESQ      TO CODFILMEBKP
+               MOVE TITULOSQ        TO TITULOBKP
+               MOVE GENEROSQ        TO GENEROBKP
+               MOVE DURACAOSQ       TO DURACAOBKP
+               MOVE ANOLANCAMENTOSQ TO ANOLANCAMENTOBKP
+               MOVE DISTRIBUIDORASQ TO DISTRIBUIDORABKP
+               MOVE FORMATO-MIDIASQ TO FORMATO-MIDIABKP
+               MOVE IDIOMASQ        TO IDIOMABKP
+               MOVE LEGENDASQ       TO LEGENDABKP
+               MOVE DIRETORSQ       TO DIRETORBKP
+               MOVE SINOPSESQ       TO SINOPSEBKP
+               MOVE PRECO-ALUGUELSQ TO PRECO-ALUGUELBKP
+               MOVE PRECO-COMPRASQ  TO PRECO-COMPRABKP
+               MOVE MOEDASQ         TO MOEDABKP
+               MOVE NOTASQ          TO NOTABKP
+               MOVE CLASSIFICACAOSQ TO CLASSIFICACAO-INDICATIVABKP
+               MOVE STATUS-VISUALIZACAOSQ TO STATUS-VISUALIZACAOBKP
+               MOVE DATA-ASSISTIDOSQ TO DATA-ASSISTIDOBKP
+               MOVE STATUS-REGSQ    TO STATUS-REGBKP
+               MOVE DATACRIACAOSQ   TO DATACRIACAOBKP
+               MOVE DATAALTERACAOSQ TO DATAALTERACAOBKP
+               MOVE VERSAO-REGSQ    TO VERSAO-REGBKP
+
+               WRITE BACKUPFILE-REG
+
+               READ FILMESSEQ
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+           CLOSE BACKUPFILE.
+
+      *Relatorio dos filmes mais bem avaliados, ordenado por NOTA
+      *decrescente via SORT, sem alterar o arquivo original
+       9100-TOP-AVALIADOS  SECTION.
+           MOVE "Top Avaliados" TO WRK-MODULO.
+
+           SORT FILMESORD
+               ON DESCENDING KEY NOTAORD
+               USING FILMESSEQ
+               GIVING TOPFILME
+
+           OPEN INPUT TOPFILME.
+
+           DISPLAY TELA
+
+           DISPLAY "Top 10 filmes mais bem avaliados"
+           AT LINE 5 COLUMN 20
+
+           DISPLAY "Codigo" AT LINE 7 COLUMN 20
+           DISPLAY "Titulo" AT LINE 7 COLUMN 28
+           DISPLAY "Nota" AT LINE 7 COLUMN 59
+
+           MOVE 9 TO WRK-CONTADOR-LINHA
+           PERFORM 9110-LER-PROX-TOP-ATIVO
+
+           PERFORM 10 TIMES
+               IF TOPFILME-STATUS < 1
+                   DISPLAY CODFILMETOP
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+
+                   DISPLAY TITULOTOP
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+
+                   DISPLAY NOTATOP
+                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+
+                   ADD 2 TO WRK-CONTADOR-LINHA
+                   PERFORM 9110-LER-PROX-TOP-ATIVO
+               END-IF
+           END-PERFORM
+
+           CLOSE TOPFILME.
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE WRK-CONTADOR-LINHA COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE WRK-CONTADOR-LINHA COLUMN 55.
+
+      *Avanca no arquivo ordenado TOPFILME ate o proximo registro
+      *ativo (ou fim de arquivo), pulando os filmes excluidos por
+      *8000-EXCLUIR para que o Top 10 mostre sempre filmes validos
+       9110-LER-PROX-TOP-ATIVO  SECTION.
+           READ TOPFILME
+           PERFORM UNTIL TOPFILME-STATUS NOT EQUAL 0
+               OR STATUS-REGTOP EQUAL 'A'
+               READ TOPFILME
+           END-PERFORM.
+
+      *Relatorio-resumo por distribuidora/genero, com subtotal de
+      *quantidade e nota media por grupo (quebra de controle)
+       9200-RESUMO-GENERO-DISTRIB  SECTION.
+           MOVE "Resumo" TO WRK-MODULO.
+           MOVE SPACES TO WRK-DISTRIB-ANT.
+           MOVE SPACES TO WRK-GENERO-ANT.
+           MOVE 0 TO WRK-QTD-GRUPO.
+           MOVE 0 TO WRK-SOMA-NOTA.
+           MOVE 'S' TO WRK-PRIMEIRO-GRUPO.
+
+           SORT FILMESORD
+               ON ASCENDING KEY DISTRIBUIDORAORD
+               ON ASCENDING KEY GENEROORD
+               USING FILMESSEQ
+               GIVING RESFILME
+
+           OPEN INPUT RESFILME.
+
+           DISPLAY TELA
+
+           DISPLAY "Resumo por distribuidora e genero"
+           AT LINE 5 COLUMN 20
+
+           DISPLAY "Distribuidora" AT LINE 7 COLUMN 20
+           DISPLAY "Genero"        AT LINE 7 COLUMN 40
+           DISPLAY "Qtde"          AT LINE 7 COLUMN 55
+           DISPLAY "Nota Media"    AT LINE 7 COLUMN 65
+
+           MOVE 9 TO WRK-CONTADOR-LINHA
+           READ RESFILME
+
+           PERFORM UNTIL RESFILME-STATUS NOT EQUAL 0
+
+               IF STATUS-REGRES EQUAL 'A'
+                   IF WRK-PRIMEIRO-GRUPO EQUAL 'S'
+                       MOVE DISTRIBUIDORARES TO WRK-DISTRIB-ANT
+                       MOVE GENERORES TO WRK-GENERO-ANT
+                       MOVE 'N' TO WRK-PRIMEIRO-GRUPO
+                   END-IF
+
+                   IF DISTRIBUIDORARES NOT EQUAL WRK-DISTRIB-ANT
+                      OR GENERORES NOT EQUAL WRK-GENERO-ANT
+                       PERFORM 9210-IMPRIME-SUBTOTAL
+                       MOVE DISTRIBUIDORARES TO WRK-DISTRIB-ANT
+                       MOVE GENERORES TO WRK-GENERO-ANT
+                   END-IF
+
+                   ADD 1 TO WRK-QTD-GRUPO
+                   ADD NOTARES TO WRK-SOMA-NOTA
+               END-IF
+
+               READ RESFILME
+           END-PERFORM
+
+           PERFORM 9210-IMPRIME-SUBTOTAL
+
+           CLOSE RESFILME.
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE WRK-CONTADOR-LINHA COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE WRK-CONTADOR-LINHA COLUMN 55.
+
+      *Imprime a linha de subtotal do grupo distribuidora/genero
+      *corrente e zera os acumuladores para o proximo grupo
+       9210-IMPRIME-SUBTOTAL  SECTION.
+           IF WRK-QTD-GRUPO > 0
+               COMPUTE WRK-MEDIA-NOTA = WRK-SOMA-NOTA / WRK-QTD-GRUPO
+
+               DISPLAY WRK-DISTRIB-ANT
+               AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+
+               DISPLAY WRK-GENERO-ANT
+               AT LINE WRK-CONTADOR-LINHA COLUMN 40 ERASE EOL
+
+               DISPLAY WRK-QTD-GRUPO
+               AT LINE WRK-CONTADOR-LINHA COLUMN 55 ERASE EOL
+
+               DISPLAY WRK-MEDIA-NOTA
+               AT LINE WRK-CONTADOR-LINHA COLUMN 65 ERASE EOL
+
+               ADD 2 TO WRK-CONTADOR-LINHA
+
+               MOVE 0 TO WRK-QTD-GRUPO
+               MOVE 0 TO WRK-SOMA-NOTA
+           END-IF.
+
+      *Exporta o catalogo completo para um arquivo texto em CSV.
+      *O separador usado e ';' para nao colidir com a virgula
+      *decimal da nota (DECIMAL-POINT IS COMMA)
+       9300-EXPORTAR-CSV  SECTION.
+           MOVE "Exportar CSV" TO WRK-MODULO.
+
+           OPEN INPUT FILMESSEQ.
+           OPEN OUTPUT CSVFILE.
+
+           MOVE "Codigo;Titulo;Genero;Duracao;Ano;Distribuidora;"
+           TO CSVFILE-REG
+           WRITE CSVFILE-REG.
+
+           MOVE "Nota;Situacao" TO CSVFILE-REG
+           WRITE CSVFILE-REG.
+
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               MOVE NOTASQ TO WRK-NOTA-CSV
+               MOVE SPACES TO WRK-LINHA-CSV
+
+               STRING CODFILMESQ   DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      TITULOSQ     DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      GENEROSQ     DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      DURACAOSQ    DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      ANOLANCAMENTOSQ DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      DISTRIBUIDORASQ DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      WRK-NOTA-CSV DELIMITED BY SIZE
+                      ";"          DELIMITED BY SIZE
+                      STATUS-REGSQ DELIMITED BY SIZE
+                      INTO WRK-LINHA-CSV
+               END-STRING
+
+               WRITE CSVFILE-REG FROM WRK-LINHA-CSV
+
+               READ FILMESSEQ
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+           CLOSE CSVFILE.
+
+           DISPLAY TELA
+
+           DISPLAY "Catalogo exportado para FILMES.CSV"
+           AT LINE 10 COLUMN 20
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 12 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 12 COLUMN 55.
+
+      *Gera um relatorio do catalogo completo em arquivo texto,
+      *pronto para impressao, com cabecalho e quebra a cada 50
+      *linhas (ver 9410-CABECALHO-IMPRESSAO). Retomavel: grava um
+      *ponto de controle a cada 20 linhas (9415-GRAVA-CHECKPOINT)
+      *para nao reiniciar do zero se a emissao for interrompida
+      *no meio de um catalogo grande (ver 9405-VERIFICA-CHECKPOINT)
+       9400-IMPRIMIR-RELATORIO  SECTION.
+           MOVE "Imprimir" TO WRK-MODULO.
+           MOVE 0 TO WRK-PAG-IMP.
+           MOVE 0 TO WRK-CKPT-CONTADOR.
+
+           PERFORM 9405-VERIFICA-CHECKPOINT
+
+           OPEN INPUT FILMESSEQ.
+
+           PERFORM 9410-CABECALHO-IMPRESSAO
+
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               IF FILME-INATIVOSQ
+                   CONTINUE
+               ELSE
+               IF WRK-CKPT-COD > 0 AND CODFILMESQ NOT GREATER
+                  WRK-CKPT-COD
+                   CONTINUE
+               ELSE
+                   IF WRK-LINCONT-IMP NOT LESS THAN 50
+                       PERFORM 9410-CABECALHO-IMPRESSAO
+                   END-IF
+
+                   MOVE NOTASQ TO WRK-NOTA-CSV
+                   MOVE SPACES TO WRK-LINHA-IMP
+
+                   STRING CODFILMESQ   DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          TITULOSQ     DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          GENEROSQ     DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          DISTRIBUIDORASQ DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          WRK-NOTA-CSV DELIMITED BY SIZE
+                          INTO WRK-LINHA-IMP
+                   END-STRING
+
+                   WRITE PRINTFILE-REG FROM WRK-LINHA-IMP
+                   ADD 1 TO WRK-LINCONT-IMP
+                   ADD 1 TO WRK-CKPT-CONTADOR
+
+                   IF WRK-CKPT-CONTADOR NOT LESS THAN 20
+                       MOVE CODFILMESQ TO WRK-CKPT-COD
+                       PERFORM 9415-GRAVA-CHECKPOINT
+                       MOVE 0 TO WRK-CKPT-CONTADOR
+                   END-IF
+               END-IF
+               END-IF
+
+               READ FILMESSEQ
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+           CLOSE PRINTFILE.
+
+      *    Relatorio concluido do inicio ao fim: limpa o ponto de
+      *    controle para a proxima emissao comecar do zero
+           MOVE 0 TO WRK-CKPT-COD
+           PERFORM 9415-GRAVA-CHECKPOINT
+
+           DISPLAY TELA
+
+           DISPLAY "Relatorio gerado em RELATORIO.PRN"
+           AT LINE 10 COLUMN 20
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 12 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 12 COLUMN 55.
+
+      *Le o ponto de controle de uma emissao anterior (se existir e
+      *for diferente de zero) e pergunta ao operador se deseja
+      *retomar de onde parou; conforme a resposta, abre o PRINTFILE
+      *por extensao (retomando) ou do zero (reiniciando)
+       9405-VERIFICA-CHECKPOINT  SECTION.
+           MOVE 0 TO WRK-CKPT-COD
+
+           OPEN INPUT CKPTFILE
+           IF CKPTFILE-STATUS EQUAL 0
+               READ CKPTFILE
+               IF CKPTFILE-STATUS EQUAL 0
+                   MOVE CKPTFILE-REG TO WRK-CKPT-COD
+               END-IF
+               CLOSE CKPTFILE
+           END-IF
+
+           IF WRK-CKPT-COD > 0
+               DISPLAY TELA
+               DISPLAY "Emissao anterior interrompida apos o codigo"
+               AT LINE 5 COLUMN 20
+               DISPLAY WRK-CKPT-COD AT LINE 5 COLUMN 65
+
+               DISPLAY "Retomar de onde parou? (S/N): "
+               AT LINE 6 COLUMN 20
+               ACCEPT WRK-ESCOLHA AT LINE 6 COLUMN 51
+
+               IF WRK-ESCOLHA EQUAL 'S' OR WRK-ESCOLHA EQUAL 's'
+                   OPEN EXTEND PRINTFILE
+               ELSE
+                   MOVE 0 TO WRK-CKPT-COD
+                   OPEN OUTPUT PRINTFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINTFILE
+           END-IF.
+
+      *Grava o ultimo codigo ja impresso no arquivo de ponto de
+      *controle (zero indica nenhuma emissao pendente de retomada)
+       9415-GRAVA-CHECKPOINT  SECTION.
+           OPEN OUTPUT CKPTFILE
+           MOVE WRK-CKPT-COD TO CKPTFILE-REG
+           WRITE CKPTFILE-REG
+           CLOSE CKPTFILE.
+
+      *Escreve o cabecalho de uma nova pagina do relatorio de
+      *impressao e zera o contador de linhas da pagina
+       9410-CABECALHO-IMPRESSAO  SECTION.
+           ADD 1 TO WRK-PAG-IMP
+           MOVE SPACES TO WRK-LINHA-IMP
+
+           STRING "Catalogo de Filmes - Pagina " DELIMITED BY SIZE
+                  WRK-PAG-IMP                    DELIMITED BY SIZE
+                  INTO WRK-LINHA-IMP
+           END-STRING
+
+           WRITE PRINTFILE-REG FROM WRK-LINHA-IMP
+
+           MOVE "Codigo Titulo Genero Distribuidora Nota"
+           TO WRK-LINHA-IMP
+           WRITE PRINTFILE-REG FROM WRK-LINHA-IMP
+
+           MOVE 0 TO WRK-LINCONT-IMP.
+
+      *Confere, registro a registro, se tudo que existe na leitura
+      *sequencial (FILMESSEQ) tambem e localizavel pelo indice
+      *principal (FILMES) -- as duas sao vistas do mesmo arquivo
+      *fisico, entao qualquer divergencia indica corrupcao do indice
+       9500-RECONCILIAR  SECTION.
+           MOVE 0 TO WRK-QTD-SEQ
+           MOVE 0 TO WRK-QTD-DIVERGENTE
+
+           OPEN INPUT FILMESSEQ
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               ADD 1 TO WRK-QTD-SEQ
+               MOVE CODFILMESQ TO CODFILME
+
+               READ FILMES
+                   INVALID KEY
+                       ADD 1 TO WRK-QTD-DIVERGENTE
+               END-READ
+
+               READ FILMESSEQ
+           END-PERFORM
+           CLOSE FILMESSEQ
+
+           DISPLAY TELA
+           DISPLAY "Reconciliacao FILMES x FILMESSEQ"
+           AT LINE 5 COLUMN 20
+
+           DISPLAY "Registros lidos (sequencial): "
+           AT LINE 7 COLUMN 20
+           DISPLAY WRK-QTD-SEQ AT LINE 7 COLUMN 52
+
+           DISPLAY "Nao localizados pelo indice : "
+           AT LINE 8 COLUMN 20
+           DISPLAY WRK-QTD-DIVERGENTE AT LINE 8 COLUMN 52
+
+           IF WRK-QTD-DIVERGENTE EQUAL ZERO
+               DISPLAY "Situacao: OK, arquivos consistentes"
+               AT LINE 10 COLUMN 20
+           ELSE
+               DISPLAY "Situacao: DIVERGENCIA ENCONTRADA"
+               AT LINE 10 COLUMN 20
+           END-IF
+
+           DISPLAY "Pressione ENTER para continuar"
+           AT LINE 12 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 12 COLUMN 52.
+
+      *Le o arquivo de lote (IMPORT.CSV, campos separados por ';',
+      *sem codigo) e grava um filme novo por linha valida, gerando
+      *o codigo automaticamente a partir do controle CTLFILME
+       9600-IMPORTAR-LOTE  SECTION.
+           MOVE 0 TO WRK-QTD-IMPORTADOS
+           MOVE 0 TO WRK-QTD-REJEITADOS
+
+           OPEN INPUT IMPORTFILE
+           IF IMPORTFILE-STATUS NOT EQUAL 0
+               DISPLAY TELA
+               DISPLAY "Arquivo de importacao nao encontrado"
+               AT LINE 5 COLUMN 20
+           ELSE
+               READ IMPORTFILE
+               PERFORM UNTIL IMPORTFILE-STATUS NOT EQUAL 0
+                   PERFORM 9610-IMPORTAR-LINHA
+                   READ IMPORTFILE
+               END-PERFORM
+               CLOSE IMPORTFILE
+
+               DISPLAY TELA
+               DISPLAY "Importacao em lote concluida"
+               AT LINE 5 COLUMN 20
+
+               DISPLAY "Filmes importados: " AT LINE 7 COLUMN 20
+               DISPLAY WRK-QTD-IMPORTADOS AT LINE 7 COLUMN 45
+
+               DISPLAY "Linhas rejeitadas : " AT LINE 8 COLUMN 20
+               DISPLAY WRK-QTD-REJEITADOS AT LINE 8 COLUMN 45
+           END-IF
+
+           DISPLAY "Pressione ENTER para continuar"
+           AT LINE 12 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 12 COLUMN 52.
+
+      *Converte uma linha do lote em um FILMES-REG e grava,
+      *reaproveitando as mesmas validacoes de 5000-INCLUIR
+       9610-IMPORTAR-LINHA  SECTION.
+           PERFORM 3500-ZERA-VALORES
+
+           MOVE SPACES TO WRK-IMP-TITULO
+           MOVE SPACES TO WRK-IMP-GENERO
+           MOVE ZERO TO WRK-IMP-DURACAO
+           MOVE ZERO TO WRK-IMP-ANO
+           MOVE SPACES TO WRK-IMP-DISTRIB
+           MOVE ZERO TO WRK-IMP-NOTA
+
+           UNSTRING IMPORTFILE-REG DELIMITED BY ';'
+               INTO WRK-IMP-TITULO WRK-IMP-GENERO WRK-IMP-DURACAO
+                    WRK-IMP-ANO WRK-IMP-DISTRIB WRK-IMP-NOTA
+           END-UNSTRING
+
+           MOVE WRK-IMP-TITULO TO TITULO
+           MOVE WRK-IMP-GENERO TO GENERO
+           MOVE WRK-IMP-DURACAO TO DURACAO
+           MOVE WRK-IMP-ANO TO ANOLANCAMENTO
+           MOVE WRK-IMP-DISTRIB TO DISTRIBUIDORA
+           MOVE WRK-IMP-NOTA TO NOTA
+           MOVE 'A' TO STATUS-REG
+
+           PERFORM 5150-VALIDA-DISTRIBUIDORA
+           PERFORM 5160-VALIDA-GENERO
+
+           IF TITULO EQUAL SPACES OR GENERO EQUAL SPACES OR
+              DURACAO EQUAL ZEROS OR DISTRIBUIDORA EQUAL SPACES OR
+              NOTA > 10 OR NOTA < 1 OR NOT WRK-DISTRIB-VALIDA OR
+              NOT WRK-GENERO-VALIDO
+
+               ADD 1 TO WRK-QTD-REJEITADOS
+           ELSE
+               MOVE '1' TO CTL-CHAVE
+               READ CTLFILME KEY IS CTL-CHAVE
+               COMPUTE WRK-PROX-CODIGO = CTL-ULT-CODIGO + 1
+               MOVE WRK-PROX-CODIGO TO CODFILME
+
+               ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+               MOVE WRK-DATA-HOJE TO DATACRIACAO
+               MOVE WRK-DATA-HOJE TO DATAALTERACAO
+               MOVE 1 TO VERSAO-REG
+
+               WRITE FILMES-REG
+                   INVALID KEY
+                       ADD 1 TO WRK-QTD-REJEITADOS
+
+                   NOT INVALID KEY
+                       MOVE CODFILME TO CTL-ULT-CODIGO
+                       REWRITE CTL-FILME-REG
+                       ADD 1 TO WRK-QTD-IMPORTADOS
+               END-WRITE
+           END-IF.
+
+      *Gera o extrato noturno do catalogo para o site da loja:
+      *somente os filmes ativos, sem os campos de controle interno
+      *(situacao, datas de cadastro/alteracao), para publicacao
+      *externa. Reaproveita o layout de 9300-EXPORTAR-CSV.
+       9700-GERAR-FEED-SITE  SECTION.
+           MOVE 0 TO WRK-QTD-FEED
+
+           OPEN INPUT FILMESSEQ.
+           OPEN OUTPUT SITEFEED.
+
+           MOVE "Codigo;Titulo;Genero;Duracao;Ano;Distribuidora;Nota"
+           TO SITEFEED-REG
+           WRITE SITEFEED-REG.
+
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               IF FILME-ATIVOSQ
+                   MOVE NOTASQ TO WRK-NOTA-CSV
+                   MOVE SPACES TO WRK-LINHA-CSV
+
+                   STRING CODFILMESQ      DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          TITULOSQ        DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          GENEROSQ        DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          DURACAOSQ       DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          ANOLANCAMENTOSQ DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          DISTRIBUIDORASQ DELIMITED BY SIZE
+                          ";"             DELIMITED BY SIZE
+                          WRK-NOTA-CSV    DELIMITED BY SIZE
+                          INTO WRK-LINHA-CSV
+                   END-STRING
+
+                   WRITE SITEFEED-REG FROM WRK-LINHA-CSV
+                   ADD 1 TO WRK-QTD-FEED
+               END-IF
+
+               READ FILMESSEQ
+           END-PERFORM
+
+           CLOSE FILMESSEQ.
+           CLOSE SITEFEED.
+
+           DISPLAY TELA
+           DISPLAY "Feed do site gerado em SITEFEED.CSV"
+           AT LINE 10 COLUMN 20
+
+           DISPLAY "Filmes publicados: " AT LINE 11 COLUMN 20
+           DISPLAY WRK-QTD-FEED AT LINE 11 COLUMN 45
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 13 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 13 COLUMN 55.
+
+      *Move para ARQFILME.DAT (e remove de FILMES.DAT) os registros
+      *com exclusao logica (STATUS-REG = 'I'), liberando o arquivo
+      *principal do historico de filmes excluidos ha muito tempo
+       9800-ARQUIVAR-EXCLUIDOS  SECTION.
+           MOVE 0 TO WRK-QTD-ARQUIVADOS
+
+           OPEN EXTEND ARQFILME
+           IF ARQFILME-STATUS EQUAL 35
+               OPEN OUTPUT ARQFILME
+           END-IF
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN INPUT FILMESSEQ
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               IF FILME-INATIVOSQ
+                   MOVE CODFILMESQ      TO CODFILMEARQ
+                   MOVE TITULOSQ        TO TITULOARQ
+                   MOVE GENEROSQ        TO GENEROARQ
+                   MOVE DURACAOSQ       TO DURACAOARQ
+                   MOVE ANOLANCAMENTOSQ TO ANOLANCAMENTOARQ
+                   MOVE DISTRIBUIDORASQ TO DISTRIBUIDORAARQ
+                   MOVE FORMATO-MIDIASQ TO FORMATO-MIDIAARQ
+                   MOVE IDIOMASQ        TO IDIOMAARQ
+                   MOVE LEGENDASQ       TO LEGENDAARQ
+                   MOVE DIRETORSQ       TO DIRETORARQ
+                   MOVE SINOPSESQ       TO SINOPSEARQ
+                   MOVE PRECO-ALUGUELSQ TO PRECO-ALUGUELARQ
+                   MOVE PRECO-COMPRASQ  TO PRECO-COMPRAARQ
+                   MOVE MOEDASQ         TO MOEDAARQ
+                   MOVE NOTASQ          TO NOTAARQ
+                   MOVE CLASSIFICACAOSQ TO CLASSIFICACAO-INDICATIVAARQ
+                   MOVE STATUS-VISUALIZACAOSQ TO STATUS-VISUALIZACAOARQ
+                   MOVE DATA-ASSISTIDOSQ TO DATA-ASSISTIDOARQ
+                   MOVE DATACRIACAOSQ   TO DATACRIACAOARQ
+                   MOVE DATAALTERACAOSQ TO DATAALTERACAOARQ
+                   MOVE VERSAO-REGSQ    TO VERSAO-REGARQ
+                   MOVE WRK-DATA-HOJE   TO DATAARQUIVAMENTO
+
+                   WRITE ARQFILME-REG
+
+                   MOVE CODFILMESQ TO CODFILME
+                   READ FILMES
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           DELETE FILMES RECORD
+                           PERFORM 8610-EXCLUI-GENEROS-ADICIONAIS
+                           ADD 1 TO WRK-QTD-ARQUIVADOS
+                   END-READ
+               END-IF
+
+               READ FILMESSEQ
+           END-PERFORM
 
-      *    Validações
-           IF CODFILME = ZEROS OR TITULO = SPACES OR
-              GENERO = SPACES OR DURACAO = ZEROS OR
-              DISTRIBUIDORA = SPACES
+           CLOSE FILMESSEQ.
+           CLOSE ARQFILME.
 
-              MOVE 'Campo vazio' TO WRK-ERRO
-              DISPLAY TELA-ERRO  ERASE EOL
+           DISPLAY TELA
+           DISPLAY "Arquivamento de excluidos concluido"
+           AT LINE 10 COLUMN 20
 
-           ELSE IF NOTA > 10 OR NOTA < 1
-              MOVE 'Nota invalida' TO WRK-ERRO
-              DISPLAY TELA-ERRO  ERASE EOL
+           DISPLAY "Filmes movidos para ARQFILME.DAT: "
+           AT LINE 11 COLUMN 20
+           DISPLAY WRK-QTD-ARQUIVADOS AT LINE 11 COLUMN 56
 
-           ELSE
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 13 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 13 COLUMN 55.
 
-            DISPLAY "Deseja mesmo registrar? (S ou N)" AT 1235
-                ACCEPT WRK-ESCOLHA AT 1268
-                IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
-                   WRITE FILMES-REG
-                     INVALID KEY
-                     MOVE 'Esse registro ja existe' TO WRK-ERRO
-                     DISPLAY TELA-ERRO  ERASE EOL
+      *Ordena o catalogo por TITULO (SORT ... USING FILMESSEQ) e
+      *varre a saida ordenada procurando titulos ativos repetidos,
+      *gravando os registros envolvidos em DUPLICADOS.CSV para
+      *orientar uma limpeza manual do cadastro
+       9900-RELATORIO-DUPLICADOS  SECTION.
+           MOVE 0 TO WRK-QTD-GRUPOS-DUP
+           MOVE 0 TO WRK-QTD-REG-DUP
+           MOVE SPACES TO WRK-TITULO-ANTERIOR
+           MOVE 'N' TO WRK-REPETIU-TITULO
+           MOVE 0 TO WRK-COD-ANTERIOR
 
-                     NOT INVALID KEY
-                     DISPLAY 'Registro adicionado' AT 1235 ERASE EOL
-                   END-WRITE
+           SORT FILMESORD
+               ON ASCENDING KEY TITULOORD
+               USING FILMESSEQ
+               GIVING DUPFILME
 
-                ELSE
-                   DISPLAY 'Registro nao adicionado' AT 1235 ERASE EOL
-                END-IF
+           OPEN OUTPUT DUPLIST
+           MOVE "Codigo;Titulo" TO DUPLIST-REG
+           WRITE DUPLIST-REG
 
-            END-IF
-           END-IF
+           OPEN INPUT DUPFILME
+           READ DUPFILME
+           PERFORM UNTIL DUPFILME-STATUS NOT EQUAL 0
+               IF STATUS-REGDUP EQUAL 'A'
+                   IF TITULODUP EQUAL WRK-TITULO-ANTERIOR
+                       IF WRK-REPETIU-TITULO EQUAL 'N'
+                           ADD 1 TO WRK-QTD-GRUPOS-DUP
+                           ADD 1 TO WRK-QTD-REG-DUP
+                           MOVE 'S' TO WRK-REPETIU-TITULO
 
-           DISPLAY "Deseja inserir outro registro 1(sim) ou 2(nao): "
-           AT LINE 14 COLUMN 35
-           ACCEPT WRK-TECLA AT 1484
-           END-PERFORM.
+                           MOVE SPACES TO WRK-LINHA-CSV
+                           STRING WRK-COD-ANTERIOR    DELIMITED BY SIZE
+                                  ";"                 DELIMITED BY SIZE
+                                  WRK-TITULO-ANTERIOR  DELIMITED BY SIZE
+                                  INTO WRK-LINHA-CSV
+                           END-STRING
+                           WRITE DUPLIST-REG FROM WRK-LINHA-CSV
+                       END-IF
 
-       6000-CONSULTAR  SECTION.
-           MOVE "Consultar" TO WRK-MODULO.
+                       ADD 1 TO WRK-QTD-REG-DUP
+                       MOVE SPACES TO WRK-LINHA-CSV
+                       STRING CODFILMEDUP DELIMITED BY SIZE
+                              ";"          DELIMITED BY SIZE
+                              TITULODUP    DELIMITED BY SIZE
+                              INTO WRK-LINHA-CSV
+                       END-STRING
+                       WRITE DUPLIST-REG FROM WRK-LINHA-CSV
+                   ELSE
+                       MOVE TITULODUP TO WRK-TITULO-ANTERIOR
+                       MOVE 'N' TO WRK-REPETIU-TITULO
+                   END-IF
+                   MOVE CODFILMEDUP TO WRK-COD-ANTERIOR
+               END-IF
 
-           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
-           DISPLAY TELA
-           PERFORM 3500-ZERA-VALORES
-           DISPLAY TELA-REGISTRO
-           ACCEPT PK
-           READ FILMES
-               INVALID KEY
-                   MOVE 'Nao encontrado' TO WRK-ERRO
-                   DISPLAY TELA-ERRO ERASE EOL
+               READ DUPFILME
+           END-PERFORM
 
-               NOT INVALID KEY
-                   DISPLAY SS-DADOS
-           END-READ
-            DISPLAY "Deseja consultar outro registro 1(sim) ou 2(nao): "
-            AT LINE 14 COLUMN 35
-            ACCEPT WRK-TECLA AT 1486
-           END-PERFORM.
+           CLOSE DUPFILME.
+           CLOSE DUPLIST.
 
-       7000-ALTERAR  SECTION.
-           MOVE "Alterar" TO WRK-MODULO.
-           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
-           PERFORM 3500-ZERA-VALORES
            DISPLAY TELA
-           DISPLAY TELA-REGISTRO
-           ACCEPT PK
-           READ FILMES
-           IF FILME-STATUS = 0
-               ACCEPT SS-DADOS
+           DISPLAY "Relatorio de titulos duplicados gerado em"
+           AT LINE 9 COLUMN 20
+           DISPLAY "DUPLIC.CSV" AT LINE 10 COLUMN 20
 
-      *    Validações
-           IF CODFILME = ZEROS OR TITULO = SPACES OR
-              GENERO = SPACES OR DURACAO = ZEROS OR
-              DISTRIBUIDORA = SPACES
+           DISPLAY "Titulos repetidos   : " AT LINE 12 COLUMN 20
+           DISPLAY WRK-QTD-GRUPOS-DUP AT LINE 12 COLUMN 50
 
-              MOVE 'Campo vazio' TO WRK-ERRO
-              DISPLAY TELA-ERRO  ERASE EOL
+           DISPLAY "Registros envolvidos: " AT LINE 13 COLUMN 20
+           DISPLAY WRK-QTD-REG-DUP AT LINE 13 COLUMN 50
 
-           ELSE IF NOTA > 10 OR NOTA < 1
-              MOVE 'Nota invalida' TO WRK-ERRO
-              DISPLAY TELA-ERRO  ERASE EOL
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 15 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 15 COLUMN 55.
+
+      *Conta os registros ativos/inativos de FILMES.DAT e acrescenta
+      *uma linha de totais de controle em CONTROLE.CSV, para conferencia
+      *de fim de dia contra a contagem do dia anterior
+       9950-TOTAIS-CONTROLE  SECTION.
+           MOVE 0 TO WRK-QTD-TOTAL-CTL
+           MOVE 0 TO WRK-QTD-ATIVOS-CTL
+           MOVE 0 TO WRK-QTD-INATIVOS-CTL
 
+           OPEN INPUT FILMESSEQ
+           READ FILMESSEQ
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               ADD 1 TO WRK-QTD-TOTAL-CTL
+               IF FILME-ATIVOSQ
+                   ADD 1 TO WRK-QTD-ATIVOS-CTL
                ELSE
-                 DISPLAY "Deseja mesmo alterar? (S ou N)" AT 1235
-                 ACCEPT WRK-ESCOLHA AT 1266
-                 IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
-                    REWRITE FILMES-REG
-                    IF FILME-STATUS = 0
-                        DISPLAY 'Registrado alterado' AT 1235 ERASE EOL
-                    ELSE
-                        MOVE 'Registro nao alterado' TO WRK-ERRO
-                        DISPLAY TELA-ERRO  ERASE EOL
-                    END-IF
+                   ADD 1 TO WRK-QTD-INATIVOS-CTL
+               END-IF
 
-                 ELSE
-                     DISPLAY 'Registrado nao alterado' AT 1235 ERASE EOL
-                 END-IF
+               READ FILMESSEQ
+           END-PERFORM
+           CLOSE FILMESSEQ.
 
-            END-IF
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN EXTEND CONTROLEFILE
+           IF CONTROLEFILE-STATUS EQUAL 35
+               OPEN OUTPUT CONTROLEFILE
            END-IF
-           ELSE
-               MOVE 'Nao encontrado' TO WRK-ERRO
-               DISPLAY TELA-ERRO  ERASE EOL
+
+           MOVE SPACES TO WRK-LINHA-CSV
+           STRING WRK-DATA-HOJE        DELIMITED BY SIZE
+                  ";Total="            DELIMITED BY SIZE
+                  WRK-QTD-TOTAL-CTL    DELIMITED BY SIZE
+                  ";Ativos="           DELIMITED BY SIZE
+                  WRK-QTD-ATIVOS-CTL   DELIMITED BY SIZE
+                  ";Inativos="         DELIMITED BY SIZE
+                  WRK-QTD-INATIVOS-CTL DELIMITED BY SIZE
+                  INTO WRK-LINHA-CSV
+           END-STRING
+           WRITE CONTROLEFILE-REG FROM WRK-LINHA-CSV
+           CLOSE CONTROLEFILE.
+
+           DISPLAY TELA
+           DISPLAY "Totais de controle de fim de dia"
+           AT LINE 5 COLUMN 20
+
+           DISPLAY "Total de registros : " AT LINE 7 COLUMN 20
+           DISPLAY WRK-QTD-TOTAL-CTL AT LINE 7 COLUMN 50
+
+           DISPLAY "Ativos             : " AT LINE 8 COLUMN 20
+           DISPLAY WRK-QTD-ATIVOS-CTL AT LINE 8 COLUMN 50
+
+           DISPLAY "Inativos           : " AT LINE 9 COLUMN 20
+           DISPLAY WRK-QTD-INATIVOS-CTL AT LINE 9 COLUMN 50
+
+           DISPLAY "Registrado em CONTROLE.CSV" AT LINE 11 COLUMN 20
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 13 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 13 COLUMN 55.
+
+      *Varre EMPRESTIMOS em aberto cuja data prevista de devolucao
+      *ja passou, calcula dias de atraso e multa pelo mesmo metodo
+      *do 3200-CHECKIN e grava uma linha por emprestimo em
+      *ATRASOS.CSV, com o total de multas em aberto ao final
+       9960-RELATORIO-ATRASOS  SECTION.
+           MOVE 0 TO WRK-QTD-ATRASOS
+           MOVE 0 TO WRK-TOTAL-MULTAS
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT ATRASOS
+           MOVE "Emprestimo;Filme;Cliente;DiasAtraso;Multa"
+               TO ATRASOS-REG
+           WRITE ATRASOS-REG
+
+           MOVE LOW-VALUES TO NUM-EMPRESTIMO
+           START EMPRESTIMOS KEY IS NOT LESS THAN NUM-EMPRESTIMO
+               INVALID KEY
+                   MOVE 10 TO EMPRESTIMOS-STATUS
+           END-START
+           IF EMPRESTIMOS-STATUS EQUAL 0
+               READ EMPRESTIMOS NEXT RECORD
            END-IF
-            DISPLAY "Deseja consultar outro registro 1(sim) ou 2(nao): "
-            AT LINE 14 COLUMN 35
-            ACCEPT WRK-TECLA AT 1486
-           END-PERFORM.
+           PERFORM UNTIL EMPRESTIMOS-STATUS NOT EQUAL 0
+               IF EMPRESTIMO-ABERTO
+                  AND WRK-DATA-HOJE > EMP-DATA-PREVISTA
+                   MOVE 0 TO WRK-DIAS-ATRASO
+                   MOVE EMP-DATA-PREVISTA TO WRK-DATA-CALC
+                   PERFORM UNTIL WRK-DATA-CALC EQUAL WRK-DATA-HOJE
+                       PERFORM 3150-AVANCA-UM-DIA
+                       ADD 1 TO WRK-DIAS-ATRASO
+                   END-PERFORM
+                   COMPUTE WRK-VALOR-MULTA =
+                       WRK-DIAS-ATRASO * WRK-MULTA-DIA
 
-       8000-EXCLUIR  SECTION.
-           MOVE "Excluir" TO WRK-MODULO.
+                   ADD 1 TO WRK-QTD-ATRASOS
+                   ADD WRK-VALOR-MULTA TO WRK-TOTAL-MULTAS
+
+                   MOVE SPACES TO WRK-LINHA-CSV
+                   STRING NUM-EMPRESTIMO   DELIMITED BY SIZE
+                          ";"              DELIMITED BY SIZE
+                          EMP-CODFILME     DELIMITED BY SIZE
+                          ";"              DELIMITED BY SIZE
+                          EMP-CLIENTE      DELIMITED BY SIZE
+                          ";"              DELIMITED BY SIZE
+                          WRK-DIAS-ATRASO  DELIMITED BY SIZE
+                          ";"              DELIMITED BY SIZE
+                          WRK-VALOR-MULTA  DELIMITED BY SIZE
+                          INTO WRK-LINHA-CSV
+                   END-STRING
+                   WRITE ATRASOS-REG FROM WRK-LINHA-CSV
+               END-IF
+
+               READ EMPRESTIMOS NEXT RECORD
+           END-PERFORM
+           CLOSE ATRASOS.
 
-           PERFORM UNTIL WRK-TECLA NOT EQUAL 1
-           PERFORM 3500-ZERA-VALORES
            DISPLAY TELA
-           DISPLAY TELA-REGISTRO
-           ACCEPT PK
+           DISPLAY "Relatorio de emprestimos em atraso gerado em"
+           AT LINE 9 COLUMN 20
+           DISPLAY "ATRASOS.CSV" AT LINE 10 COLUMN 20
+
+           DISPLAY "Emprestimos em atraso: " AT LINE 12 COLUMN 20
+           DISPLAY WRK-QTD-ATRASOS AT LINE 12 COLUMN 50
+
+           DISPLAY "Total de multas      : " AT LINE 13 COLUMN 20
+           DISPLAY WRK-TOTAL-MULTAS AT LINE 13 COLUMN 50
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 15 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 15 COLUMN 55.
+
+      *Cadastra uma nova copia fisica (exemplar) de um filme ja
+      *existente no catalogo; o numero do exemplar e calculado
+      *automaticamente como o proximo dentro daquele CODFILME
+       9970-CADASTRAR-EXEMPLAR  SECTION.
+           MOVE "Cadastro de exemplar" TO WRK-MODULO.
+           MOVE ZERO TO EX-CODFILME-DIG
+           MOVE SPACES TO EX-ESTADO-DIG
+           MOVE SPACES TO EX-LOCALIZACAO-DIG
+
+           DISPLAY TELA
+           ACCEPT TELA-EXEMPLAR
+
+           MOVE EX-CODFILME-DIG TO CODFILME
            READ FILMES
                INVALID KEY
-                   MOVE 'Nao encontrado' TO WRK-ERRO
-                   DISPLAY TELA-ERRO  ERASE EOL
-
+                   MOVE 'Filme nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
                NOT INVALID KEY
-                   DISPLAY SS-DADOS
-                   DISPLAY 'Encontrado (S/N)?: ' AT 1235
-                   ACCEPT WRK-ESCOLHA AT 1255
+                   MOVE ZERO TO WRK-PROX-EXEMPLAR
+                   MOVE LOW-VALUES TO EX-CHAVE
+                   START EXEMPLARES KEY IS NOT LESS THAN EX-CHAVE
+                       INVALID KEY
+                           MOVE 10 TO EXEMPLARES-STATUS
+                   END-START
+                   IF EXEMPLARES-STATUS EQUAL 0
+                       READ EXEMPLARES NEXT RECORD
+                       PERFORM UNTIL EXEMPLARES-STATUS NOT EQUAL 0
+                           IF EX-CODFILME EQUAL EX-CODFILME-DIG
+                               AND EX-NUMERO > WRK-PROX-EXEMPLAR
+                               MOVE EX-NUMERO TO WRK-PROX-EXEMPLAR
+                           END-IF
+                           READ EXEMPLARES NEXT RECORD
+                       END-PERFORM
+                   END-IF
+                   ADD 1 TO WRK-PROX-EXEMPLAR
+
+                   MOVE EX-CODFILME-DIG   TO EX-CODFILME
+                   MOVE WRK-PROX-EXEMPLAR TO EX-NUMERO
+                   MOVE EX-ESTADO-DIG        TO EX-ESTADO
+                   MOVE EX-LOCALIZACAO-DIG   TO EX-LOCALIZACAO
+                   MOVE 'D' TO EX-STATUS
+
+                   WRITE EXEMPLARES-REG
+                       INVALID KEY
+                           MOVE 'Erro ao gravar exemplar' TO WRK-ERRO
+                           DISPLAY TELA-ERRO ERASE EOL
+                       NOT INVALID KEY
+                           DISPLAY "Exemplar cadastrado: "
+                           AT LINE 14 COLUMN 20
+                           DISPLAY WRK-PROX-EXEMPLAR
+                           AT LINE 14 COLUMN 43
+                   END-WRITE
            END-READ
-           IF (WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's')
-              AND FILME-STATUS = 0
 
-              DELETE FILMES
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 16 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 16 COLUMN 55.
 
-              INVALID KEY
-              MOVE 'Nao excluido' TO WRK-ERRO
-              ACCEPT WRK-TECLA AT 1301
+      *Varre EXEMPLARES (em ordem de chave, portanto agrupado por
+      *CODFILME) e grava em INVENTARIO.CSV a quantidade total,
+      *disponivel e emprestada de copias de cada filme
+       9980-INVENTARIO-EXEMPLARES  SECTION.
+           MOVE 0 TO WRK-QTD-EX-TOTAL
+           MOVE 0 TO WRK-QTD-EX-DISP
+           MOVE 0 TO WRK-QTD-EX-EMP
+           MOVE 0 TO WRK-CODFILME-ANTERIOR
 
-              NOT INVALID KEY
-              DISPLAY 'Registrado deletado' AT 1235 ERASE EOL
+           OPEN OUTPUT INVENTARIO
+           MOVE "Filme;Total;Disponivel;Emprestado" TO INVENTARIO-REG
+           WRITE INVENTARIO-REG
 
-              END-DELETE
-           ELSE
-               DISPLAY 'Registrado nao deletado' AT 1235 ERASE EOL
+           MOVE LOW-VALUES TO EX-CHAVE
+           START EXEMPLARES KEY IS NOT LESS THAN EX-CHAVE
+               INVALID KEY
+                   MOVE 10 TO EXEMPLARES-STATUS
+           END-START
+           IF EXEMPLARES-STATUS EQUAL 0
+               READ EXEMPLARES NEXT RECORD
            END-IF
-              DISPLAY "Deseja excluir outro registro 1(sim) ou 2(nao): "
-              AT LINE 14 COLUMN 35
-              ACCEPT WRK-TECLA AT 1482
-           END-PERFORM.
 
-       9000-LISTAR  SECTION.
-           MOVE "Relatorio" TO WRK-MODULO.
+           PERFORM UNTIL EXEMPLARES-STATUS NOT EQUAL 0
+               IF EX-CODFILME NOT EQUAL WRK-CODFILME-ANTERIOR
+                   AND WRK-CODFILME-ANTERIOR NOT EQUAL ZERO
+                   PERFORM 9985-GRAVA-LINHA-INVENTARIO
+               END-IF
 
-           OPEN INPUT FILMESSEQ.
+               IF EX-CODFILME NOT EQUAL WRK-CODFILME-ANTERIOR
+                   MOVE 0 TO WRK-QTD-EX-TOTAL
+                   MOVE 0 TO WRK-QTD-EX-DISP
+                   MOVE 0 TO WRK-QTD-EX-EMP
+               END-IF
 
-           READ FILMESSEQ
-           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
-               ADD 1 TO WRK-CONT-REG
-               READ FILMESSEQ
+               ADD 1 TO WRK-QTD-EX-TOTAL
+               IF EXEMPLAR-DISPONIVEL OR EXEMPLAR-RESERVADO
+                   ADD 1 TO WRK-QTD-EX-DISP
+               END-IF
+               IF EXEMPLAR-EMPRESTADO
+                   ADD 1 TO WRK-QTD-EX-EMP
+               END-IF
+
+               MOVE EX-CODFILME TO WRK-CODFILME-ANTERIOR
+               READ EXEMPLARES NEXT RECORD
            END-PERFORM
 
-           CLOSE FILMESSEQ.
-           OPEN INPUT FILMESSEQ.
+           IF WRK-CODFILME-ANTERIOR NOT EQUAL ZERO
+               PERFORM 9985-GRAVA-LINHA-INVENTARIO
+           END-IF
 
+           CLOSE INVENTARIO.
 
            DISPLAY TELA
+           DISPLAY "Inventario de exemplares gerado em"
+           AT LINE 10 COLUMN 20
+           DISPLAY "INVENTAR.CSV" AT LINE 11 COLUMN 20
 
-           DISPLAY "Registros lidos: " AT LINE WRK-CONTADOR-LINHA
-           COLUMN 20
-           WRK-CONT-REG AT LINE WRK-CONTADOR-LINHA COLUMN 38
-           ADD 2 TO WRK-CONTADOR-LINHA.
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 15 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 15 COLUMN 55.
 
-           READ FILMESSEQ
-           IF FILMESEQ-STATUS < 1
-               DISPLAY "Codigo"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 20
+      *Grava em INVENTARIO-REG o subtotal acumulado do filme que
+      *acabou de ser fechado por 9980-INVENTARIO-EXEMPLARES
+       9985-GRAVA-LINHA-INVENTARIO  SECTION.
+           MOVE SPACES TO WRK-LINHA-CSV
+           STRING WRK-CODFILME-ANTERIOR DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-QTD-EX-TOTAL      DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-QTD-EX-DISP       DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-QTD-EX-EMP        DELIMITED BY SIZE
+                  INTO WRK-LINHA-CSV
+           END-STRING
+           WRITE INVENTARIO-REG FROM WRK-LINHA-CSV.
 
-               DISPLAY "Titulo"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 28
+      *Marca um exemplar como baixado (avariado ou perdido), tirando-o
+      *de uso mesmo que ainda estivesse Emprestado/Reservado, e grava
+      *a ocorrencia em BAIXAS.CSV no mesmo espirito de
+      *5190-GRAVA-AUDITORIA
+       9990-REGISTRAR-BAIXA  SECTION.
+           MOVE "Baixa de exemplar" TO WRK-MODULO.
+           MOVE ZERO TO EX-CODFILME-DIG
+           MOVE ZERO TO EX-NUMERO-DIG
+           MOVE SPACES TO BX-MOTIVO-DIG
+           MOVE ZERO TO BX-CUSTO-DIG
 
-               DISPLAY "Genero"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 59
+           DISPLAY TELA
+           ACCEPT TELA-BAIXA
 
-               DISPLAY "Duracao"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 68
+           MOVE EX-CODFILME-DIG TO EX-CODFILME
+           MOVE EX-NUMERO-DIG   TO EX-NUMERO
+           READ EXEMPLARES KEY IS EX-CHAVE
+               INVALID KEY
+                   MOVE 'Exemplar nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   IF EXEMPLAR-BAIXADO
+                       MOVE 'Exemplar ja esta baixado' TO WRK-ERRO
+                       DISPLAY TELA-ERRO ERASE EOL
+                   ELSE
+                       ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                       MOVE 'B'           TO EX-STATUS
+                       MOVE WRK-DATA-HOJE TO EX-DATA-BAIXA
+                       MOVE BX-MOTIVO-DIG TO EX-MOTIVO-BAIXA
+                       MOVE BX-CUSTO-DIG  TO EX-CUSTO-BAIXA
 
-               DISPLAY "Distribuidora"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 76
+                       REWRITE EXEMPLARES-REG
+                           INVALID KEY
+                               MOVE 'Erro ao gravar baixa' TO WRK-ERRO
+                               DISPLAY TELA-ERRO ERASE EOL
+                           NOT INVALID KEY
+                               OPEN EXTEND BAIXAS
+                               IF BAIXAS-STATUS EQUAL 35
+                                   OPEN OUTPUT BAIXAS
+                               END-IF
 
-               DISPLAY "Nota"
-               AT LINE WRK-CONTADOR-LINHA COLUMN 92
+                               MOVE SPACES TO WRK-LINHA-CSV
+                               STRING WRK-DATA-HOJE   DELIMITED BY SIZE
+                                      ";"              DELIMITED BY SIZE
+                                      WRK-OPERADOR     DELIMITED BY SIZE
+                                      ";"              DELIMITED BY SIZE
+                                      EX-CODFILME      DELIMITED BY SIZE
+                                      ";"              DELIMITED BY SIZE
+                                      EX-NUMERO        DELIMITED BY SIZE
+                                      ";"              DELIMITED BY SIZE
+                                      EX-MOTIVO-BAIXA  DELIMITED BY SIZE
+                                      ";"              DELIMITED BY SIZE
+                                      EX-CUSTO-BAIXA   DELIMITED BY SIZE
+                                      INTO WRK-LINHA-CSV
+                               END-STRING
+                               WRITE BAIXAS-REG FROM WRK-LINHA-CSV
+                               CLOSE BAIXAS
 
-               ADD 1 TO WRK-CONTADOR-LINHA
-               MOVE 'S' TO  WRK-ESCOLHA
+                               DISPLAY "Exemplar baixado com sucesso"
+                               AT LINE 14 COLUMN 20
+                       END-REWRITE
+                   END-IF
+           END-READ
 
-           PERFORM UNTIL (WRK-ESCOLHA NOT EQUAL 's' AND
-                         WRK-ESCOLHA NOT EQUAL 'S') AND
-                         (WRK-ESCOLHA NOT EQUAL 'u' AND
-                         WRK-ESCOLHA NOT EQUAL 'U')
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 16 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 16 COLUMN 55.
 
-               MOVE 9 TO WRK-CONTADOR-LINHA
+      *Varre EXEMPLARES em busca de copias Baixadas e grava em
+      *BAIXASREL.CSV o custo de reposicao por filme e mes da baixa,
+      *com um total geral exibido na tela
+       9995-RELATORIO-BAIXAS  SECTION.
+           MOVE 0 TO WRK-QTD-BAIXAS
+           MOVE 0 TO WRK-TOTAL-BAIXAS
 
-               PERFORM 7 TIMES
+           OPEN OUTPUT BAIXASREL
+           MOVE "Filme;Titulo;AnoMes;Motivo;CustoReposicao"
+               TO BAIXASREL-REG
+           WRITE BAIXASREL-REG
 
-               IF FILMESEQ-STATUS < 1
-                   DISPLAY CODFILMESQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+           MOVE LOW-VALUES TO EX-CHAVE
+           START EXEMPLARES KEY IS NOT LESS THAN EX-CHAVE
+               INVALID KEY
+                   MOVE 10 TO EXEMPLARES-STATUS
+           END-START
+           IF EXEMPLARES-STATUS EQUAL 0
+               READ EXEMPLARES NEXT RECORD
+           END-IF
 
-                   DISPLAY TITULOSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+           PERFORM UNTIL EXEMPLARES-STATUS NOT EQUAL 0
+               IF EXEMPLAR-BAIXADO
+                   MOVE EX-CODFILME TO CODFILME
+                   READ FILMES
+                       INVALID KEY
+                           MOVE SPACES TO TITULO
+                   END-READ
 
-                   DISPLAY GENEROSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+                   ADD 1 TO WRK-QTD-BAIXAS
+                   ADD EX-CUSTO-BAIXA TO WRK-TOTAL-BAIXAS
 
-                   DISPLAY DURACAOSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 68 ERASE EOL
+                   MOVE SPACES TO WRK-LINHA-CSV
+                   STRING EX-CODFILME              DELIMITED BY SIZE
+                          ";"                       DELIMITED BY SIZE
+                          TITULO                    DELIMITED BY SIZE
+                          ";"                        DELIMITED BY SIZE
+                          EX-DATA-BAIXA(1:6)        DELIMITED BY SIZE
+                          ";"                        DELIMITED BY SIZE
+                          EX-MOTIVO-BAIXA           DELIMITED BY SIZE
+                          ";"                        DELIMITED BY SIZE
+                          EX-CUSTO-BAIXA            DELIMITED BY SIZE
+                          INTO WRK-LINHA-CSV
+                   END-STRING
+                   WRITE BAIXASREL-REG FROM WRK-LINHA-CSV
+               END-IF
 
-                   DISPLAY DISTRIBUIDORASQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 76 ERASE EOL
+               READ EXEMPLARES NEXT RECORD
+           END-PERFORM
 
-                   DISPLAY NOTASQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 92 ERASE EOL
-                   ADD 2 TO WRK-CONTADOR-LINHA
+           CLOSE BAIXASREL.
 
-               READ FILMESSEQ
+           DISPLAY TELA
+           DISPLAY "Relatorio de baixas gerado em" AT LINE 10 COLUMN 20
+           DISPLAY "BAIXASREL.CSV" AT LINE 11 COLUMN 20
 
-               ELSE IF WRK-FLAG EQUAL 0
-               AND (WRK-ESCOLHA NOT EQUAL 'u' AND
-               WRK-ESCOLHA NOT EQUAL 'U')
+           DISPLAY "Exemplares baixados : " AT LINE 13 COLUMN 20
+           DISPLAY WRK-QTD-BAIXAS AT LINE 13 COLUMN 50
 
-                 DISPLAY "Fim dos registros" AT LINE WRK-CONTADOR-LINHA
-                 COLUMN 20 ERASE EOL
-                 ADD 2 TO WRK-CONTADOR-LINHA
-                 MOVE 1 TO WRK-FLAG
+           DISPLAY "Custo total repondo : " AT LINE 14 COLUMN 20
+           DISPLAY WRK-TOTAL-BAIXAS AT LINE 14 COLUMN 50
 
-               END-IF
-               END-IF
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 16 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 16 COLUMN 55.
 
-               END-PERFORM
+      *Cadastra um membro do elenco de um filme ja existente no
+      *catalogo; o numero de sequencia e calculado automaticamente
+      *como o proximo dentro daquele CODFILME
+       9996-CADASTRAR-ELENCO  SECTION.
+           MOVE "Cadastro de elenco" TO WRK-MODULO.
+           MOVE ZERO TO FE-CODFILME-DIG
+           MOVE SPACES TO FE-NOME-ATOR-DIG
 
-               IF WRK-ESCOLHA EQUAL 'u' OR WRK-ESCOLHA EQUAL 'U'
-                   CLOSE FILMESSEQ
-                   OPEN INPUT FILMESSEQ
+           DISPLAY TELA
+           ACCEPT TELA-ELENCO
 
-                   IF WRK-CONT-REG < 7
-                       COMPUTE WRK-NUM-PAG = WRK-CONT-REG / 7
-                       COMPUTE WRK-NUM-PAG = WRK-NUM-PAG * 7
+           MOVE FE-CODFILME-DIG TO CODFILME
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Filme nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   MOVE ZERO TO WRK-PROX-ELENCO
+                   MOVE LOW-VALUES TO FE-CHAVE
+                   START FILME-ELENCO KEY IS NOT LESS THAN FE-CHAVE
+                       INVALID KEY
+                           MOVE 10 TO ELENCO-STATUS
+                   END-START
+                   IF ELENCO-STATUS EQUAL 0
+                       READ FILME-ELENCO NEXT RECORD
+                       PERFORM UNTIL ELENCO-STATUS NOT EQUAL 0
+                           IF FE-CODFILME EQUAL FE-CODFILME-DIG
+                               AND FE-SEQ > WRK-PROX-ELENCO
+                               MOVE FE-SEQ TO WRK-PROX-ELENCO
+                           END-IF
+                           READ FILME-ELENCO NEXT RECORD
+                       END-PERFORM
                    END-IF
+                   ADD 1 TO WRK-PROX-ELENCO
 
-                   PERFORM WRK-NUM-PAG TIMES
-                       READ FILMESSEQ
-                   END-PERFORM
+                   MOVE FE-CODFILME-DIG TO FE-CODFILME
+                   MOVE WRK-PROX-ELENCO TO FE-SEQ
+                   MOVE FE-NOME-ATOR-DIG TO FE-NOME-ATOR
 
-                   MOVE 9 TO WRK-CONTADOR-LINHA
+                   WRITE FILME-ELENCO-REG
+                       INVALID KEY
+                           MOVE 'Erro ao gravar elenco' TO WRK-ERRO
+                           DISPLAY TELA-ERRO ERASE EOL
+                       NOT INVALID KEY
+                           DISPLAY "Membro do elenco cadastrado"
+                           AT LINE 8 COLUMN 20
+                   END-WRITE
+           END-READ
 
-                   PERFORM 7 TIMES
-                   READ FILMESSEQ
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 16 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 16 COLUMN 55.
 
-                   IF FILMESEQ-STATUS < 1
-                   DISPLAY CODFILMESQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 20 ERASE EOL
+      *Cadastra ou atualiza a sinopse de um filme ja existente no
+      *catalogo, sem precisar passar pela tela de cadastro/alteracao
+       9997-CADASTRAR-SINOPSE  SECTION.
+           MOVE "Cadastro de sinopse" TO WRK-MODULO.
+           MOVE ZERO TO SIN-CODFILME-DIG
+           MOVE SPACES TO SIN-SINOPSE-DIG
 
-                   DISPLAY TITULOSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 28 ERASE EOL
+           DISPLAY TELA
+           ACCEPT TELA-SINOPSE
 
-                   DISPLAY GENEROSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 59 ERASE EOL
+           MOVE SIN-CODFILME-DIG TO CODFILME
+           READ FILMES
+               INVALID KEY
+                   MOVE 'Filme nao cadastrado' TO WRK-ERRO
+                   DISPLAY TELA-ERRO ERASE EOL
+               NOT INVALID KEY
+                   DISPLAY "Deseja mesmo gravar a sinopse? (S/N)"
+                   AT LINE 10 COLUMN 20
+                   ACCEPT WRK-ESCOLHA AT LINE 10 COLUMN 58
+                   IF WRK-ESCOLHA = 'S' OR WRK-ESCOLHA = 's'
+                       MOVE SIN-SINOPSE-DIG TO SINOPSE
+                       ADD 1 TO VERSAO-REG
+                       ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                       MOVE WRK-DATA-HOJE TO DATAALTERACAO
+                       REWRITE FILMES-REG
+                       IF FILME-STATUS = 0
+                           DISPLAY "Sinopse atualizada"
+                           AT LINE 8 COLUMN 20
+                           MOVE 'SINOPSE' TO WRK-AUD-OPERACAO
+                           PERFORM 5190-GRAVA-AUDITORIA
+                       ELSE
+                           MOVE 'Erro ao gravar sinopse' TO WRK-ERRO
+                           DISPLAY TELA-ERRO ERASE EOL
+                       END-IF
+                   ELSE
+                       DISPLAY "Sinopse nao atualizada"
+                       AT LINE 8 COLUMN 20
+                   END-IF
+           END-READ
 
-                   DISPLAY DURACAOSQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 68 ERASE EOL
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 16 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 16 COLUMN 55.
 
-                   DISPLAY DISTRIBUIDORASQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 76 ERASE EOL
+      *Varre o arquivo sequencial listando os filmes de preview
+      *ainda pendentes de avaliacao pela equipe (STATUS-VISUALIZACAO
+      *igual a P), gravando o resultado em PENDREV.CSV
+       9998-RELATORIO-PENDENTES  SECTION.
+           MOVE 0 TO WRK-QTD-PENDENTES
 
-                   DISPLAY NOTASQ
-                   AT LINE WRK-CONTADOR-LINHA COLUMN 92 ERASE EOL
-                   ADD 2 TO WRK-CONTADOR-LINHA
+           OPEN OUTPUT PENDREV
+           MOVE "Filme;Titulo;Genero" TO PENDREV-REG
+           WRITE PENDREV-REG
 
+           OPEN INPUT FILMESSEQ
+           READ FILMESSEQ NEXT RECORD
 
-               ELSE IF WRK-FLAG EQUAL 0
-                 DISPLAY "Fim dos registros" AT LINE WRK-CONTADOR-LINHA
-                 COLUMN 20 ERASE EOL
-                 ADD 2 TO WRK-CONTADOR-LINHA
-                 MOVE 1 TO WRK-FLAG
+           PERFORM UNTIL FILMESEQ-STATUS NOT EQUAL 0
+               IF STATUS-VISUALIZACAOSQ EQUAL 'P'
+                   ADD 1 TO WRK-QTD-PENDENTES
 
-               END-IF
+                   MOVE SPACES TO WRK-LINHA-CSV
+                   STRING CODFILMESQ DELIMITED BY SIZE
+                          ";"        DELIMITED BY SIZE
+                          TITULOSQ   DELIMITED BY SIZE
+                          ";"        DELIMITED BY SIZE
+                          GENEROSQ   DELIMITED BY SIZE
+                          INTO WRK-LINHA-CSV
+                   END-STRING
+                   WRITE PENDREV-REG FROM WRK-LINHA-CSV
                END-IF
 
-               END-PERFORM
+               READ FILMESSEQ NEXT RECORD
+           END-PERFORM
 
-               END-IF
+           CLOSE FILMESSEQ.
+           CLOSE PENDREV.
 
-               DISPLAY "S - Proxima pagina  U - Ultima pagina  N - Sair"
-               ERASE SCREEN
-               AT LINE WRK-CONTADOR-LINHA COLUMN 20
-               ACCEPT WRK-ESCOLHA AT LINE WRK-CONTADOR-LINHA COLUMN 68
-               ADD 2 TO WRK-CONTADOR-LINHA
-               MOVE 0 TO WRK-FLAG
-           END-PERFORM
-           ADD 1 TO WRK-CONTADOR-LINHA
+           DISPLAY TELA
+           DISPLAY "Relatorio de pendentes gerado em"
+           AT LINE 10 COLUMN 20
+           DISPLAY "PENDREV.CSV" AT LINE 11 COLUMN 20
 
-           ELSE
-               DISPLAY "Arquivo vazio" AT LINE 6 COLUMN 20
-               ACCEPT WRK-ESCOLHA AT LINE 6 COLUMN 34
-           END-IF
+           DISPLAY "Filmes pendentes de avaliacao: "
+           AT LINE 13 COLUMN 20
+           DISPLAY WRK-QTD-PENDENTES AT LINE 13 COLUMN 52
+
+           DISPLAY "Tecle enter para voltar ao menu"
+           AT LINE 15 COLUMN 20
+           ACCEPT WRK-ESCOLHA AT LINE 15 COLUMN 55.
 
-           CLOSE FILMESSEQ.
        END PROGRAM PROJETO-FILMES.
